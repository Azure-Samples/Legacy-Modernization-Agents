@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBDRIVR6.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE DNOTFSTM
+       END-EXEC.
+
+       01  WS-OPERATION-TYPE              PIC X(10).
+       01  WS-SQLCODE                     PIC S9(9) COMP.
+       01  WS-STATE                       PIC X(2).
+       01  WS-LAPSED-FLAG                 PIC X(1).
+       01  WS-LANGUAGE                    PIC X(2).
+       01  WS-MSG-NOT-FOUND-SW            PIC X(3) VALUE 'NO'.
+           88 MSG-NOT-FOUND                        VALUE 'YES'.
+
+       LINKAGE SECTION.
+       01  LNK-AREA.
+           05  LNK-INPUT-AREA.
+               10  LNK-OPERATION-TYPE           PIC X(10).
+               10  LNK-STATE                    PIC X(2).
+               10  LNK-LAPSED-FLAG              PIC X(1).
+               10  LNK-LANGUAGE                 PIC X(2).
+           05 LNK-OUTPUT-AREA.
+               10  LNK-SQLCODE                  PIC S9(9) COMP.
+               10  LNK-MSG-TEXT                 PIC X(100).
+
+       PROCEDURE DIVISION USING LNK-AREA.
+       1000-MAIN-PARA.
+           MOVE LNK-OPERATION-TYPE TO WS-OPERATION-TYPE
+           MOVE SPACES             TO LNK-MSG-TEXT
+           EVALUATE WS-OPERATION-TYPE
+               WHEN 'LOOKUP'
+                   PERFORM 2000-LOOKUP-MESSAGE
+               WHEN OTHER
+                   DISPLAY 'INVALID OPERATION TYPE'
+                   MOVE -1 TO WS-SQLCODE
+           END-EVALUATE.
+           MOVE SQLCODE TO WS-SQLCODE.
+           MOVE WS-SQLCODE TO LNK-SQLCODE.
+           GOBACK.
+
+       2000-LOOKUP-MESSAGE.
+           MOVE LNK-STATE        TO WS-STATE
+           MOVE LNK-LAPSED-FLAG  TO WS-LAPSED-FLAG
+           MOVE LNK-LANGUAGE     TO WS-LANGUAGE
+           EXEC SQL
+               SELECT STM_MSG_TEXT
+               INTO :STM-MSG-TEXT
+               FROM INSURNCE.TNOTFSTM
+               WHERE STM_STATE       = :WS-STATE
+                 AND STM_LAPSED_FLAG = :WS-LAPSED-FLAG
+                 AND STM_LANGUAGE    = :WS-LANGUAGE
+           END-EXEC
+           IF SQLCODE EQUAL TO 0
+               SET MSG-NOT-FOUND TO FALSE
+               MOVE STM-MSG-TEXT TO LNK-MSG-TEXT
+           ELSE
+           IF SQLCODE EQUAL TO 100
+               SET MSG-NOT-FOUND TO TRUE
+           ELSE
+               DISPLAY 'ERROR SELECTING TNOTFSTM SQLCODE: ' SQLCODE
+               MOVE SQLCODE TO WS-SQLCODE
+               CALL 'ABEND'
+           END-IF
+           END-IF.
+
+       END PROGRAM DBDRIVR6.
