@@ -1,586 +1,1719 @@
-       IDENTIFICATION DIVISION.  
-       PROGRAM-ID. MAINPGM.  
-       ENVIRONMENT DIVISION.  
-       CONFIGURATION SECTION.  
-       DATA DIVISION.  
-       WORKING-STORAGE SECTION.  
-  
-
-      *01  WS-POLICY-RECORD.
-           COPY CPOLICY.
-      *01  WS-AGENT-RECORD.
-           COPY CAGENT.   
-
-       01  WS-CUST-NOTIFY-RECORD.
-           COPY CUSTNTFY.
-       01  WS-AGENT-NOTIFY-RECORD.
-           COPY AGNTNTFY.            
-
-       01  DBDRIVR1-AREA.  
-           10  WS-DBDRIVR1-OPERATION-TYPE  PIC X(10).   
-           10  WS-DBDRIVR1-PROCESS-DATE    PIC X(10).  
-           10  WS-DBDRIVR1-SQLCODE         PIC S9(9) COMP.  
-      *     10  WS-DBDRIVR1-POLICY-RECORD   PIC X(476).
-           10  WS-DBDRIVR1-POLICY-RECORD   PIC X(787).
-                                           
-       01  DBDRIVR2-AREA.  
-           10  WS-DBDRIVR2-OPERATION-TYPE  PIC X(10).    
-           10  WS-DBDRIVR2-PROCESS-DATE    PIC X(10).  
-           10  WS-DBDRIVR2-POLICY-NUMBER   PIC X(10).           
-           10  WS-DBDRIVR2-SQLCODE         PIC S9(9) COMP.  
-
-       01  FLEDIVR1-AREA.  
-           10  WS-FLEDIVR1-OPERATION-TYPE      
-                                            PIC X(8).  
-           10  WS-FLEDIVR1-AGENT-CODE   PIC X(10).  
-           10  WS-FLEDIVR1-STATUS-CODE  PIC X(2).        
-           10  WS-FLEDIVR1-AGENT-RECORD PIC X(208).  
-  
-       01  FLEDIVR2-AREA.  
-           10  WS-FILE-NAME               PIC X(20).  
-           10  WS-FLEDIVR2-OPERATION-TYPE PIC X(10).  
-           10  WS-FLEDIVR2-AGENT-NOTIFY-REC.  
-               15  WS-AGENT-CODE          PIC X(10).  
-               15  WS-AGENT-NAME          PIC X(45).  
-               15  WS-AGENT-ADDRESS-1     PIC X(50).  
-               15  WS-AGENT-ADDRESS-2     PIC X(50).  
-               15  WS-AGENT-CITY          PIC X(20).  
-               15  WS-AGENT-STATE         PIC X(2). 
-               15  WS-AGENT-ZIP-CD        PIC X(10). 
-               15  WS-AGENT-EMAIL         PIC X(30).
-               15  WS-POLICY-NUMBER       PIC X(10).  
-               15  WS-POLICY-HOLDER-FNAME PIC X(35).  
-               15  WS-POLICY-HOLDER-MNAME PIC X(1).  
-               15  WS-POLICY-HOLDER-LNAME PIC X(35).  
-               15  WS-POLICY-START-DATE   PIC X(10).  
-               15  WS-POLICY-EXPIRY-DATE  PIC X(10).  
-               15  WS-NOTIFY-DATE         PIC X(10).  
-               15  WS-AGENT-NOTIFY-MSG    PIC X(100).  
-           10  WS-CUSTOMER-NOTIFY-RECORD.  
-               15  WS-CUST-POLICY-NUMBER  PIC X(10).  
-               15  WS-CUST-FIRST-NAME     PIC X(35).  
-               15  WS-CUST-MIDDLE-NAME    PIC X(1).  
-               15  WS-CUST-LAST-NAME      PIC X(35).  
-               15  WS-CUST-ADDR-1         PIC X(100). 
-               15  WS-CUST-ADDR-2         PIC X(100). 
-               15  WS-CUST-CITY           PIC X(30).    
-               15  WS-CUST-STATE          PIC X(2).   
-               15  WS-CUST-ZIP-CD         PIC X(10).  
-               15  WS-CUST-START-DATE     PIC X(10).  
-               15  WS-CUST-EXPIRY-DATE    PIC X(10).  
-               15  WS-CUST-NOTIFY-DATE    PIC X(10).  
-               15  WS-CUST-NOTIFY-MSG     PIC X(100).  
-               15  WS-CUST-AGENT-CODE     PIC X(10).  
-               15  WS-CUST-AGENT-NAME     PIC X(45).  
-               15  WS-CUST-EMAIL          PIC X(30).
-               15  WS-CUST-BENEF-NAME     PIC X(60).
-               15  WS-CUST-STATUTORY-MSG  PIC X(100).
-           10  WS-NOTIFY-REPORT-RECORD.  
-               15  WS-REPORT-LINE         PIC X(133).
-           10  WS-FLEDIVR2-STATUS-CODE    PIC X(2).                  
-
-       01  WS-CURRENT-DATE.  
-           05  WS-MONTH                  PIC 9(2).  
-           05  WS-CUR-FILLER1            PIC X(1).
-           05  WS-DAY                    PIC 9(2).  
-           05  WS-CUR-FILLER2            PIC X(1). 
-           05  WS-YEAR                   PIC 9(4).  
-
-       01  NO-MORE-POLICY-SW             PIC X(3) VALUE 'NO'.
-           88 NO-MORE-POLICY             VALUE 'YES'.
-           88 POLICY-FOUND               VALUE 'NO'.
-
-       01  RPT-MAIN-HEADER.
-           05 FILLER             PIC X(30) VALUE SPACES.
-           05 FILLER             PIC X(36) VALUE '30 DAYS POLICY EXPIRY 
-      -                                          'REPORT AS OF '.
-           05 RPT-DATE           PIC X(10) VALUE SPACES.
-           05 FILLER             PIC X(57) VALUE SPACES.  
-
-       01  RPT-STATE-HEADER.
-           05 FILLER             PIC X(03) VALUE SPACES.
-           05 FILLER             PIC X(17) VALUE 'FOR THE STATE OF '.
-           05 RPT-STATE-CODE     PIC X(02) VALUE SPACES.
-           05 FILLER             PIC X(92) VALUE SPACES.  
-
-       01  RPT-AGENT-HEADER-LN-1.
-           05 FILLER             PIC X(03) VALUE SPACES.
-           05 FILLER             PIC X(07) VALUE 'AGENT: '.
-           05 RPT-AGENT-CODE     PIC X(10) VALUE SPACES.
-           05 FILLER             PIC X(03) VALUE ' - '.
-           05 RPT-AGENT-NAME     PIC X(45) VALUE SPACES.
-           05 FILLER             PIC X(65) VALUE SPACES.  
-
-       01  RPT-AGENT-HEADER-LN-2.
-           05 FILLER             PIC X(10) VALUE SPACES.
-           05 RPT-AGENT-ADDR-1   PIC X(50) VALUE SPACES.
-           05 FILLER             PIC X(73) VALUE SPACES.     
-
-       01  RPT-AGENT-HEADER-LN-3.
-           05 FILLER             PIC X(10) VALUE SPACES.
-           05 RPT-AGENT-ADDR-2   PIC X(50) VALUE SPACES.
-           05 FILLER             PIC X(73) VALUE SPACES.    
-
-       01  RPT-AGENT-HEADER-LN-4.
-           05 FILLER             PIC X(10) VALUE SPACES.
-           05 RPT-AGENT-CITY     PIC X(20) VALUE SPACES.
-           05 FILLER             PIC X(02) VALUE SPACES.   
-           05 RPT-AGENT-STATE    PIC X(02) VALUE SPACES.            
-           05 FILLER             PIC X(02) VALUE SPACES.   
-           05 RPT-AGENT-ZIP-CD   PIC X(10) VALUE SPACES.                   
-           05 FILLER             PIC X(73) VALUE SPACES.  
-
-       01  RPT-AGENT-HEADER-LN-5.
-           05 FILLER             PIC X(10) VALUE SPACES.
-           05 RPT-AGENT-CONTACT  PIC X(10) VALUE SPACES.
-           05 FILLER             PIC X(02) VALUE SPACES.   
-           05 RPT-AGENT-EMAIL    PIC X(30) VALUE SPACES.            
-           05 FILLER             PIC X(81) VALUE SPACES.       
-
-       01  RPT-POLICY-LN-1.
-           05 FILLER             PIC X(10) VALUE SPACES.
-           05 FILLER             PIC X(10) VALUE 'POLICY NO '.
-           05 FILLER             PIC X(02) VALUE SPACES.   
-           05 FILLER             PIC X(73) VALUE 'HOLDER NAME'. 
-           05 FILLER             PIC X(02) VALUE SPACES.
-           05 FILLER             PIC X(10) VALUE 'START DATE'.
-           05 FILLER             PIC X(02) VALUE SPACES. 
-           05 FILLER             PIC X(11) VALUE 'EXPIRY DATE'. 
-           05 FILLER             PIC X(02) VALUE SPACES.
-           05 FILLER             PIC X(10) VALUE 'PREMIUM'. 
-           05 FILLER             PIC X(01) VALUE SPACES. 
-
-       01  RPT-POLICY-LN-2.
-           05 FILLER             PIC X(10) VALUE SPACES.
-           05 FILLER             PIC X(10) VALUE 'POLICY NO '.
-           05 FILLER             PIC X(02) VALUE SPACES.   
-           05 FILLER             PIC X(73) VALUE '-----------'. 
-           05 FILLER             PIC X(02) VALUE SPACES.
-           05 FILLER             PIC X(10) VALUE '----------'.
-           05 FILLER             PIC X(02) VALUE SPACES. 
-           05 FILLER             PIC X(11) VALUE '-----------'. 
-           05 FILLER             PIC X(02) VALUE SPACES.
-           05 FILLER             PIC X(10) VALUE '-------'. 
-           05 FILLER             PIC X(01) VALUE SPACES. 
-
-       01  RPT-POLICY-LN-3.
-           05 FILLER             PIC X(10) VALUE SPACES.
-           05 RPT-POL-NO         PIC X(10) VALUE SPACES.
-           05 FILLER             PIC X(02) VALUE SPACES.   
-           05 RPT-POL-HOLDER     PIC X(73) VALUE SPACES.
-           05 FILLER             PIC X(02) VALUE SPACES.
-           05 RPT-POL-ST-DATE    PIC X(10) VALUE SPACES.
-           05 FILLER             PIC X(02) VALUE SPACES. 
-           05 RPT-POL-EXP-DATE   PIC X(10) VALUE SPACES. 
-           05 FILLER             PIC X(03) VALUE SPACES.
-           05 RPT-POL-PREMIUM    PIC X(10) VALUE SPACES. 
-           05 FILLER             PIC X(01) VALUE SPACES.            
-
-       01  RPT-AGENT-SUMMARY-LINE.
-           05 FILLER             PIC X(03) VALUE SPACES.
-           05 FILLER             PIC X(07) VALUE 'AGENT: '.
-           05 RPT-AGENT-CD       PIC X(10) VALUE SPACES.
-           05 FILLER             PIC X(02) VALUE SPACES.           
-           05 FILLER             PIC X(14) VALUE 'POLICY COUNT: '.
-           05 RPT-AGENT-POL-CNT  PIC 99,999.           
-           05 FILLER             PIC X(02) VALUE SPACES.           
-           05 FILLER             PIC X(16) VALUE 'POLICY PREMIUM: '.
-           05 RPT-AGENT-POL-PREM PIC 999,999,999. 
-           05 FILLER             PIC X(01) VALUE SPACES.           
-
-       01  RPT-STATE-SUMMARY-LINE.
-           05 FILLER             PIC X(03) VALUE SPACES.
-           05 FILLER             PIC X(07) VALUE 'STATE: '.
-           05 RPT-STATE-CD       PIC X(02) VALUE SPACES.
-           05 FILLER             PIC X(02) VALUE SPACES.           
-           05 FILLER             PIC X(14) VALUE 'POLICY COUNT: '.
-           05 RPT-STATE-POL-CNT  PIC 999,999.           
-           05 FILLER             PIC X(02) VALUE SPACES.           
-           05 FILLER             PIC X(16) VALUE 'POLICY PREMIUM: '.
-           05 RPT-STATE-POL-PREM PIC 999,999,999.
-           05 FILLER             PIC X(69) VALUE SPACES.       
-
-       01  RPT-GRAND-SUMMARY-LINE.
-           05 FILLER             PIC X(03) VALUE SPACES.
-           05 FILLER             PIC X(07) VALUE 'GRAND SUMMARY: '.
-           05 FILLER             PIC X(02) VALUE SPACES.           
-           05 FILLER             PIC X(14) VALUE 'POLICY COUNT: '.
-           05 RPT-GRAND-POL-CNT  PIC 999,999.           
-           05 FILLER             PIC X(02) VALUE SPACES.           
-           05 FILLER             PIC X(16) VALUE 'POLICY PREMIUM: '.
-           05 RPT-GRAND-POL-PREM PIC 999,999,999.
-           05 FILLER             PIC X(69) VALUE SPACES. 
-
-       01  RPT-FILLER-LINE. 
-           05 FILLER             PIC X(133) VALUE SPACES.       
-
-       01 WS-CURRENT-STATE       PIC X(02).  
-       01 WS-CURRENT-AGENT       PIC X(10).  
-      *01 WS-POLICY-COUNT        PIC 9(5) VALUE 0.  
-      *01 WS-AGENT-POLICY-CNT    PIC 9(5) VALUE 0.  
-      *01 WS-STATE-POLICY-CNT    PIC 9(5) VALUE 0.  
-      *01 WS-TOTAL-POLICY-COUNT  PIC 9(5) VALUE 0.  
-      *01 WS-PREMIUM-TOTAL       PIC 9(9)V99 VALUE 0.  
-       01 WS-AGENT-TOTAL-POL-CNT PIC 9(9)    VALUE 0.  
-       01 WS-AGENT-TOTAL-PREM    PIC 9(9)V99 VALUE 0.  
-       01 WS-STATE-TOTAL-POL-CNT PIC 9(9)    VALUE 0.
-       01 WS-STATE-TOTAL-PREM    PIC 9(9)V99 VALUE 0.
-       01 WS-GRAND-TOTAL-POL-CNT PIC 9(9)    VALUE 0.  
-       01 WS-GRAND-TOTAL-PREM    PIC 9(9)V99 VALUE 0. 
-
-      *01  IS-FIRST-RECORD-SW     PIC X(1) VALUE 'N'.
-      *    88 IS-FIRST-RECORD     VALUE 'Y'.
-
-
-       PROCEDURE DIVISION.  
-       1000-MAIN-PARA.  
-           PERFORM 0000-INITIALIZE-PARA  
-           PERFORM 2000-PROCESS-PARA  
-           PERFORM 9000-FINALIZE-PARA  
-           STOP RUN.  
-  
-       0000-INITIALIZE-PARA.  
-           MOVE 'OPEN' TO WS-DBDRIVR1-OPERATION-TYPE  
-           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-YEAR  
-           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-MONTH  
-           MOVE FUNCTION CURRENT-DATE (7:2) TO WS-DAY  
-           MOVE '/'                         TO WS-CUR-FILLER1
-                                               WS-CUR-FILLER2
-
-           MOVE WS-CURRENT-DATE             TO WS-DBDRIVR1-PROCESS-DATE  
-           CALL 'DBDRIVR1' USING DBDRIVR1-AREA  
-           IF WS-DBDRIVR1-SQLCODE NOT = 0  
-               DISPLAY 'ERROR OPENING CURSOR: ' WS-DBDRIVR1-SQLCODE  
-               CALL 'ABEND'
-           END-IF.  
-           
-           MOVE 'OPEN'                 TO WS-FLEDIVR1-OPERATION-TYPE  
-           CALL 'FLDRIVR1' USING FLEDIVR1-AREA  
-           IF WS-FLEDIVR1-STATUS-CODE NOT = '00'  
-               DISPLAY 'ERROR OPENING AGENT FILE: ' 
-                                                WS-FLEDIVR1-STATUS-CODE  
-               CALL 'ABEND'  
-           END-IF.
-
-           MOVE 'CUSTOMER-NOTIFY-FILE' TO WS-FILE-NAME  
-           MOVE 'OPEN'                 TO WS-FLEDIVR2-OPERATION-TYPE  
-           CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
-           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
-               DISPLAY 'ERROR OPENING AGENT NOTIFY FILE: ' 
-                                        WS-FLEDIVR2-STATUS-CODE  
-               CALL 'ABEND'   
-           END-IF.   
-
-           MOVE 'NOTIFY-REPORT-FILE'   TO WS-FILE-NAME  
-           MOVE 'OPEN'                 TO WS-FLEDIVR2-OPERATION-TYPE  
-           CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
-           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
-               DISPLAY 'ERROR OPENING NOTIFY REPORT FILE: ' 
-                                        WS-FLEDIVR2-STATUS-CODE  
-               CALL 'ABEND'   
-           END-IF.           
-
-           MOVE 'AGENT-NOTIFY-FILE' TO WS-FILE-NAME  
-           MOVE 'OPEN'              TO WS-FLEDIVR2-OPERATION-TYPE  
-           CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
-           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
-               DISPLAY 'ERROR OPENING AGENT NOTIFY FILE: ' 
-                                        WS-FLEDIVR2-STATUS-CODE  
-               CALL 'ABEND'   
-           END-IF.     
-
-           PERFORM 3270-WRITE-REPORT-HEADER.       
-  
-       2000-PROCESS-PARA.  
-           MOVE 'FETCH' TO WS-DBDRIVR1-OPERATION-TYPE  
-           PERFORM UNTIL NO-MORE-POLICY   
-               CALL 'DBDRIVR1' USING DBDRIVR1-AREA  
-               PERFORM 2100-CHECK-POLICY-CALL-STATUS
-               IF POLICY-FOUND  
-                   MOVE WS-DBDRIVR1-POLICY-RECORD TO POLICY-RECORD
-                   PERFORM 2200-GET-AGENT-DETAIL
-                   PERFORM 3000-WRITE-CUSTOMER-NOTIFICATION 
-                   PERFORM 2300-UPDATE-TRACKING 
-                   PERFORM 2500-PROCESS-SUMMARY
-               END-IF  
-
-           END-PERFORM.  
-  
-       2100-CHECK-POLICY-CALL-STATUS.
-           IF WS-DBDRIVR1-SQLCODE = 100
-              SET NO-MORE-POLICY TO TRUE
-           ELSE
-              IF WS-DBDRIVR1-SQLCODE = 0
-                 SET POLICY-FOUND TO TRUE
-              ELSE   
-                   DISPLAY 'ERROR FETCHING RECORD: ' WS-DBDRIVR1-SQLCODE  
-                   CALL 'ABEND'  
-              END-IF 
-           END-IF.                 
-           
-       2200-GET-AGENT-DETAIL.
-           MOVE POLICY-AGENT-CODE         TO WS-FLEDIVR1-AGENT-CODE  
-           MOVE 'SEARCH'                  TO WS-FLEDIVR1-OPERATION-TYPE  
-           CALL 'FLDRIVR1' USING FLEDIVR1-AREA  
-           IF WS-FLEDIVR1-STATUS-CODE = '00'  
-               MOVE WS-FLEDIVR1-AGENT-RECORD TO AGENT-RECORD
-               PERFORM 3100-WRITE-AGENT-NOTIFICATION
-           ELSE  
-               DISPLAY 'ERROR FETCHING AGENT RECORD: ' 
-                                             WS-FLEDIVR1-STATUS-CODE  
-               CALL 'ABEND' 
-           END-IF.             
-
-       2300-UPDATE-TRACKING.
-           MOVE 'INSERT'                   TO WS-DBDRIVR2-OPERATION-TYPE  
-           MOVE WS-CURRENT-DATE            TO WS-DBDRIVR2-PROCESS-DATE
-           MOVE POLICY-NUMBER              TO WS-DBDRIVR2-POLICY-NUMBER
-           CALL 'DBDRIVR2' USING DBDRIVR2-AREA.
-           IF WS-DBDRIVR2-SQLCODE NOT EQUAL 0
-               DISPLAY 'ERROR INSERTING INTO TTRACKING  SQLCODE: ' 
-                                                    WS-DBDRIVR2-SQLCODE  
-               CALL 'ABEND' 
-           END-IF.                  
-
-       2500-PROCESS-SUMMARY.
-           IF  POLICY-HOLDER-STATE NOT EQUAL WS-CURRENT-STATE
-               IF  WS-GRAND-TOTAL-POL-CNT NOT EQUAL 0
-                   PERFORM 3210-WRITE-AGENT-SUMMARY
-                   PERFORM 3260-WRITE-BREAK-LINE
-                   PERFORM 3220-WRITE-STATE-SUMMARY 
-               END-IF 
-               PERFORM 2510-RESET-AGENT-TOTALS
-               PERFORM 2520-RESET-STATE-TOTALS
-               MOVE POLICY-HOLDER-STATE TO WS-CURRENT-STATE  
-               PERFORM 3260-WRITE-BREAK-LINE
-               PERFORM 3240-WRITE-STATE-HEADER
-               PERFORM 3260-WRITE-BREAK-LINE
-               PERFORM 3250-WRITE-AGENT-HEADER
-               PERFORM 3260-WRITE-BREAK-LINE
-               PERFORM 3260-WRITE-POLICY-HEADER
-           ELSE
-               IF  AGENT-CODE NOT EQUAL WS-CURRENT-AGENT 
-                   PERFORM 3210-WRITE-AGENT-SUMMARY
-                   PERFORM 2510-RESET-AGENT-TOTALS
-                   MOVE AGENT-CODE   TO WS-CURRENT-AGENT
-                   PERFORM 3260-WRITE-BREAK-LINE
-                   PERFORM 3250-WRITE-AGENT-HEADER
-                   PERFORM 3260-WRITE-BREAK-LINE
-                   PERFORM 3260-WRITE-POLICY-HEADER
-                END-IF
-           END-IF.  
-           PERFORM 3270-WRITE-POLICY-DET-LINE.
-           ADD 1                     TO  WS-AGENT-TOTAL-POL-CNT
-                                         WS-STATE-TOTAL-POL-CNT
-                                         WS-GRAND-TOTAL-POL-CNT.
-           ADD POLICY-PREMIUM-AMOUNT TO  WS-AGENT-TOTAL-PREM
-                                         WS-STATE-TOTAL-PREM
-                                         WS-GRAND-TOTAL-PREM.
-
-       2520-RESET-STATE-TOTALS.
-           MOVE 0                        TO WS-STATE-TOTAL-POL-CNT.
-           MOVE 0                        TO WS-STATE-TOTAL-PREM.
-
-       2510-RESET-AGENT-TOTALS.
-           MOVE 0                        TO WS-AGENT-TOTAL-POL-CNT.
-           MOVE 0                        TO WS-AGENT-TOTAL-PREM.           
-
-       3000-WRITE-CUSTOMER-NOTIFICATION.
-           PERFORM 3050-POPULATE-CUSTOMER-DETAIL
-           MOVE 'CUSTOMER-NOTIFY-FILE' TO WS-FILE-NAME  
-           MOVE 'WRITE'                TO WS-FLEDIVR2-OPERATION-TYPE  
-           MOVE WS-CUST-NOTIFY-RECORD  TO WS-CUSTOMER-NOTIFY-RECORD
-           CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
-           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
-               DISPLAY 'ERROR WRITING TO CUSTOMER NOTIFY FILE: ' 
-                           WS-FLEDIVR2-STATUS-CODE  
-           END-IF.    
-
-       3100-WRITE-AGENT-NOTIFICATION.
-           PERFORM 3150-POPULATE-AGENT-DETAIL
-           IF AGENT-TYPE IS EQUAL 'CORPORATE'
-               MOVE 'AGENT-NOTIFY-FILE'    TO WS-FILE-NAME  
-               MOVE 'WRITE'                TO WS-FLEDIVR2-OPERATION-TYPE  
-               MOVE WS-AGENT-NOTIFY-RECORD
-                                       TO WS-FLEDIVR2-AGENT-NOTIFY-REC
-               CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
-               IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
-                   DISPLAY 'ERROR WRITING TO AGENT NOTIFY FILE: ' 
-                           WS-FLEDIVR2-STATUS-CODE  
-               END-IF
-           END-IF.         
-       
-       3200-WRITE-NOTIFICATION-REPORT.
-           MOVE 'NOTIFY-REPORT-FILE' TO WS-FILE-NAME  
-           MOVE 'WRITE'                TO WS-FLEDIVR2-OPERATION-TYPE  
-      *    MOVE WS-CUST-NOTIFY-RECORD  TO WS-NOTIFY-REPORT-RECORD
-           CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
-           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
-               DISPLAY 'ERROR WRITING TO NOTIFY REPORT FILE: ' 
-                           WS-FLEDIVR2-STATUS-CODE  
-           END-IF.   
-       
-       3220-WRITE-STATE-SUMMARY.
-           MOVE AGENT-CODE              TO  RPT-STATE-CD.
-           MOVE WS-STATE-TOTAL-POL-CNT  TO  RPT-STATE-POL-CNT.
-           MOVE WS-STATE-TOTAL-PREM     TO  RPT-STATE-POL-PREM.       
-           MOVE RPT-STATE-SUMMARY-LINE  TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
-
-       3210-WRITE-AGENT-SUMMARY.
-           MOVE AGENT-CODE              TO  RPT-AGENT-CD.
-           MOVE WS-AGENT-TOTAL-POL-CNT  TO  RPT-AGENT-POL-CNT.
-           MOVE WS-AGENT-TOTAL-PREM     TO  RPT-AGENT-POL-PREM.
-           MOVE RPT-AGENT-SUMMARY-LINE  TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
-
-       3230-WRITE-GRAND-SUMMARY.
-           MOVE WS-GRAND-TOTAL-POL-CNT  TO RPT-GRAND-POL-CNT.
-           MOVE WS-GRAND-TOTAL-PREM     TO RPT-GRAND-POL-PREM.
-           MOVE RPT-GRAND-SUMMARY-LINE  TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT.   
-
-       3240-WRITE-STATE-HEADER.
-           MOVE WS-CURRENT-STATE        TO RPT-STATE-CODE
-           MOVE RPT-STATE-HEADER        TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT.  
-
-       3250-WRITE-AGENT-HEADER.
-           MOVE AGENT-CODE              TO  RPT-AGENT-CODE
-           MOVE AGENT-NAME              TO  RPT-AGENT-NAME
-           MOVE AGENT-ADDRESS-1         TO  RPT-AGENT-ADDR-1
-           MOVE AGENT-ADDRESS-2         TO  RPT-AGENT-ADDR-2
-           MOVE AGENT-CITY              TO  RPT-AGENT-CITY
-           MOVE AGENT-STATE             TO  RPT-AGENT-STATE
-           MOVE AGENT-ZIP-CD            TO  RPT-AGENT-ZIP-CD
-           MOVE AGENT-CONTACT-NO        TO  RPT-AGENT-CONTACT
-           MOVE AGENT-EMAIL             TO  RPT-AGENT-EMAIL
-           MOVE RPT-AGENT-HEADER-LN-1   TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
-           MOVE RPT-AGENT-HEADER-LN-2   TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT.   
-           MOVE RPT-AGENT-HEADER-LN-3   TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT. 
-           MOVE RPT-AGENT-HEADER-LN-4   TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT. 
-           MOVE RPT-AGENT-HEADER-LN-5   TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT. 
-
-       3260-WRITE-POLICY-HEADER.
-           MOVE RPT-POLICY-LN-1         TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT. 
-           MOVE RPT-POLICY-LN-2         TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT. 
-       
-       3270-WRITE-POLICY-DET-LINE.
-           MOVE POLICY-NUMBER  TO RPT-POL-NO
-           STRING POLICY-HOLDER-FNAME, ' ', POLICY-HOLDER-MNAME, ' ', 
-                  POLICY-HOLDER-LNAME 
-             INTO RPT-POL-HOLDER
-           MOVE POLICY-START-DATE     TO RPT-POL-ST-DATE
-           MOVE POLICY-EXPIRY-DATE    TO RPT-POL-EXP-DATE
-           MOVE POLICY-PREMIUM-AMOUNT TO RPT-POL-PREMIUM
-           
-           MOVE RPT-POLICY-LN-3         TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT.                       
-       
-       3260-WRITE-BREAK-LINE.
-           MOVE RPT-FILLER-LINE         TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
-
-       3270-WRITE-REPORT-HEADER.
-           PERFORM 3260-WRITE-BREAK-LINE
-           MOVE WS-CURRENT-DATE         TO  RPT-DATE.
-           MOVE RPT-MAIN-HEADER         TO  WS-NOTIFY-REPORT-RECORD.
-           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
-           PERFORM 3260-WRITE-BREAK-LINE.
-
-
-       3050-POPULATE-CUSTOMER-DETAIL.
-           MOVE POLICY-NUMBER          TO  WS-CUST-POLICY-NUMBER.  
-           MOVE POLICY-HOLDER-FNAME    TO  WS-CUST-FIRST-NAME. 
-           MOVE POLICY-HOLDER-MNAME    TO  WS-CUST-MIDDLE-NAME.  
-           MOVE POLICY-HOLDER-LNAME    TO  WS-CUST-LAST-NAME.  
-           MOVE POLICY-HOLDER-ADDR-1   TO  WS-CUST-ADDR-1.
-           MOVE POLICY-HOLDER-ADDR-2   TO  WS-CUST-ADDR-2.
-           MOVE POLICY-HOLDER-CITY     TO  WS-CUST-CITY.
-           MOVE POLICY-HOLDER-STATE    TO  WS-CUST-STATE.
-           MOVE POLICY-HOLDER-ZIP-CD   TO  WS-CUST-ZIP-CD.
-           MOVE POLICY-START-DATE      TO  WS-CUST-START-DATE.  
-           MOVE POLICY-EXPIRY-DATE     TO  WS-CUST-EXPIRY-DATE.  
-           MOVE WS-CURRENT-DATE        TO  WS-CUST-NOTIFY-DATE.
-           MOVE POLICY-BENEF-NAME      TO  WS-CUST-BENEF-NAME.
-           MOVE 'PLEASE NOTE YOUR POLICY IS EXPIRING SOON. GET IT RENEWE
-      -         'D TO CONTINUE COVERAGE' 
-                                       TO  WS-CUST-NOTIFY-MSG.  
-           MOVE POLICY-AGENT-CODE      TO  WS-CUST-AGENT-CODE. 
-           MOVE AGENT-NAME             TO  WS-CUST-AGENT-NAME.  
-           MOVE POLICY-BENEF-NAME      TO  WS-CUST-BENEF-NAME.
-           MOVE 'IF YOU FAIL TO RENEW BY EXPIRY DATE YOUR INSURANCE COVE
-      -         'RAGE WILL END'
-                                       TO  WS-CUST-STATUTORY-MSG.           
-
-       3150-POPULATE-AGENT-DETAIL.
-           MOVE AGENT-CODE               TO  WS-AGENT-CODE.  
-           MOVE AGENT-NAME               TO  WS-AGENT-NAME.  
-           MOVE AGENT-ADDRESS-1          TO  WS-AGENT-ADDRESS-1.  
-           MOVE AGENT-ADDRESS-2          TO  WS-AGENT-ADDRESS-2.
-           MOVE AGENT-CITY               TO  WS-AGENT-CITY.
-           MOVE AGENT-STATE              TO  WS-AGENT-STATE.
-           MOVE AGENT-ZIP-CD             TO  WS-AGENT-ZIP-CD.
-           MOVE AGENT-EMAIL              TO  WS-AGENT-EMAIL.
-           MOVE POLICY-NUMBER            TO  WS-POLICY-NUMBER.
-           MOVE POLICY-HOLDER-FNAME      TO  WS-POLICY-HOLDER-FNAME.
-           MOVE POLICY-HOLDER-MNAME      TO  WS-POLICY-HOLDER-MNAME.
-           MOVE POLICY-HOLDER-LNAME      TO  WS-POLICY-HOLDER-LNAME.
-           MOVE POLICY-START-DATE        TO  WS-POLICY-START-DATE.
-           MOVE POLICY-EXPIRY-DATE       TO  WS-POLICY-EXPIRY-DATE.
-           MOVE WS-CURRENT-DATE          TO  WS-NOTIFY-DATE.
-           MOVE 'PLEASE NOTE CUSTOMER POLICY IS EXPIRING SOON' 
-                                        TO  WS-AGENT-NOTIFY-MSG.
-           
-
-       9000-FINALIZE-PARA.  
-           MOVE 'CLOSE' TO WS-DBDRIVR1-OPERATION-TYPE  
-           CALL 'DBDRIVR1' USING DBDRIVR1-AREA  
-           IF WS-DBDRIVR1-SQLCODE NOT = 0  
-               DISPLAY 'ERROR CLOSING CURSOR: ' WS-DBDRIVR1-SQLCODE  
-               CALL 'ABEND' 
-           END-IF.  
-
-           MOVE 'CLOSE' TO WS-FLEDIVR1-OPERATION-TYPE  
-           CALL 'FLDRIVR1' USING FLEDIVR1-AREA  
-           IF WS-FLEDIVR1-STATUS-CODE NOT = '00'  
-               DISPLAY 'ERROR CLOSING AGENT FILE: ' 
-                                        WS-FLEDIVR1-STATUS-CODE  
-               CALL 'ABEND'   
-           END-IF.
-  
-           MOVE 'CUSTOMER-NOTIFY-FILE' TO WS-FILE-NAME  
-           MOVE 'CLOSE' TO WS-FLEDIVR2-OPERATION-TYPE  
-           CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
-           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
-               DISPLAY 'ERROR CLOSING AGENT NOTIFY FILE: ' 
-                                     WS-FLEDIVR2-STATUS-CODE  
-               CALL 'ABEND'  
-           END-IF.
-  
-           MOVE 'NOTIFY-REPORT-FILE' TO WS-FILE-NAME  
-           MOVE 'CLOSE' TO WS-FLEDIVR2-OPERATION-TYPE  
-           CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
-           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
-               DISPLAY 'ERROR CLOSING NOTIFY REPORT FILE: ' 
-                                     WS-FLEDIVR2-STATUS-CODE  
-               CALL 'ABEND'  
-           END-IF.
-
-           MOVE 'AGENT-NOTIFY-FILE' TO WS-FILE-NAME  
-           MOVE 'CLOSE' TO WS-FLEDIVR2-OPERATION-TYPE  
-           CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
-           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
-               DISPLAY 'ERROR CLOSING AGENT NOTIFY FILE: ' 
-                                     WS-FLEDIVR2-STATUS-CODE  
-               CALL 'ABEND'  
-           END-IF.
-
-       END PROGRAM MAINPGM.  
\ No newline at end of file
+       IDENTIFICATION DIVISION.  
+       PROGRAM-ID. MAINPGM.  
+       ENVIRONMENT DIVISION.  
+       CONFIGURATION SECTION.  
+       DATA DIVISION.  
+       WORKING-STORAGE SECTION.  
+  
+
+      *01  WS-POLICY-RECORD.
+           COPY CPOLICY.
+      *01  WS-AGENT-RECORD.
+           COPY CAGENT.
+
+       01  DBDRIVR1-AREA.
+           10  WS-DBDRIVR1-OPERATION-TYPE  PIC X(10).
+           10  WS-DBDRIVR1-PROCESS-DATE    PIC X(10).
+           10  WS-DBDRIVR1-NOTIFY-TIER     PIC X(3).
+           10  WS-DBDRIVR1-WINDOW-LOW-DAYS  PIC S9(4) COMP.
+           10  WS-DBDRIVR1-WINDOW-HIGH-DAYS PIC S9(4) COMP.
+           10  WS-DBDRIVR1-SQLCODE         PIC S9(9) COMP.
+           10  WS-DBDRIVR1-POLICY-RECORD   PIC X(880).
+
+       01  DBDRIVR2-AREA.
+           10  WS-DBDRIVR2-OPERATION-TYPE  PIC X(10).
+           10  WS-DBDRIVR2-PROCESS-DATE    PIC X(10).
+           10  WS-DBDRIVR2-POLICY-NUMBER   PIC X(10).
+           10  WS-DBDRIVR2-NOTIFY-TIER     PIC X(3).
+           10  WS-DBDRIVR2-RECIPIENT-TYPE  PIC X(10).
+           10  WS-DBDRIVR2-CHANNEL         PIC X(10).
+           10  WS-DBDRIVR2-SQLCODE         PIC S9(9) COMP.
+           10  WS-DBDRIVR2-ALREADY-TRACKED PIC X(1).
+               88 ALREADY-TRACKED          VALUE 'Y'.
+
+       01  DBDRIVR3-AREA.
+           10  WS-DBDRIVR3-OPERATION-TYPE  PIC X(10).
+           10  WS-DBDRIVR3-POLICY-TYPE     PIC X(50).
+           10  WS-DBDRIVR3-LANGUAGE        PIC X(2).
+           10  WS-DBDRIVR3-RECIPIENT       PIC X(10).
+           10  WS-DBDRIVR3-SQLCODE         PIC S9(9) COMP.
+           10  WS-DBDRIVR3-MSG-TEXT        PIC X(100).
+
+      *    STATUTORY/REGULATORY NOTICE WORDING, MAINTAINED PER STATE IN
+      *    INSURNCE.TNOTFSTM, SINCE REQUIRED DISCLOSURE LANGUAGE VARIES
+      *    BY THE POLICY HOLDER'S STATE (SEE DBDRIVR6).
+       01  DBDRIVR6-AREA.
+           10  WS-DBDRIVR6-OPERATION-TYPE  PIC X(10).
+           10  WS-DBDRIVR6-STATE           PIC X(2).
+           10  WS-DBDRIVR6-LAPSED-FLAG     PIC X(1).
+           10  WS-DBDRIVR6-LANGUAGE        PIC X(2).
+           10  WS-DBDRIVR6-SQLCODE         PIC S9(9) COMP.
+           10  WS-DBDRIVR6-MSG-TEXT        PIC X(100).
+
+       01  WS-RUN-LANGUAGE                PIC X(2) VALUE 'EN'.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-TIER1-LOW          PIC 9(3).
+           05  WS-PARM-TIER1-HIGH         PIC 9(3).
+           05  WS-PARM-TIER2-LOW          PIC 9(3).
+           05  WS-PARM-TIER2-HIGH         PIC 9(3).
+           05  WS-PARM-TIER3-LOW          PIC 9(3).
+           05  WS-PARM-TIER3-HIGH         PIC 9(3).
+           05  WS-PARM-DEFAULT-AGENT-CD   PIC X(10).
+           05  WS-PARM-LAPSE-LOW          PIC 9(3).
+           05  WS-PARM-LAPSE-HIGH         PIC 9(3).
+           05  WS-PARM-AGENT-DAILY-CAP    PIC 9(3).
+           05  FILLER                     PIC X(43).
+
+       01  FLEDIVR1-AREA.
+           10  WS-FLEDIVR1-OPERATION-TYPE  PIC X(8).
+           10  WS-FLEDIVR1-AGENT-CODE      PIC X(10).
+           10  WS-FLEDIVR1-STATUS-CODE     PIC X(2).
+           10  WS-FLEDIVR1-AGENT-RECORD.
+               15  WS-FLEDIVR1-AGENT-NAME        PIC X(45).
+               15  WS-FLEDIVR1-AGENT-ADDRESS-1   PIC X(50).
+               15  WS-FLEDIVR1-AGENT-ADDRESS-2   PIC X(50).
+               15  WS-FLEDIVR1-AGENT-CITY        PIC X(20).
+               15  WS-FLEDIVR1-AGENT-STATE       PIC X(2).
+               15  WS-FLEDIVR1-AGENT-ZIP-CODE    PIC X(10).
+               15  WS-FLEDIVR1-AGENT-STATUS      PIC X(1).
+               15  WS-FLEDIVR1-AGENT-TYPE        PIC X(10).
+               15  WS-FLEDIVR1-AGENT-EMAIL       PIC X(30).
+               15  WS-FLEDIVR1-AGENT-CONTACT-NO  PIC X(10).
+               15  WS-FLEDIVR1-AGENT-START-DATE  PIC X(10).
+               15  WS-FLEDIVR1-AGENT-END-DATE    PIC X(10).
+
+       01  FLEDIVR2-AREA.
+           10  WS-FILE-NAME               PIC X(20).
+           10  WS-FLEDIVR2-OPERATION-TYPE PIC X(10).
+           10  WS-FLEDIVR2-AGENT-NOTIFY-REC.
+               COPY AGNTNTFY.
+           10  WS-CUSTOMER-NOTIFY-RECORD.
+               COPY CUSTNTFY.
+           10  WS-NOTIFY-REPORT-RECORD.
+               15  WS-REPORT-LINE         PIC X(160).
+           10  WS-FLEDIVR2-STATUS-CODE    PIC X(2).
+           10  WS-CUSTOMER-NOTIFY-CSV-RECORD PIC X(450).
+           10  WS-AGENT-HOLD-QUEUE-REC.
+               COPY AGTHOLDQ.
+           10  WS-YOY-TREND-REC.
+               COPY YOYTREND.
+           10  WS-CUSTOMER-EMAIL-RECORD PIC X(450).
+           10  WS-AGENT-EMAIL-RECORD    PIC X(450).
+           10  WS-OPS-STATUS-REC.
+               COPY OPSTATUS.
+
+      *    FEEDS THE CONSOLIDATED OPERATIONS DASHBOARD (OPS-STATUS-FILE)
+      *    AT END OF RUN. WS-OPS-ERROR-CNT COUNTS EVERY POLICY THAT
+      *    COULDN'T BE NOTIFIED CLEANLY THIS RUN - SKIPPED FOR WANT OF
+      *    AN AGENT, HELD FOR AN INACTIVE/EXPIRED AGENT, HELD FOR AN
+      *    INCOMPLETE ADDRESS, OR HELD FOR A FULL AGENT WORKLOAD CAP.
+       01  WS-OPS-START-TIME             PIC X(8).
+       01  WS-OPS-ERROR-CNT              PIC 9(9) VALUE 0.
+
+       01  WS-YOY-PRIOR-YEAR-FOUND-SW    PIC X(3) VALUE 'NO'.
+           88 PRIOR-YEAR-FOUND           VALUE 'YES'.
+
+       01  WS-YOY-PRIOR-YEAR-TOTALS.
+           05  WS-YOY-PRIOR-RUN-YEAR      PIC 9(4)    VALUE 0.
+           05  WS-YOY-PRIOR-POLICY-CNT    PIC 9(9)    VALUE 0.
+           05  WS-YOY-PRIOR-PREMIUM-TOTAL PIC 9(9)V99 VALUE 0.
+
+       01  WS-YOY-TREND-FIGURES.
+           05  WS-YOY-POLICY-CNT-DIFF     PIC S9(9)    VALUE 0.
+           05  WS-YOY-PREMIUM-DIFF        PIC S9(9)V99 VALUE 0.
+
+       01  WS-CURRENT-DATE.
+           05  WS-MONTH                  PIC 9(2).  
+           05  WS-CUR-FILLER1            PIC X(1).
+           05  WS-DAY                    PIC 9(2).  
+           05  WS-CUR-FILLER2            PIC X(1). 
+           05  WS-YEAR                   PIC 9(4).  
+
+       01  NO-MORE-POLICY-SW             PIC X(3) VALUE 'NO'.
+           88 NO-MORE-POLICY             VALUE 'YES'.
+           88 POLICY-FOUND               VALUE 'NO'.
+
+       01  WS-AGENT-FOUND-SW             PIC X(3) VALUE 'YES'.
+           88 AGENT-FOUND                VALUE 'YES'.
+           88 AGENT-NOT-FOUND            VALUE 'NO'.
+
+       01  WS-AGENT-HOLD-SW              PIC X(3) VALUE 'NO'.
+           88 AGENT-ON-HOLD              VALUE 'YES'.
+
+       01  WS-ADDRESS-COMPLETE-SW        PIC X(3) VALUE 'YES'.
+           88 ADDRESS-COMPLETE           VALUE 'YES'.
+           88 ADDRESS-INCOMPLETE         VALUE 'NO'.
+
+       01  WS-AGENT-CAP-SW               PIC X(3) VALUE 'NO'.
+           88 AGENT-CAP-REACHED          VALUE 'YES'.
+
+      *    RUNNING PER-AGENT NOTIFICATION COUNT FOR THIS RUN, USED BY
+      *    2290-CHECK-AGENT-WORKLOAD-CAP TO PACE OUT AGENT VOLUME.
+       01  WS-AGENT-CAP-TABLE.
+           05 WS-AGENT-CAP-ENTRY         OCCURS 300 TIMES.
+              10 WS-CAP-AGENT-CODE       PIC X(10) VALUE SPACES.
+              10 WS-CAP-AGENT-COUNT      PIC 9(5)  VALUE 0.
+
+       01  WS-CAP-ENTRY-CNT              PIC 9(3)  VALUE 0.
+       01  WS-CAP-IDX                    PIC 9(3)  VALUE 0.
+       01  WS-CAP-FOUND-IDX              PIC 9(3)  VALUE 0.
+       01  WS-CAP-FOUND-SW               PIC X(3)  VALUE 'NO'.
+           88 CAP-ENTRY-FOUND            VALUE 'YES'.
+
+       01  WS-AGENT-DATE-COMPARE.
+           05  WS-CMP-CURRENT-YMD.
+               10  WS-CMP-CUR-YYYY       PIC 9(4).
+               10  WS-CMP-CUR-MM         PIC 9(2).
+               10  WS-CMP-CUR-DD         PIC 9(2).
+           05  WS-CMP-AGENT-END-YMD.
+               10  WS-CMP-END-YYYY       PIC 9(4).
+               10  WS-CMP-END-MM         PIC 9(2).
+               10  WS-CMP-END-DD         PIC 9(2).
+
+       01  RPT-MAIN-HEADER.
+           05 FILLER             PIC X(30) VALUE SPACES.
+      *    GENERIC LABEL - THE 60/30/7-DAY AND LAPSED-POLICY TIERS (SEE
+      *    2000-PROCESS-PARA) ALL SHARE THIS ONE REPORT, EACH MARKED
+      *    OFF BY ITS OWN RPT-TIER-HEADER AND TAGGED ON EVERY DETAIL
+      *    AND SUBTOTAL LINE VIA RPT-POL-TIER/RPT-AGENT-TIER/
+      *    RPT-STATE-TIER/RPT-GRAND-TIER BELOW.
+           05 FILLER             PIC X(36) VALUE 'POLICY EXPIRY
+      -                                          'REPORT AS OF '.
+           05 RPT-DATE           PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(57) VALUE SPACES.
+
+       01  RPT-TIER-HEADER.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER             PIC X(15) VALUE 'NOTIFY TIER -- '.
+           05 RPT-TIER-HDR-LABEL PIC X(20) VALUE SPACES.
+           05 FILLER             PIC X(110) VALUE SPACES.
+
+       01  RPT-STATE-HEADER.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER             PIC X(17) VALUE 'FOR THE STATE OF '.
+           05 RPT-STATE-CODE     PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(92) VALUE SPACES.  
+
+       01  RPT-AGENT-HEADER-LN-1.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER             PIC X(07) VALUE 'AGENT: '.
+           05 RPT-AGENT-CODE     PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(03) VALUE ' - '.
+           05 RPT-AGENT-NAME     PIC X(45) VALUE SPACES.
+           05 FILLER             PIC X(65) VALUE SPACES.  
+
+       01  RPT-AGENT-HEADER-LN-2.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 RPT-AGENT-ADDR-1   PIC X(50) VALUE SPACES.
+           05 FILLER             PIC X(73) VALUE SPACES.     
+
+       01  RPT-AGENT-HEADER-LN-3.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 RPT-AGENT-ADDR-2   PIC X(50) VALUE SPACES.
+           05 FILLER             PIC X(73) VALUE SPACES.    
+
+       01  RPT-AGENT-HEADER-LN-4.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 RPT-AGENT-CITY     PIC X(20) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.   
+           05 RPT-AGENT-STATE    PIC X(02) VALUE SPACES.            
+           05 FILLER             PIC X(02) VALUE SPACES.   
+           05 RPT-AGENT-ZIP-CD   PIC X(10) VALUE SPACES.                   
+           05 FILLER             PIC X(73) VALUE SPACES.  
+
+       01  RPT-AGENT-HEADER-LN-5.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 RPT-AGENT-CONTACT  PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.   
+           05 RPT-AGENT-EMAIL    PIC X(30) VALUE SPACES.            
+           05 FILLER             PIC X(81) VALUE SPACES.       
+
+       01  RPT-POLICY-LN-1.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE 'POLICY NO '.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(73) VALUE 'HOLDER NAME'.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE 'START DATE'.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(11) VALUE 'EXPIRY DATE'.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE 'PREMIUM'.
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(13) VALUE 'COVERAGE'.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE 'TIER'.
+
+       01  RPT-POLICY-LN-2.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE 'POLICY NO '.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(73) VALUE '-----------'.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE '----------'.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(11) VALUE '-----------'.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE '-------'.
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(13) VALUE '-----------'.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE '----'.
+
+       01  RPT-POLICY-LN-3.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 RPT-POL-NO         PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-POL-HOLDER     PIC X(73) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-POL-ST-DATE    PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-POL-EXP-DATE   PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 RPT-POL-PREMIUM    PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-POL-COVERAGE   PIC X(13) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-POL-TIER       PIC X(10) VALUE SPACES.
+
+       01  RPT-AGENT-SUMMARY-LINE.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER             PIC X(07) VALUE 'AGENT: '.
+           05 RPT-AGENT-CD       PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE 'POLICY COUNT: '.
+           05 RPT-AGENT-POL-CNT  PIC 99,999.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(16) VALUE 'POLICY PREMIUM: '.
+           05 RPT-AGENT-POL-PREM PIC 999,999,999.
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(06) VALUE 'TIER: '.
+           05 RPT-AGENT-TIER     PIC X(10) VALUE SPACES.
+
+       01  RPT-STATE-SUMMARY-LINE.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER             PIC X(07) VALUE 'STATE: '.
+           05 RPT-STATE-CD       PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE 'POLICY COUNT: '.
+           05 RPT-STATE-POL-CNT  PIC 999,999.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(16) VALUE 'POLICY PREMIUM: '.
+           05 RPT-STATE-POL-PREM PIC 999,999,999.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(06) VALUE 'TIER: '.
+           05 RPT-STATE-TIER     PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(51) VALUE SPACES.
+
+       01  RPT-TYPE-BREAKDOWN-LINE.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER             PIC X(11) VALUE 'BY TYPE -- '.
+           05 FILLER             PIC X(08) VALUE 'HEALTH: '.
+           05 RPT-TYPE-CNT-1     PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(06) VALUE 'AUTO: '.
+           05 RPT-TYPE-CNT-2     PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(06) VALUE 'LIFE: '.
+           05 RPT-TYPE-CNT-3     PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(89) VALUE SPACES.
+
+       01  RPT-GRAND-SUMMARY-LINE.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER             PIC X(07) VALUE 'GRAND SUMMARY: '.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE 'POLICY COUNT: '.
+           05 RPT-GRAND-POL-CNT  PIC 999,999.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(16) VALUE 'POLICY PREMIUM: '.
+           05 RPT-GRAND-POL-PREM PIC 999,999,999.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(06) VALUE 'TIER: '.
+      *    THE GRAND SUMMARY COVERS EVERY TIER RUN THIS JOB (60/30/7-DAY
+      *    AND LAPSED FOLLOW-UP) - IT IS LABELED 'ALL TIERS' RATHER
+      *    THAN ONE PARTICULAR TIER CODE SO IT IS NEVER MISTAKEN FOR A
+      *    PER-TIER COUNT.
+           05 RPT-GRAND-TIER     PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(51) VALUE SPACES.
+
+       01  RPT-FILLER-LINE.
+           05 FILLER             PIC X(148) VALUE SPACES.
+
+       01  RPT-RECON-LINE.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE 'FETCHED:  '.
+           05 RPT-RECON-FETCHED  PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE 'CUST SENT:'.
+           05 RPT-RECON-CUST     PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(11) VALUE 'AGENT SENT:'.
+           05 RPT-RECON-AGENT    PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-RECON-FLAG     PIC X(11) VALUE SPACES.
+           05 FILLER             PIC X(76) VALUE SPACES.
+
+       01  RPT-SKIPPED-AGENT-LINE.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER        PIC X(22) VALUE 'AGENT NOT FOUND CODE: '.
+           05 RPT-SKIP-AGENT-CD  PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(12) VALUE 'FOR POLICY: '.
+           05 RPT-SKIP-POL-NO    PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER        PIC X(24) VALUE 'NOTIFICATION NOT SENT'.
+           05 FILLER             PIC X(48) VALUE SPACES.
+
+       01  RPT-AGENT-HOLD-LINE.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER        PIC X(17) VALUE 'AGENT ON HOLD:  '.
+           05 RPT-HOLD-AGENT-CD  PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(12) VALUE 'FOR POLICY: '.
+           05 RPT-HOLD-POL-NO    PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER        PIC X(09) VALUE 'REASON: '.
+           05 RPT-HOLD-REASON    PIC X(20) VALUE SPACES.
+           05 FILLER             PIC X(63) VALUE SPACES.
+
+       01  RPT-SKIPPED-ADDR-LINE.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER        PIC X(24) VALUE 'INCOMPLETE ADDRESS FOR '.
+           05 FILLER             PIC X(12) VALUE 'POLICY NO: '.
+           05 RPT-ADDR-POL-NO    PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER        PIC X(30) VALUE 'MAIL NOTICE NOT SENT'.
+           05 FILLER             PIC X(67) VALUE SPACES.
+
+       01  RPT-AGENT-CAP-LINE.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER        PIC X(22) VALUE 'AGENT DAILY CAP HIT: '.
+           05 RPT-CAP-AGENT-CD   PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(12) VALUE 'FOR POLICY: '.
+           05 RPT-CAP-POL-NO     PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER        PIC X(23) VALUE 'NOTICE QUEUED FOR HOLD'.
+           05 FILLER             PIC X(64) VALUE SPACES.
+
+       01  RPT-YOY-HEADER-LINE.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER             PIC X(30) VALUE 'YOY TREND: '.
+           05 FILLER             PIC X(115) VALUE SPACES.
+
+       01  RPT-YOY-NO-PRIOR-LINE.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER             PIC X(45) VALUE
+      -        'NO PRIOR YEAR DATA ON FILE FOR COMPARISON.'.
+           05 FILLER             PIC X(100) VALUE SPACES.
+
+       01  RPT-YOY-DETAIL-LINE.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER             PIC X(12) VALUE 'THIS YEAR: '.
+           05 RPT-YOY-CUR-YEAR   PIC 9(4).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE 'POLICY COUNT: '.
+           05 RPT-YOY-CUR-CNT    PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(12) VALUE 'LAST YEAR: '.
+           05 RPT-YOY-PRI-YEAR   PIC 9(4).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE 'POLICY COUNT: '.
+           05 RPT-YOY-PRI-CNT    PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(65) VALUE SPACES.
+
+       01  RPT-YOY-TREND-DIFF-LINE.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 FILLER             PIC X(21) VALUE
+                                  'POLICY COUNT CHANGE: '.
+           05 RPT-YOY-CNT-DIFF   PIC -ZZZ,ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(16) VALUE 'PREMIUM CHANGE: '.
+           05 RPT-YOY-PREM-DIFF  PIC -999,999,999.
+           05 FILLER             PIC X(86) VALUE SPACES.
+
+       01 WS-CURRENT-STATE       PIC X(02).
+       01 WS-CURRENT-AGENT       PIC X(10).
+      *    HUMAN-READABLE LABEL FOR THE TIER 2010-RUN-NOTIFY-TIER IS
+      *    CURRENTLY RUNNING, PRINTED ON THE TIER HEADER AND TAGGED
+      *    ONTO EVERY DETAIL/SUBTOTAL LINE SO A REPORT SPANNING
+      *    SEVERAL TIERS NEVER LEAVES THE READER GUESSING WHICH TIER A
+      *    LINE BELONGS TO.
+       01 WS-CURRENT-TIER-LABEL  PIC X(10) VALUE SPACES.
+      *    NUMERIC-EDITED WORK FIELDS USED TO RENDER THE PACKED-DECIMAL
+      *    PREMIUM/COVERAGE AMOUNTS AS READABLE TEXT BEFORE THEY ARE
+      *    MOVED INTO THE ALPHANUMERIC RPT-POL-PREMIUM/RPT-POL-COVERAGE
+      *    REPORT COLUMNS -- A COMP-3 FIELD MOVED DIRECTLY TO AN
+      *    ALPHANUMERIC FIELD COPIES RAW PACKED BYTES, NOT DIGITS.
+       01 WS-RPT-PREMIUM-EDIT    PIC Z(4)9.99.
+       01 WS-RPT-COVERAGE-EDIT   PIC Z(7)9.99.
+      *01 WS-POLICY-COUNT        PIC 9(5) VALUE 0.
+      *01 WS-AGENT-POLICY-CNT    PIC 9(5) VALUE 0.  
+      *01 WS-STATE-POLICY-CNT    PIC 9(5) VALUE 0.  
+      *01 WS-TOTAL-POLICY-COUNT  PIC 9(5) VALUE 0.  
+      *01 WS-PREMIUM-TOTAL       PIC 9(9)V99 VALUE 0.  
+       01 WS-AGENT-TOTAL-POL-CNT PIC 9(9)    VALUE 0.  
+       01 WS-AGENT-TOTAL-PREM    PIC 9(9)V99 VALUE 0.  
+       01 WS-STATE-TOTAL-POL-CNT PIC 9(9)    VALUE 0.
+       01 WS-STATE-TOTAL-PREM    PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-TOTAL-POL-CNT PIC 9(9)    VALUE 0.
+       01 WS-GRAND-TOTAL-PREM    PIC 9(9)V99 VALUE 0.
+
+       01 WS-RECON-FETCHED-CNT   PIC 9(7)    VALUE 0.
+       01 WS-RECON-CUST-CNT      PIC 9(7)    VALUE 0.
+       01 WS-RECON-AGENT-CNT     PIC 9(7)    VALUE 0.
+
+       01  WS-POLTYPE-NAMES-INIT.
+           05 FILLER             PIC X(10)   VALUE 'HEALTH'.
+           05 FILLER             PIC X(10)   VALUE 'AUTO'.
+           05 FILLER             PIC X(10)   VALUE 'LIFE'.
+       01  WS-POLTYPE-NAMES REDEFINES WS-POLTYPE-NAMES-INIT.
+           05 WS-POLTYPE-NAME    PIC X(10)   OCCURS 3 TIMES.
+
+       01  WS-POLTYPE-COUNTS.
+           05 WS-POLTYPE-CNT-ENTRY OCCURS 3 TIMES.
+              10 WS-AGENT-TYPE-CNT  PIC 9(7) VALUE 0.
+              10 WS-STATE-TYPE-CNT  PIC 9(7) VALUE 0.
+              10 WS-GRAND-TYPE-CNT  PIC 9(7) VALUE 0.
+
+       01  WS-PT-IDX              PIC 9(1)   VALUE 0.
+
+      *01  IS-FIRST-RECORD-SW     PIC X(1) VALUE 'N'.
+      *    88 IS-FIRST-RECORD     VALUE 'Y'.
+
+
+       PROCEDURE DIVISION.  
+       1000-MAIN-PARA.  
+           PERFORM 0000-INITIALIZE-PARA  
+           PERFORM 2000-PROCESS-PARA  
+           PERFORM 9000-FINALIZE-PARA  
+           STOP RUN.  
+  
+       0000-INITIALIZE-PARA.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO WS-DAY
+           MOVE '/'                         TO WS-CUR-FILLER1
+                                               WS-CUR-FILLER2
+           MOVE WS-CURRENT-DATE             TO WS-DBDRIVR1-PROCESS-DATE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO WS-OPS-START-TIME
+
+           PERFORM 0050-GET-RUN-PARAMETERS.
+
+           MOVE 'OPEN'                 TO WS-FLEDIVR1-OPERATION-TYPE
+           CALL 'FLDRIVR1' USING FLEDIVR1-AREA  
+           IF WS-FLEDIVR1-STATUS-CODE NOT = '00'  
+               DISPLAY 'ERROR OPENING AGENT FILE: ' 
+                                                WS-FLEDIVR1-STATUS-CODE  
+               CALL 'ABEND'  
+           END-IF.
+
+           MOVE 'CUSTOMER-NOTIFY-FILE' TO WS-FILE-NAME  
+           MOVE 'OPEN'                 TO WS-FLEDIVR2-OPERATION-TYPE  
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
+               DISPLAY 'ERROR OPENING AGENT NOTIFY FILE: ' 
+                                        WS-FLEDIVR2-STATUS-CODE  
+               CALL 'ABEND'   
+           END-IF.   
+
+           MOVE 'NOTIFY-REPORT-FILE'   TO WS-FILE-NAME  
+           MOVE 'OPEN'                 TO WS-FLEDIVR2-OPERATION-TYPE  
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
+               DISPLAY 'ERROR OPENING NOTIFY REPORT FILE: ' 
+                                        WS-FLEDIVR2-STATUS-CODE  
+               CALL 'ABEND'   
+           END-IF.           
+
+           MOVE 'AGENT-NOTIFY-FILE' TO WS-FILE-NAME
+           MOVE 'OPEN'              TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT NOTIFY FILE: '
+                                        WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           MOVE 'CUSTOMER-NOTIFY-CSV-FILE' TO WS-FILE-NAME
+           MOVE 'OPEN'                     TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR OPENING CUSTOMER NOTIFY CSV FILE: '
+                                        WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           MOVE 'AGENT-HOLD-QUEUE-FILE' TO WS-FILE-NAME
+           MOVE 'OPEN'                  TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT HOLD QUEUE FILE: '
+                                        WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           PERFORM 0060-LOAD-PRIOR-YEAR-TREND.
+
+           MOVE 'YOY-TREND-FILE'       TO WS-FILE-NAME
+           MOVE 'OPEN'                 TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR OPENING YOY TREND FILE: '
+                                        WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           MOVE 'CUSTOMER-EMAIL-FILE'  TO WS-FILE-NAME
+           MOVE 'OPEN'                 TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR OPENING CUSTOMER EMAIL FILE: '
+                                        WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           MOVE 'AGENT-EMAIL-FILE'     TO WS-FILE-NAME
+           MOVE 'OPEN'                 TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT EMAIL FILE: '
+                                        WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           MOVE 'OPS-STATUS-FILE'      TO WS-FILE-NAME
+           MOVE 'OPEN'                 TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR OPENING OPS STATUS FILE: '
+                                        WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           PERFORM 3290-WRITE-REPORT-HEADER.
+
+       0060-LOAD-PRIOR-YEAR-TREND.
+      *    LOADS THE MOST RECENT PRIOR-YEAR TOTALS FROM YOY-TREND-FILE
+      *    (IF ANY) SO THE GRAND SUMMARY CAN SHOW A YEAR-OVER-YEAR
+      *    EXPIRY TREND. A MISSING OR EMPTY FILE (FIRST RUN EVER)
+      *    SIMPLY LEAVES PRIOR-YEAR-FOUND FALSE.
+           MOVE 'NO'                    TO WS-YOY-PRIOR-YEAR-FOUND-SW
+           MOVE 0                       TO WS-YOY-PRIOR-RUN-YEAR
+           MOVE 0                       TO WS-YOY-PRIOR-POLICY-CNT
+           MOVE 0                       TO WS-YOY-PRIOR-PREMIUM-TOTAL
+           MOVE 'YOY-TREND-FILE'        TO WS-FILE-NAME
+           MOVE 'OPEN-IN'               TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE = '00'
+               PERFORM UNTIL WS-FLEDIVR2-STATUS-CODE NOT = '00'
+                   MOVE 'YOY-TREND-FILE' TO WS-FILE-NAME
+                   MOVE 'READ'           TO WS-FLEDIVR2-OPERATION-TYPE
+                   CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+                   IF WS-FLEDIVR2-STATUS-CODE = '00'
+                       IF WS-YOY-RUN-YEAR < WS-YEAR
+                          AND WS-YOY-RUN-YEAR >= WS-YOY-PRIOR-RUN-YEAR
+                           SET PRIOR-YEAR-FOUND TO TRUE
+                           MOVE WS-YOY-RUN-YEAR
+                                          TO WS-YOY-PRIOR-RUN-YEAR
+                           MOVE WS-YOY-POLICY-CNT
+                                          TO WS-YOY-PRIOR-POLICY-CNT
+                           MOVE WS-YOY-PREMIUM-TOTAL
+                                          TO WS-YOY-PRIOR-PREMIUM-TOTAL
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE 'YOY-TREND-FILE'    TO WS-FILE-NAME
+               MOVE 'CLOSE'             TO WS-FLEDIVR2-OPERATION-TYPE
+               CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           END-IF.
+
+       0050-GET-RUN-PARAMETERS.
+      *    OPTIONAL SYSIN PARAMETER CARD LETS OPERATIONS ADJUST THE
+      *    NOTIFICATION LEAD-TIME WINDOWS FOR A GIVEN RUN WITHOUT A
+      *    PROGRAM CHANGE. A MISSING CARD (OR A BLANK/ZERO HIGH-END
+      *    ON A GIVEN TIER) FALLS BACK TO THE STANDARD 60/30/7 DAY
+      *    CASCADE. WS-PARM-DEFAULT-AGENT-CD IS AN OPTIONAL FALLBACK
+      *    AGENT CODE (ON AGENTVSAM) USED TO ROUTE A POLICY WHOSE OWN
+      *    ASSIGNED AGENT CANNOT BE FOUND OR IS ON HOLD. LEAVE BLANK
+      *    TO DISABLE FALLBACK ROUTING. WS-PARM-LAPSE-LOW/HIGH SET THE
+      *    DAYS-SINCE-EXPIRY WINDOW FOR THE LAPSED-POLICY FOLLOW-UP
+      *    RUN (TIER 'LAP') AND DEFAULT TO 1-30 DAYS PAST EXPIRY.
+      *    WS-PARM-AGENT-DAILY-CAP LIMITS HOW MANY POLICY NOTIFICATIONS
+      *    ANY ONE AGENT CAN RECEIVE IN A SINGLE RUN, SO A BUSY AGENT
+      *    IS NOT FLOODED ALL AT ONCE - POLICIES BEYOND THE CAP ARE
+      *    PACED OUT TO THE AGENT HOLD QUEUE FOR A LATER RUN INSTEAD
+      *    OF BEING NOTIFIED IMMEDIATELY. A VALUE OF ZERO (THE DEFAULT)
+      *    LEAVES THE AGENT NOTIFICATION VOLUME UNCAPPED.
+           MOVE SPACES TO WS-PARM-CARD
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-TIER1-HIGH = 0
+               MOVE 60 TO WS-PARM-TIER1-LOW
+               MOVE 65 TO WS-PARM-TIER1-HIGH
+           END-IF
+           IF WS-PARM-TIER2-HIGH = 0
+               MOVE 30 TO WS-PARM-TIER2-LOW
+               MOVE 35 TO WS-PARM-TIER2-HIGH
+           END-IF
+           IF WS-PARM-TIER3-HIGH = 0
+               MOVE 7  TO WS-PARM-TIER3-LOW
+               MOVE 12 TO WS-PARM-TIER3-HIGH
+           END-IF
+           IF WS-PARM-LAPSE-HIGH = 0
+               MOVE 1  TO WS-PARM-LAPSE-LOW
+               MOVE 30 TO WS-PARM-LAPSE-HIGH
+           END-IF.
+
+       2000-PROCESS-PARA.
+           MOVE '060'                   TO WS-DBDRIVR1-NOTIFY-TIER
+           MOVE WS-PARM-TIER1-LOW       TO WS-DBDRIVR1-WINDOW-LOW-DAYS
+           MOVE WS-PARM-TIER1-HIGH      TO WS-DBDRIVR1-WINDOW-HIGH-DAYS
+           PERFORM 2010-RUN-NOTIFY-TIER
+
+           MOVE '030'                   TO WS-DBDRIVR1-NOTIFY-TIER
+           MOVE WS-PARM-TIER2-LOW       TO WS-DBDRIVR1-WINDOW-LOW-DAYS
+           MOVE WS-PARM-TIER2-HIGH      TO WS-DBDRIVR1-WINDOW-HIGH-DAYS
+           PERFORM 2010-RUN-NOTIFY-TIER
+
+           MOVE '007'                   TO WS-DBDRIVR1-NOTIFY-TIER
+           MOVE WS-PARM-TIER3-LOW       TO WS-DBDRIVR1-WINDOW-LOW-DAYS
+           MOVE WS-PARM-TIER3-HIGH      TO WS-DBDRIVR1-WINDOW-HIGH-DAYS
+           PERFORM 2010-RUN-NOTIFY-TIER
+
+      *    LAPSED-POLICY FOLLOW-UP RUN: POLICY_STATUS STAYS 'A' AFTER
+      *    EXPIRY UNTIL RENEWED, SO THE SAME CURSOR PICKS UP POLICIES
+      *    THAT EXPIRED WITHOUT RENEWAL BY FLIPPING THE WINDOW NEGATIVE
+      *    (DAYS-SINCE-EXPIRY INSTEAD OF DAYS-UNTIL-EXPIRY).
+           MOVE 'LAP'                   TO WS-DBDRIVR1-NOTIFY-TIER
+           COMPUTE WS-DBDRIVR1-WINDOW-LOW-DAYS =
+                                           0 - WS-PARM-LAPSE-HIGH
+           COMPUTE WS-DBDRIVR1-WINDOW-HIGH-DAYS =
+                                           0 - WS-PARM-LAPSE-LOW
+           PERFORM 2010-RUN-NOTIFY-TIER.
+
+       2010-RUN-NOTIFY-TIER.
+      *    A STATE/AGENT SUBTOTAL IN PROGRESS FROM THE PRIOR TIER (E.G.
+      *    THE 60-DAY TIER'S LAST STATE HAPPENS TO BE THE SAME STATE
+      *    THE 30-DAY TIER STARTS WITH) WOULD OTHERWISE NEVER GET
+      *    FLUSHED - 2500-PROCESS-SUMMARY ONLY BREAKS A SUBTOTAL ON A
+      *    STATE/AGENT CHANGE, NOT A TIER CHANGE - AND THE NEW TIER'S
+      *    COUNTS WOULD SILENTLY ADD ON TOP OF IT. CLOSE OUT WHATEVER
+      *    IS PENDING AND RESET BEFORE STARTING THE NEW TIER.
+           PERFORM 2540-FLUSH-TIER-BOUNDARY
+           PERFORM 3245-WRITE-TIER-HEADER
+           MOVE 'NO' TO NO-MORE-POLICY-SW
+           MOVE 'OPEN' TO WS-DBDRIVR1-OPERATION-TYPE
+           CALL 'DBDRIVR1' USING DBDRIVR1-AREA
+           IF WS-DBDRIVR1-SQLCODE NOT = 0
+               DISPLAY 'ERROR OPENING CURSOR FOR TIER '
+                       WS-DBDRIVR1-NOTIFY-TIER ': ' WS-DBDRIVR1-SQLCODE
+               CALL 'ABEND'
+           END-IF
+
+           MOVE 'FETCH' TO WS-DBDRIVR1-OPERATION-TYPE
+           PERFORM UNTIL NO-MORE-POLICY
+               CALL 'DBDRIVR1' USING DBDRIVR1-AREA
+               PERFORM 2100-CHECK-POLICY-CALL-STATUS
+               IF POLICY-FOUND
+                   ADD 1 TO WS-RECON-FETCHED-CNT
+                   MOVE WS-DBDRIVR1-POLICY-RECORD TO POLICY-RECORD
+                   PERFORM 2200-GET-AGENT-DETAIL
+                   IF AGENT-FOUND AND NOT AGENT-ON-HOLD
+                       MOVE 'CUSTOMER' TO WS-DBDRIVR2-RECIPIENT-TYPE
+                       MOVE 'MAIL'     TO WS-DBDRIVR2-CHANNEL
+                       PERFORM 2310-CHECK-TRACKING
+                       IF NOT ALREADY-TRACKED
+                           PERFORM 3000-WRITE-CUSTOMER-NOTIFICATION
+                       END-IF
+                       PERFORM 2500-PROCESS-SUMMARY
+                   ELSE
+                       IF AGENT-NOT-FOUND
+                           PERFORM 2250-REPORT-SKIPPED-POLICY
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE 'CLOSE' TO WS-DBDRIVR1-OPERATION-TYPE
+           CALL 'DBDRIVR1' USING DBDRIVR1-AREA
+           IF WS-DBDRIVR1-SQLCODE NOT = 0
+               DISPLAY 'ERROR CLOSING CURSOR FOR TIER '
+                       WS-DBDRIVR1-NOTIFY-TIER ': ' WS-DBDRIVR1-SQLCODE
+               CALL 'ABEND'
+           END-IF.
+  
+       2100-CHECK-POLICY-CALL-STATUS.
+           IF WS-DBDRIVR1-SQLCODE = 100
+              SET NO-MORE-POLICY TO TRUE
+           ELSE
+              IF WS-DBDRIVR1-SQLCODE = 0
+                 SET POLICY-FOUND TO TRUE
+              ELSE   
+                   DISPLAY 'ERROR FETCHING RECORD: ' WS-DBDRIVR1-SQLCODE  
+                   CALL 'ABEND'  
+              END-IF 
+           END-IF.                 
+           
+       2200-GET-AGENT-DETAIL.
+           MOVE POLICY-AGENT-CODE         TO WS-FLEDIVR1-AGENT-CODE
+           MOVE 'SEARCH'                  TO WS-FLEDIVR1-OPERATION-TYPE
+           CALL 'FLDRIVR1' USING FLEDIVR1-AREA
+           EVALUATE WS-FLEDIVR1-STATUS-CODE
+               WHEN '00'
+                   SET AGENT-FOUND TO TRUE
+                   PERFORM 2210-POPULATE-AND-NOTIFY-AGENT
+                   IF AGENT-ON-HOLD AND WS-PARM-DEFAULT-AGENT-CD
+                                                             NOT = SPACES
+                       PERFORM 2230-ROUTE-TO-DEFAULT-AGENT
+                   END-IF
+               WHEN '23'
+                   SET AGENT-NOT-FOUND TO TRUE
+                   DISPLAY 'WARNING: AGENT ' POLICY-AGENT-CODE
+                           ' NOT FOUND FOR POLICY ' POLICY-NUMBER
+                           ' - SKIPPING NOTIFICATION'
+                   IF WS-PARM-DEFAULT-AGENT-CD NOT = SPACES
+                       PERFORM 2230-ROUTE-TO-DEFAULT-AGENT
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'ERROR FETCHING AGENT RECORD: '
+                                                 WS-FLEDIVR1-STATUS-CODE
+                   CALL 'ABEND'
+           END-EVALUATE.
+
+       2210-POPULATE-AND-NOTIFY-AGENT.
+           MOVE WS-FLEDIVR1-AGENT-CODE      TO AGENT-CODE
+           MOVE WS-FLEDIVR1-AGENT-NAME      TO AGENT-NAME
+           MOVE WS-FLEDIVR1-AGENT-ADDRESS-1 TO AGENT-ADDRESS-1
+           MOVE WS-FLEDIVR1-AGENT-ADDRESS-2 TO AGENT-ADDRESS-2
+           MOVE WS-FLEDIVR1-AGENT-CITY      TO AGENT-CITY
+           MOVE WS-FLEDIVR1-AGENT-STATE     TO AGENT-STATE
+           MOVE WS-FLEDIVR1-AGENT-ZIP-CODE  TO AGENT-ZIP-CD
+           MOVE WS-FLEDIVR1-AGENT-STATUS    TO AGENT-STATUS
+           MOVE WS-FLEDIVR1-AGENT-TYPE      TO AGENT-TYPE
+           MOVE WS-FLEDIVR1-AGENT-EMAIL     TO AGENT-EMAIL
+           MOVE WS-FLEDIVR1-AGENT-CONTACT-NO
+                                             TO AGENT-CONTACT-NO
+           MOVE WS-FLEDIVR1-AGENT-START-DATE
+                                             TO AGENT-START-DATE
+           MOVE WS-FLEDIVR1-AGENT-END-DATE  TO AGENT-END-DATE
+           PERFORM 2220-CHECK-AGENT-HOLD-STATUS
+           IF AGENT-ON-HOLD
+               PERFORM 2260-REPORT-AGENT-HOLD
+           ELSE
+               PERFORM 2290-CHECK-AGENT-WORKLOAD-CAP
+               IF AGENT-CAP-REACHED
+                   PERFORM 2295-REPORT-AGENT-CAP-REACHED
+               ELSE
+                   MOVE 'AGENT' TO WS-DBDRIVR2-RECIPIENT-TYPE
+                   MOVE 'MAIL'  TO WS-DBDRIVR2-CHANNEL
+                   PERFORM 2310-CHECK-TRACKING
+                   IF NOT ALREADY-TRACKED
+                       PERFORM 3100-WRITE-AGENT-NOTIFICATION
+                   END-IF
+               END-IF
+           END-IF.
+
+       2230-ROUTE-TO-DEFAULT-AGENT.
+      *    A POLICY WHOSE ASSIGNED AGENT CANNOT BE FOUND, OR IS ON
+      *    HOLD, IS RE-ROUTED TO AN INSTALLATION-CONFIGURABLE DEFAULT
+      *    AGENT (TYPICALLY THE CORPORATE AGENT OF RECORD FOR THE
+      *    POLICY'S STATE) RATHER THAN LEFT UNNOTIFIED. THE DEFAULT
+      *    AGENT CODE COMES FROM THE SYSIN PARAMETER CARD AND IS
+      *    ITSELF LOOKED UP ON AGENTVSAM LIKE ANY OTHER AGENT.
+           MOVE WS-PARM-DEFAULT-AGENT-CD  TO WS-FLEDIVR1-AGENT-CODE
+           MOVE 'SEARCH'                  TO WS-FLEDIVR1-OPERATION-TYPE
+           CALL 'FLDRIVR1' USING FLEDIVR1-AREA
+           IF WS-FLEDIVR1-STATUS-CODE = '00'
+               SET AGENT-FOUND TO TRUE
+               DISPLAY 'POLICY ' POLICY-NUMBER ' ROUTED TO DEFAULT '
+                       'AGENT ' WS-PARM-DEFAULT-AGENT-CD
+               PERFORM 2210-POPULATE-AND-NOTIFY-AGENT
+           ELSE
+               DISPLAY 'DEFAULT AGENT ' WS-PARM-DEFAULT-AGENT-CD
+                       ' NOT FOUND FOR POLICY ' POLICY-NUMBER
+                       ' - NOTIFICATION SKIPPED'
+           END-IF.
+
+       2250-REPORT-SKIPPED-POLICY.
+           ADD 1 TO WS-OPS-ERROR-CNT.
+           MOVE POLICY-AGENT-CODE       TO RPT-SKIP-AGENT-CD.
+           MOVE POLICY-NUMBER           TO RPT-SKIP-POL-NO.
+           MOVE RPT-SKIPPED-AGENT-LINE  TO WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+
+       2220-CHECK-AGENT-HOLD-STATUS.
+      *    AN AGENT FOUND ON AGENTVSAM IS STILL NOT ELIGIBLE TO BE
+      *    NOTIFIED IF THEIR STATUS IS INACTIVE OR THEIR END DATE HAS
+      *    PASSED. SUCH A POLICY IS HELD RATHER THAN SENT SO OPERATIONS
+      *    CAN REASSIGN THE AGENT AND RETRY ON A LATER RUN.
+           MOVE 'NO' TO WS-AGENT-HOLD-SW
+           MOVE SPACES TO WS-HOLDQ-HOLD-REASON
+           IF AGENT-IS-INACTIVE
+               SET AGENT-ON-HOLD TO TRUE
+               MOVE 'AGENT INACTIVE' TO WS-HOLDQ-HOLD-REASON
+           END-IF
+           IF AGENT-END-DATE NOT = SPACES
+               MOVE AGENT-END-DATE (7:4) TO WS-CMP-END-YYYY
+               MOVE AGENT-END-DATE (1:2) TO WS-CMP-END-MM
+               MOVE AGENT-END-DATE (4:2) TO WS-CMP-END-DD
+               MOVE WS-YEAR              TO WS-CMP-CUR-YYYY
+               MOVE WS-MONTH             TO WS-CMP-CUR-MM
+               MOVE WS-DAY               TO WS-CMP-CUR-DD
+               IF WS-CMP-AGENT-END-YMD < WS-CMP-CURRENT-YMD
+                   SET AGENT-ON-HOLD TO TRUE
+                   MOVE 'AGENT END DATE PASSED' TO WS-HOLDQ-HOLD-REASON
+               END-IF
+           END-IF.
+
+       2260-REPORT-AGENT-HOLD.
+           ADD 1 TO WS-OPS-ERROR-CNT
+           MOVE POLICY-AGENT-CODE       TO RPT-HOLD-AGENT-CD
+           MOVE POLICY-NUMBER           TO RPT-HOLD-POL-NO
+           MOVE WS-HOLDQ-HOLD-REASON    TO RPT-HOLD-REASON
+           MOVE RPT-AGENT-HOLD-LINE     TO WS-NOTIFY-REPORT-RECORD
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT
+
+           MOVE POLICY-NUMBER           TO WS-HOLDQ-POLICY-NUMBER
+           MOVE POLICY-AGENT-CODE       TO WS-HOLDQ-AGENT-CODE
+           MOVE AGENT-STATUS            TO WS-HOLDQ-AGENT-STATUS
+           MOVE AGENT-END-DATE          TO WS-HOLDQ-AGENT-END-DATE
+           MOVE WS-CURRENT-DATE         TO WS-HOLDQ-HOLD-DATE
+           MOVE 'AGENT-HOLD-QUEUE-FILE' TO WS-FILE-NAME
+           MOVE 'WRITE'                 TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR WRITING TO AGENT HOLD QUEUE FILE: '
+                           WS-FLEDIVR2-STATUS-CODE
+           END-IF.
+
+       2270-CHECK-ADDRESS-COMPLETE.
+      *    THE PRINTED NOTICE AND THE MAIL-VENDOR CSV EXTRACT ARE
+      *    BOTH USELESS TO THE POST OFFICE WITHOUT A COMPLETE STREET
+      *    ADDRESS, CITY, STATE AND ZIP CODE. ADDRESS LINE 2 IS AN
+      *    OPTIONAL APARTMENT/SUITE LINE AND IS NOT REQUIRED.
+           MOVE 'YES' TO WS-ADDRESS-COMPLETE-SW
+           IF POLICY-HOLDER-ADDR-1 = SPACES
+                       OR POLICY-HOLDER-CITY = SPACES
+                       OR POLICY-HOLDER-STATE = SPACES
+                       OR POLICY-HOLDER-ZIP-CD = SPACES
+               SET ADDRESS-INCOMPLETE TO TRUE
+           END-IF.
+
+       2280-REPORT-INCOMPLETE-ADDRESS.
+           ADD 1 TO WS-OPS-ERROR-CNT
+           MOVE POLICY-NUMBER            TO RPT-ADDR-POL-NO
+           MOVE RPT-SKIPPED-ADDR-LINE    TO WS-NOTIFY-REPORT-RECORD
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+
+       2290-CHECK-AGENT-WORKLOAD-CAP.
+      *    LIMITS HOW MANY POLICIES ANY ONE AGENT IS NOTIFIED ABOUT IN
+      *    A SINGLE RUN. THE TABLE IS SEARCHED LINEARLY FOR THE AGENT'S
+      *    RUNNING COUNT FOR THIS RUN; A NEW ENTRY IS ADDED THE FIRST
+      *    TIME AN AGENT IS SEEN. A CAP OF ZERO LEAVES VOLUME UNCAPPED.
+           MOVE 'NO' TO WS-AGENT-CAP-SW
+           IF WS-PARM-AGENT-DAILY-CAP NOT = 0
+               MOVE 'NO' TO WS-CAP-FOUND-SW
+               MOVE 0 TO WS-CAP-FOUND-IDX
+               PERFORM VARYING WS-CAP-IDX FROM 1 BY 1
+                         UNTIL WS-CAP-IDX > WS-CAP-ENTRY-CNT
+                   IF WS-CAP-AGENT-CODE(WS-CAP-IDX) = AGENT-CODE
+                       SET CAP-ENTRY-FOUND TO TRUE
+                       MOVE WS-CAP-IDX TO WS-CAP-FOUND-IDX
+                   END-IF
+               END-PERFORM
+               MOVE WS-CAP-FOUND-IDX TO WS-CAP-IDX
+               IF NOT CAP-ENTRY-FOUND
+                         AND WS-CAP-ENTRY-CNT < 300
+                   ADD 1 TO WS-CAP-ENTRY-CNT
+                   MOVE WS-CAP-ENTRY-CNT TO WS-CAP-IDX
+                   MOVE AGENT-CODE
+                             TO WS-CAP-AGENT-CODE(WS-CAP-IDX)
+                   MOVE 0 TO WS-CAP-AGENT-COUNT(WS-CAP-IDX)
+               END-IF
+               IF WS-CAP-IDX > 0 AND WS-CAP-IDX NOT > 300
+                   ADD 1 TO WS-CAP-AGENT-COUNT(WS-CAP-IDX)
+                   IF WS-CAP-AGENT-COUNT(WS-CAP-IDX)
+                                         > WS-PARM-AGENT-DAILY-CAP
+                       SET AGENT-CAP-REACHED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       2295-REPORT-AGENT-CAP-REACHED.
+           ADD 1 TO WS-OPS-ERROR-CNT
+           MOVE AGENT-CODE               TO RPT-CAP-AGENT-CD
+           MOVE POLICY-NUMBER            TO RPT-CAP-POL-NO
+           MOVE RPT-AGENT-CAP-LINE       TO WS-NOTIFY-REPORT-RECORD
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT
+
+           MOVE POLICY-NUMBER           TO WS-HOLDQ-POLICY-NUMBER
+           MOVE AGENT-CODE              TO WS-HOLDQ-AGENT-CODE
+           MOVE AGENT-STATUS            TO WS-HOLDQ-AGENT-STATUS
+           MOVE AGENT-END-DATE          TO WS-HOLDQ-AGENT-END-DATE
+           MOVE 'AGENT CAP REACHED'     TO WS-HOLDQ-HOLD-REASON
+           MOVE WS-CURRENT-DATE         TO WS-HOLDQ-HOLD-DATE
+           MOVE 'AGENT-HOLD-QUEUE-FILE' TO WS-FILE-NAME
+           MOVE 'WRITE'                 TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR WRITING TO AGENT HOLD QUEUE FILE: '
+                           WS-FLEDIVR2-STATUS-CODE
+           END-IF.
+
+       2310-CHECK-TRACKING.
+      *    WS-DBDRIVR2-RECIPIENT-TYPE and WS-DBDRIVR2-CHANNEL are set
+      *    by the caller before this paragraph is PERFORMed, so the
+      *    already-notified check is independent per recipient.
+           MOVE 'CHECK'                 TO WS-DBDRIVR2-OPERATION-TYPE
+           MOVE WS-CURRENT-DATE         TO WS-DBDRIVR2-PROCESS-DATE
+           MOVE POLICY-NUMBER           TO WS-DBDRIVR2-POLICY-NUMBER
+           MOVE WS-DBDRIVR1-NOTIFY-TIER TO WS-DBDRIVR2-NOTIFY-TIER
+           CALL 'DBDRIVR2' USING DBDRIVR2-AREA.
+
+       2300-UPDATE-TRACKING.
+      *    WS-DBDRIVR2-RECIPIENT-TYPE and WS-DBDRIVR2-CHANNEL are set
+      *    by the caller before this paragraph is PERFORMed, so one
+      *    tracking row is written per recipient/channel combination.
+           MOVE 'INSERT'                   TO WS-DBDRIVR2-OPERATION-TYPE
+           MOVE WS-CURRENT-DATE            TO WS-DBDRIVR2-PROCESS-DATE
+           MOVE POLICY-NUMBER              TO WS-DBDRIVR2-POLICY-NUMBER
+           MOVE WS-DBDRIVR1-NOTIFY-TIER     TO WS-DBDRIVR2-NOTIFY-TIER
+           CALL 'DBDRIVR2' USING DBDRIVR2-AREA.
+           IF WS-DBDRIVR2-SQLCODE NOT EQUAL 0
+               DISPLAY 'ERROR INSERTING INTO TTRACKING  SQLCODE: ' 
+                                                    WS-DBDRIVR2-SQLCODE  
+               CALL 'ABEND' 
+           END-IF.                  
+
+       2500-PROCESS-SUMMARY.
+           IF  POLICY-HOLDER-STATE NOT EQUAL WS-CURRENT-STATE
+               IF  WS-GRAND-TOTAL-POL-CNT NOT EQUAL 0
+                   PERFORM 3210-WRITE-AGENT-SUMMARY
+                   PERFORM 3280-WRITE-BREAK-LINE
+                   PERFORM 3220-WRITE-STATE-SUMMARY 
+               END-IF 
+               PERFORM 2510-RESET-AGENT-TOTALS
+               PERFORM 2520-RESET-STATE-TOTALS
+               MOVE POLICY-HOLDER-STATE TO WS-CURRENT-STATE  
+               PERFORM 3280-WRITE-BREAK-LINE
+               PERFORM 3240-WRITE-STATE-HEADER
+               PERFORM 3280-WRITE-BREAK-LINE
+               PERFORM 3250-WRITE-AGENT-HEADER
+               PERFORM 3280-WRITE-BREAK-LINE
+               PERFORM 3260-WRITE-POLICY-HEADER
+           ELSE
+               IF  AGENT-CODE NOT EQUAL WS-CURRENT-AGENT 
+                   PERFORM 3210-WRITE-AGENT-SUMMARY
+                   PERFORM 2510-RESET-AGENT-TOTALS
+                   MOVE AGENT-CODE   TO WS-CURRENT-AGENT
+                   PERFORM 3280-WRITE-BREAK-LINE
+                   PERFORM 3250-WRITE-AGENT-HEADER
+                   PERFORM 3280-WRITE-BREAK-LINE
+                   PERFORM 3260-WRITE-POLICY-HEADER
+                END-IF
+           END-IF.  
+           PERFORM 3270-WRITE-POLICY-DET-LINE.
+           ADD 1                     TO  WS-AGENT-TOTAL-POL-CNT
+                                         WS-STATE-TOTAL-POL-CNT
+                                         WS-GRAND-TOTAL-POL-CNT.
+           ADD POLICY-PREMIUM-AMOUNT TO  WS-AGENT-TOTAL-PREM
+                                         WS-STATE-TOTAL-PREM
+                                         WS-GRAND-TOTAL-PREM.
+           PERFORM 2530-UPDATE-POLTYPE-COUNTS.
+
+       2530-UPDATE-POLTYPE-COUNTS.
+           PERFORM VARYING WS-PT-IDX FROM 1 BY 1
+                     UNTIL WS-PT-IDX > 3
+               IF POLICY-TYPE(1:10) = WS-POLTYPE-NAME(WS-PT-IDX)
+                   ADD 1 TO WS-AGENT-TYPE-CNT(WS-PT-IDX)
+                            WS-STATE-TYPE-CNT(WS-PT-IDX)
+                            WS-GRAND-TYPE-CNT(WS-PT-IDX)
+                   MOVE 4 TO WS-PT-IDX
+               END-IF
+           END-PERFORM.
+
+       2520-RESET-STATE-TOTALS.
+           MOVE 0                        TO WS-STATE-TOTAL-POL-CNT.
+           MOVE 0                        TO WS-STATE-TOTAL-PREM.
+           PERFORM VARYING WS-PT-IDX FROM 1 BY 1 UNTIL WS-PT-IDX > 3
+               MOVE 0 TO WS-STATE-TYPE-CNT(WS-PT-IDX)
+           END-PERFORM.
+
+       2510-RESET-AGENT-TOTALS.
+           MOVE 0                        TO WS-AGENT-TOTAL-POL-CNT.
+           MOVE 0                        TO WS-AGENT-TOTAL-PREM.
+           PERFORM VARYING WS-PT-IDX FROM 1 BY 1 UNTIL WS-PT-IDX > 3
+               MOVE 0 TO WS-AGENT-TYPE-CNT(WS-PT-IDX)
+           END-PERFORM.
+
+       2540-FLUSH-TIER-BOUNDARY.
+      *    CALLED AT THE START OF EVERY 2010-RUN-NOTIFY-TIER, INCLUDING
+      *    THE VERY FIRST ONE (WHERE WS-CURRENT-STATE IS STILL BLANK
+      *    AND THIS IS A NO-OP). FOR EVERY TIER AFTER THE FIRST, THIS
+      *    PRINTS WHATEVER AGENT/STATE SUBTOTAL THE PRIOR TIER LEFT
+      *    OPEN AND RESETS SO THE NEW TIER ALWAYS STARTS FROM A CLEAN
+      *    STATE/AGENT HEADER, EVEN WHEN THE NEW TIER'S FIRST POLICY
+      *    HAPPENS TO SHARE A STATE OR AGENT WITH THE PRIOR TIER'S
+      *    LAST ONE.
+           IF WS-CURRENT-STATE NOT = SPACES
+               PERFORM 3210-WRITE-AGENT-SUMMARY
+               PERFORM 3280-WRITE-BREAK-LINE
+               PERFORM 3220-WRITE-STATE-SUMMARY
+               PERFORM 2510-RESET-AGENT-TOTALS
+               PERFORM 2520-RESET-STATE-TOTALS
+               MOVE SPACES TO WS-CURRENT-STATE
+               MOVE SPACES TO WS-CURRENT-AGENT
+           END-IF.
+
+       3000-WRITE-CUSTOMER-NOTIFICATION.
+      *    WS-CUST-CONTACT-PREF (FROM POLICY-CONTACT-PREF) CONTROLS
+      *    WHICH CHANNEL(S) GET THIS CUSTOMER'S NOTICE. A CUSTOMER
+      *    WHO ASKED FOR EMAIL ONLY SKIPS THE PRINTED/MAILED NOTICE
+      *    (AND THE CSV FEED THAT RIDES ALONG WITH IT) ENTIRELY - THE
+      *    MAIL FULFILLMENT VENDOR NEVER SEES THAT POLICY. A CUSTOMER
+      *    WHO ASKED FOR MAIL ONLY IS HANDLED IN
+      *    3065-WRITE-CUSTOMER-EMAIL-NOTIFY BELOW.
+           PERFORM 3050-POPULATE-CUSTOMER-DETAIL
+           IF NOT WS-CUST-PREF-EMAIL-ONLY
+               PERFORM 2270-CHECK-ADDRESS-COMPLETE
+               IF ADDRESS-COMPLETE
+                   MOVE 'CUSTOMER-NOTIFY-FILE' TO WS-FILE-NAME
+                   MOVE 'WRITE'            TO WS-FLEDIVR2-OPERATION-TYPE
+                   CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+                   IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+                       DISPLAY 'ERROR WRITING TO CUSTOMER NOTIFY FILE: '
+                                   WS-FLEDIVR2-STATUS-CODE
+                   ELSE
+                       ADD 1 TO WS-RECON-CUST-CNT
+                       MOVE 'CUSTOMER' TO WS-DBDRIVR2-RECIPIENT-TYPE
+                       MOVE 'MAIL'     TO WS-DBDRIVR2-CHANNEL
+                       PERFORM 2300-UPDATE-TRACKING
+                   END-IF
+                   PERFORM 3060-WRITE-CUSTOMER-NOTIFY-CSV
+               ELSE
+                   PERFORM 2280-REPORT-INCOMPLETE-ADDRESS
+               END-IF
+           END-IF.
+           PERFORM 3065-WRITE-CUSTOMER-EMAIL-NOTIFY.
+
+       3060-WRITE-CUSTOMER-NOTIFY-CSV.
+      *    PIPE-DELIMITED EXTRACT OF THE SAME CUSTOMER NOTIFICATION
+      *    DATA FOR THE OUTSIDE MAIL FULFILLMENT VENDOR, WRITTEN
+      *    ALONGSIDE THE FIXED-LAYOUT PRINT FILE SO IT NO LONGER HAS
+      *    TO BE HAND-CONVERTED EVERY WEEK BEFORE SENDING IT OUT.
+           MOVE SPACES TO WS-CUSTOMER-NOTIFY-CSV-RECORD
+           STRING WS-CUST-POLICY-NUMBER   DELIMITED BY SIZE '|'
+                  WS-CUST-FIRST-NAME      DELIMITED BY SIZE '|'
+                  WS-CUST-MIDDLE-NAME     DELIMITED BY SIZE '|'
+                  WS-CUST-LAST-NAME       DELIMITED BY SIZE '|'
+                  WS-CUST-ADDR-1          DELIMITED BY SIZE '|'
+                  WS-CUST-ADDR-2          DELIMITED BY SIZE '|'
+                  WS-CUST-CITY            DELIMITED BY SIZE '|'
+                  WS-CUST-STATE           DELIMITED BY SIZE '|'
+                  WS-CUST-ZIP-CD          DELIMITED BY SIZE '|'
+                  WS-CUST-START-DATE      DELIMITED BY SIZE '|'
+                  WS-CUST-EXPIRY-DATE     DELIMITED BY SIZE '|'
+                  WS-CUST-NOTIFY-DATE     DELIMITED BY SIZE '|'
+                  WS-CUST-EMAIL           DELIMITED BY SIZE '|'
+                  WS-CUST-AGENT-CODE      DELIMITED BY SIZE '|'
+                  WS-CUST-CLAIMED         DELIMITED BY SIZE '|'
+                  WS-CUST-DISCOUNT-CODE   DELIMITED BY SIZE '|'
+                  WS-CUST-BENEF-NAME      DELIMITED BY SIZE '|'
+                  WS-CUST-BENEF-RELATION  DELIMITED BY SIZE
+             INTO WS-CUSTOMER-NOTIFY-CSV-RECORD
+           END-STRING
+           MOVE 'CUSTOMER-NOTIFY-CSV-FILE' TO WS-FILE-NAME
+           MOVE 'WRITE'                    TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR WRITING TO CUSTOMER NOTIFY CSV FILE: '
+                           WS-FLEDIVR2-STATUS-CODE
+           END-IF.
+
+       3065-WRITE-CUSTOMER-EMAIL-NOTIFY.
+      *    PIPE-DELIMITED EXTRACT FOR THE OUTSIDE EMAIL DELIVERY
+      *    GATEWAY, WRITTEN ALONGSIDE THE PRINT AND MAIL-VENDOR CSV
+      *    OUTPUT SO A CUSTOMER WITH AN EMAIL ADDRESS ON FILE GETS AN
+      *    ELECTRONIC NOTICE IN ADDITION TO THE PRINTED ONE. A
+      *    CUSTOMER WITH NO EMAIL ADDRESS ON FILE SIMPLY GETS NO
+      *    EMAIL EXTRACT RECORD, AND A CUSTOMER WHO ASKED FOR MAIL
+      *    ONLY (WS-CUST-PREF-MAIL-ONLY) GETS NO EMAIL EXTRACT
+      *    RECORD EVEN IF AN EMAIL ADDRESS IS ON FILE.
+           IF WS-CUST-EMAIL NOT = SPACES
+                       AND NOT WS-CUST-PREF-MAIL-ONLY
+               MOVE SPACES TO WS-CUSTOMER-EMAIL-RECORD
+               STRING WS-CUST-EMAIL           DELIMITED BY SIZE '|'
+                      WS-CUST-POLICY-NUMBER   DELIMITED BY SIZE '|'
+                      WS-CUST-FIRST-NAME      DELIMITED BY SIZE '|'
+                      WS-CUST-LAST-NAME       DELIMITED BY SIZE '|'
+                      WS-CUST-EXPIRY-DATE     DELIMITED BY SIZE '|'
+                      WS-CUST-NOTIFY-MSG      DELIMITED BY SIZE '|'
+                      WS-CUST-STATUTORY-MSG   DELIMITED BY SIZE '|'
+                      WS-CUST-BENEF-NAME      DELIMITED BY SIZE '|'
+                      WS-CUST-BENEF-RELATION  DELIMITED BY SIZE
+                 INTO WS-CUSTOMER-EMAIL-RECORD
+               END-STRING
+               MOVE 'CUSTOMER-EMAIL-FILE' TO WS-FILE-NAME
+               MOVE 'WRITE'               TO WS-FLEDIVR2-OPERATION-TYPE
+               CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+               IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+                   DISPLAY 'ERROR WRITING TO CUSTOMER EMAIL FILE: '
+                               WS-FLEDIVR2-STATUS-CODE
+               ELSE
+                   MOVE 'CUSTOMER' TO WS-DBDRIVR2-RECIPIENT-TYPE
+                   MOVE 'EMAIL'    TO WS-DBDRIVR2-CHANNEL
+                   PERFORM 2300-UPDATE-TRACKING
+               END-IF
+           END-IF.
+
+       3100-WRITE-AGENT-NOTIFICATION.
+           PERFORM 3150-POPULATE-AGENT-DETAIL
+           MOVE 'AGENT-NOTIFY-FILE'    TO WS-FILE-NAME
+           MOVE 'WRITE'                TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR WRITING TO AGENT NOTIFY FILE: '
+                       WS-FLEDIVR2-STATUS-CODE
+           ELSE
+               ADD 1 TO WS-RECON-AGENT-CNT
+               MOVE 'AGENT' TO WS-DBDRIVR2-RECIPIENT-TYPE
+               MOVE 'MAIL'  TO WS-DBDRIVR2-CHANNEL
+               PERFORM 2300-UPDATE-TRACKING
+           END-IF.
+           PERFORM 3160-WRITE-AGENT-EMAIL-NOTIFY.
+
+       3160-WRITE-AGENT-EMAIL-NOTIFY.
+      *    PIPE-DELIMITED EXTRACT FOR THE OUTSIDE EMAIL DELIVERY
+      *    GATEWAY, WRITTEN ALONGSIDE THE PRINTED AGENT NOTIFICATION.
+      *    AN AGENT WITH NO EMAIL ADDRESS ON FILE SIMPLY GETS NO EMAIL
+      *    EXTRACT RECORD.
+           IF WS-AGENT-EMAIL NOT = SPACES
+               MOVE SPACES TO WS-AGENT-EMAIL-RECORD
+               STRING WS-AGENT-EMAIL          DELIMITED BY SIZE '|'
+                      WS-AGENT-CODE           DELIMITED BY SIZE '|'
+                      WS-POLICY-NUMBER        DELIMITED BY SIZE '|'
+                      WS-POLICY-HOLDER-FNAME  DELIMITED BY SIZE '|'
+                      WS-POLICY-HOLDER-LNAME  DELIMITED BY SIZE '|'
+                      WS-POLICY-EXPIRY-DATE   DELIMITED BY SIZE '|'
+                      WS-AGENT-NOTIFY-MSG     DELIMITED BY SIZE
+                 INTO WS-AGENT-EMAIL-RECORD
+               END-STRING
+               MOVE 'AGENT-EMAIL-FILE' TO WS-FILE-NAME
+               MOVE 'WRITE'            TO WS-FLEDIVR2-OPERATION-TYPE
+               CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+               IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+                   DISPLAY 'ERROR WRITING TO AGENT EMAIL FILE: '
+                               WS-FLEDIVR2-STATUS-CODE
+               ELSE
+                   MOVE 'AGENT' TO WS-DBDRIVR2-RECIPIENT-TYPE
+                   MOVE 'EMAIL' TO WS-DBDRIVR2-CHANNEL
+                   PERFORM 2300-UPDATE-TRACKING
+               END-IF
+           END-IF.
+
+       3200-WRITE-NOTIFICATION-REPORT.
+           MOVE 'NOTIFY-REPORT-FILE' TO WS-FILE-NAME  
+           MOVE 'WRITE'                TO WS-FLEDIVR2-OPERATION-TYPE  
+      *    MOVE WS-CUST-NOTIFY-RECORD  TO WS-NOTIFY-REPORT-RECORD
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
+               DISPLAY 'ERROR WRITING TO NOTIFY REPORT FILE: ' 
+                           WS-FLEDIVR2-STATUS-CODE  
+           END-IF.   
+       
+       3220-WRITE-STATE-SUMMARY.
+           MOVE AGENT-CODE              TO  RPT-STATE-CD.
+           MOVE WS-STATE-TOTAL-POL-CNT  TO  RPT-STATE-POL-CNT.
+           MOVE WS-STATE-TOTAL-PREM     TO  RPT-STATE-POL-PREM.
+           MOVE WS-CURRENT-TIER-LABEL   TO  RPT-STATE-TIER.
+           MOVE RPT-STATE-SUMMARY-LINE  TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+           MOVE WS-STATE-TYPE-CNT(1)    TO  RPT-TYPE-CNT-1.
+           MOVE WS-STATE-TYPE-CNT(2)    TO  RPT-TYPE-CNT-2.
+           MOVE WS-STATE-TYPE-CNT(3)    TO  RPT-TYPE-CNT-3.
+           MOVE RPT-TYPE-BREAKDOWN-LINE TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+
+       3210-WRITE-AGENT-SUMMARY.
+           MOVE AGENT-CODE              TO  RPT-AGENT-CD.
+           MOVE WS-AGENT-TOTAL-POL-CNT  TO  RPT-AGENT-POL-CNT.
+           MOVE WS-AGENT-TOTAL-PREM     TO  RPT-AGENT-POL-PREM.
+           MOVE WS-CURRENT-TIER-LABEL   TO  RPT-AGENT-TIER.
+           MOVE RPT-AGENT-SUMMARY-LINE  TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+           MOVE WS-AGENT-TYPE-CNT(1)    TO  RPT-TYPE-CNT-1.
+           MOVE WS-AGENT-TYPE-CNT(2)    TO  RPT-TYPE-CNT-2.
+           MOVE WS-AGENT-TYPE-CNT(3)    TO  RPT-TYPE-CNT-3.
+           MOVE RPT-TYPE-BREAKDOWN-LINE TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+
+       3230-WRITE-GRAND-SUMMARY.
+           MOVE WS-GRAND-TOTAL-POL-CNT  TO RPT-GRAND-POL-CNT.
+           MOVE WS-GRAND-TOTAL-PREM     TO RPT-GRAND-POL-PREM.
+           MOVE 'ALL TIERS'             TO RPT-GRAND-TIER.
+           MOVE RPT-GRAND-SUMMARY-LINE  TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+           MOVE WS-GRAND-TYPE-CNT(1)    TO  RPT-TYPE-CNT-1.
+           MOVE WS-GRAND-TYPE-CNT(2)    TO  RPT-TYPE-CNT-2.
+           MOVE WS-GRAND-TYPE-CNT(3)    TO  RPT-TYPE-CNT-3.
+           MOVE RPT-TYPE-BREAKDOWN-LINE TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+           PERFORM 3235-WRITE-YOY-TREND.
+
+       3235-WRITE-YOY-TREND.
+      *    COMPARES THIS RUN'S GRAND-TOTAL POLICY COUNT AND PREMIUM
+      *    AGAINST THE MOST RECENT PRIOR YEAR ON YOY-TREND-FILE (IF
+      *    ANY), LOADED EARLIER BY 0060-LOAD-PRIOR-YEAR-TREND.
+           MOVE RPT-YOY-HEADER-LINE     TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+           IF NOT PRIOR-YEAR-FOUND
+               MOVE RPT-YOY-NO-PRIOR-LINE TO WS-NOTIFY-REPORT-RECORD
+               PERFORM 3200-WRITE-NOTIFICATION-REPORT
+           ELSE
+               MOVE WS-YEAR               TO RPT-YOY-CUR-YEAR
+               MOVE WS-GRAND-TOTAL-POL-CNT TO RPT-YOY-CUR-CNT
+               MOVE WS-YOY-PRIOR-RUN-YEAR  TO RPT-YOY-PRI-YEAR
+               MOVE WS-YOY-PRIOR-POLICY-CNT TO RPT-YOY-PRI-CNT
+               MOVE RPT-YOY-DETAIL-LINE    TO WS-NOTIFY-REPORT-RECORD
+               PERFORM 3200-WRITE-NOTIFICATION-REPORT
+
+               COMPUTE WS-YOY-POLICY-CNT-DIFF =
+                       WS-GRAND-TOTAL-POL-CNT - WS-YOY-PRIOR-POLICY-CNT
+               COMPUTE WS-YOY-PREMIUM-DIFF =
+                       WS-GRAND-TOTAL-PREM - WS-YOY-PRIOR-PREMIUM-TOTAL
+               MOVE WS-YOY-POLICY-CNT-DIFF TO RPT-YOY-CNT-DIFF
+               MOVE WS-YOY-PREMIUM-DIFF    TO RPT-YOY-PREM-DIFF
+               MOVE RPT-YOY-TREND-DIFF-LINE TO WS-NOTIFY-REPORT-RECORD
+               PERFORM 3200-WRITE-NOTIFICATION-REPORT
+           END-IF.
+
+           MOVE WS-YEAR                 TO WS-YOY-RUN-YEAR
+           MOVE WS-GRAND-TOTAL-POL-CNT  TO WS-YOY-POLICY-CNT
+           MOVE WS-GRAND-TOTAL-PREM     TO WS-YOY-PREMIUM-TOTAL
+           MOVE WS-GRAND-TYPE-CNT(1)    TO WS-YOY-TYPE1-CNT
+           MOVE WS-GRAND-TYPE-CNT(2)    TO WS-YOY-TYPE2-CNT
+           MOVE WS-GRAND-TYPE-CNT(3)    TO WS-YOY-TYPE3-CNT
+           MOVE 'YOY-TREND-FILE'        TO WS-FILE-NAME
+           MOVE 'WRITE'                 TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR WRITING TO YOY TREND FILE: '
+                           WS-FLEDIVR2-STATUS-CODE
+           END-IF.
+
+       3245-WRITE-TIER-HEADER.
+      *    SETS WS-CURRENT-TIER-LABEL FOR THE TIER 2010-RUN-NOTIFY-TIER
+      *    IS ABOUT TO RUN AND MARKS IT OFF IN THE REPORT, SINCE
+      *    3290-WRITE-REPORT-HEADER ONLY PRINTS ONCE FOR THE WHOLE JOB.
+           EVALUATE WS-DBDRIVR1-NOTIFY-TIER
+               WHEN '060'
+                   MOVE '60-DAY'   TO WS-CURRENT-TIER-LABEL
+               WHEN '030'
+                   MOVE '30-DAY'   TO WS-CURRENT-TIER-LABEL
+               WHEN '007'
+                   MOVE '7-DAY'    TO WS-CURRENT-TIER-LABEL
+               WHEN 'LAP'
+                   MOVE 'LAPSED'   TO WS-CURRENT-TIER-LABEL
+               WHEN OTHER
+                   MOVE WS-DBDRIVR1-NOTIFY-TIER TO WS-CURRENT-TIER-LABEL
+           END-EVALUATE
+           PERFORM 3280-WRITE-BREAK-LINE
+           MOVE WS-CURRENT-TIER-LABEL  TO  RPT-TIER-HDR-LABEL
+           MOVE RPT-TIER-HEADER        TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+           PERFORM 3280-WRITE-BREAK-LINE.
+
+       3240-WRITE-STATE-HEADER.
+           MOVE WS-CURRENT-STATE        TO RPT-STATE-CODE
+           MOVE RPT-STATE-HEADER        TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+
+       3250-WRITE-AGENT-HEADER.
+           MOVE AGENT-CODE              TO  RPT-AGENT-CODE
+           MOVE AGENT-NAME              TO  RPT-AGENT-NAME
+           MOVE AGENT-ADDRESS-1         TO  RPT-AGENT-ADDR-1
+           MOVE AGENT-ADDRESS-2         TO  RPT-AGENT-ADDR-2
+           MOVE AGENT-CITY              TO  RPT-AGENT-CITY
+           MOVE AGENT-STATE             TO  RPT-AGENT-STATE
+           MOVE AGENT-ZIP-CD            TO  RPT-AGENT-ZIP-CD
+           MOVE AGENT-CONTACT-NO        TO  RPT-AGENT-CONTACT
+           MOVE AGENT-EMAIL             TO  RPT-AGENT-EMAIL
+           MOVE RPT-AGENT-HEADER-LN-1   TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+           MOVE RPT-AGENT-HEADER-LN-2   TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.   
+           MOVE RPT-AGENT-HEADER-LN-3   TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT. 
+           MOVE RPT-AGENT-HEADER-LN-4   TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT. 
+           MOVE RPT-AGENT-HEADER-LN-5   TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT. 
+
+       3260-WRITE-POLICY-HEADER.
+           MOVE RPT-POLICY-LN-1         TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT. 
+           MOVE RPT-POLICY-LN-2         TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT. 
+       
+       3270-WRITE-POLICY-DET-LINE.
+           MOVE POLICY-NUMBER  TO RPT-POL-NO
+           STRING POLICY-HOLDER-FNAME, ' ', POLICY-HOLDER-MNAME, ' ',
+                  POLICY-HOLDER-LNAME
+             INTO RPT-POL-HOLDER
+           MOVE POLICY-START-DATE      TO RPT-POL-ST-DATE
+           MOVE POLICY-EXPIRY-DATE     TO RPT-POL-EXP-DATE
+           MOVE POLICY-PREMIUM-AMOUNT  TO WS-RPT-PREMIUM-EDIT
+           MOVE WS-RPT-PREMIUM-EDIT    TO RPT-POL-PREMIUM
+           MOVE POLICY-COVERAGE-AMOUNT TO WS-RPT-COVERAGE-EDIT
+           MOVE WS-RPT-COVERAGE-EDIT   TO RPT-POL-COVERAGE
+           MOVE WS-CURRENT-TIER-LABEL  TO RPT-POL-TIER
+
+           MOVE RPT-POLICY-LN-3         TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+       
+       3280-WRITE-BREAK-LINE.
+           MOVE RPT-FILLER-LINE         TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+
+       3290-WRITE-REPORT-HEADER.
+           PERFORM 3280-WRITE-BREAK-LINE
+           MOVE WS-CURRENT-DATE         TO  RPT-DATE.
+           MOVE RPT-MAIN-HEADER         TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+           PERFORM 3280-WRITE-BREAK-LINE.
+
+
+       3050-POPULATE-CUSTOMER-DETAIL.
+           MOVE POLICY-NUMBER          TO  WS-CUST-POLICY-NUMBER.  
+           MOVE POLICY-HOLDER-FNAME    TO  WS-CUST-FIRST-NAME. 
+           MOVE POLICY-HOLDER-MNAME    TO  WS-CUST-MIDDLE-NAME.  
+           MOVE POLICY-HOLDER-LNAME    TO  WS-CUST-LAST-NAME.  
+           MOVE POLICY-HOLDER-ADDR-1   TO  WS-CUST-ADDR-1.
+           MOVE POLICY-HOLDER-ADDR-2   TO  WS-CUST-ADDR-2.
+           MOVE POLICY-HOLDER-CITY     TO  WS-CUST-CITY.
+           MOVE POLICY-HOLDER-STATE    TO  WS-CUST-STATE.
+           MOVE POLICY-HOLDER-ZIP-CD   TO  WS-CUST-ZIP-CD.
+           MOVE POLICY-START-DATE      TO  WS-CUST-START-DATE.  
+           MOVE POLICY-EXPIRY-DATE     TO  WS-CUST-EXPIRY-DATE.  
+           MOVE WS-CURRENT-DATE        TO  WS-CUST-NOTIFY-DATE.
+           MOVE POLICY-BENEF-NAME      TO  WS-CUST-BENEF-NAME.
+           MOVE POLICY-TYPE            TO  WS-DBDRIVR3-POLICY-TYPE.
+           MOVE WS-RUN-LANGUAGE        TO  WS-DBDRIVR3-LANGUAGE.
+           MOVE 'CUSTOMER'             TO  WS-DBDRIVR3-RECIPIENT.
+           MOVE 'LOOKUP'               TO  WS-DBDRIVR3-OPERATION-TYPE.
+           CALL 'DBDRIVR3' USING DBDRIVR3-AREA.
+           IF WS-DBDRIVR3-SQLCODE EQUAL 0
+                       AND WS-DBDRIVR3-MSG-TEXT NOT EQUAL SPACES
+               MOVE WS-DBDRIVR3-MSG-TEXT  TO  WS-CUST-NOTIFY-MSG
+           ELSE
+      *        THE CATALOG HAS NO ROW FOR THIS POLICY TYPE/LANGUAGE YET
+      *        SO FALL BACK TO SEED WORDING. A LIFE POLICY'S FALLBACK
+      *        WORDING CALLS OUT THE BENEFICIARY DESIGNATION SINCE THAT
+      *        IS THE ONE PIECE OF THE NOTICE UNIQUE TO LIFE COVERAGE.
+               IF WS-DBDRIVR1-NOTIFY-TIER = 'LAP'
+                   IF POLICY-TYPE(1:4) = 'LIFE'
+                       MOVE 'YOUR LIFE POLICY HAS LAPSED WITHOUT RENEW
+      -                     'AL. YOUR BENEFICIARY DESIGNATION REMAINS
+      -                     'ON FILE BUT COVERAGE HAS ENDED'
+                                       TO  WS-CUST-NOTIFY-MSG
+                   ELSE
+                       MOVE 'YOUR POLICY HAS LAPSED WITHOUT RENEWAL. C
+      -                     'ONTACT YOUR AGENT IMMEDIATELY TO AVOID A
+      -                     'GAP IN COVERAGE'
+                                       TO  WS-CUST-NOTIFY-MSG
+                   END-IF
+               ELSE
+                   IF POLICY-TYPE(1:4) = 'LIFE'
+                       MOVE 'YOUR LIFE POLICY IS EXPIRING SOON. RENEW
+      -                     'TO KEEP YOUR BENEFICIARY DESIGNATION IN E
+      -                     'FFECT'
+                                       TO  WS-CUST-NOTIFY-MSG
+                   ELSE
+                       MOVE 'PLEASE NOTE YOUR POLICY IS EXPIRING SOON.
+      -                     ' GET IT RENEWED TO CONTINUE COVERAGE'
+                                       TO  WS-CUST-NOTIFY-MSG
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE POLICY-AGENT-CODE      TO  WS-CUST-AGENT-CODE.
+           MOVE AGENT-NAME             TO  WS-CUST-AGENT-NAME.
+           MOVE POLICY-BENEF-NAME      TO  WS-CUST-BENEF-NAME.
+           MOVE POLICY-BENEF-RELATION  TO  WS-CUST-BENEF-RELATION.
+           MOVE POLICY-HOLDER-STATE    TO  WS-DBDRIVR6-STATE.
+           MOVE WS-RUN-LANGUAGE        TO  WS-DBDRIVR6-LANGUAGE.
+           IF WS-DBDRIVR1-NOTIFY-TIER = 'LAP'
+               MOVE 'Y'                TO  WS-DBDRIVR6-LAPSED-FLAG
+           ELSE
+               MOVE 'N'                TO  WS-DBDRIVR6-LAPSED-FLAG
+           END-IF.
+           MOVE 'LOOKUP'               TO  WS-DBDRIVR6-OPERATION-TYPE.
+           CALL 'DBDRIVR6' USING DBDRIVR6-AREA.
+           IF WS-DBDRIVR6-SQLCODE EQUAL 0
+                       AND WS-DBDRIVR6-MSG-TEXT NOT EQUAL SPACES
+               MOVE WS-DBDRIVR6-MSG-TEXT  TO  WS-CUST-STATUTORY-MSG
+           ELSE
+               IF WS-DBDRIVR1-NOTIFY-TIER = 'LAP'
+                   MOVE 'YOUR POLICY HAS ALREADY LAPSED. NO COVERAGE I
+      -                 'S IN FORCE UNTIL IT IS RENEWED'
+                                       TO  WS-CUST-STATUTORY-MSG
+               ELSE
+                   MOVE 'IF YOU FAIL TO RENEW BY EXPIRY DATE YOUR INSU
+      -                 'RANCE COVERAGE WILL END'
+                                       TO  WS-CUST-STATUTORY-MSG
+               END-IF
+           END-IF.
+           MOVE POLICY-CLAIMED         TO  WS-CUST-CLAIMED.
+           MOVE POLICY-DISCOUNT-CODE   TO  WS-CUST-DISCOUNT-CODE.
+           MOVE POLICY-HOLDER-EMAIL    TO  WS-CUST-EMAIL.
+           MOVE POLICY-CONTACT-PREF    TO  WS-CUST-CONTACT-PREF.
+
+       3150-POPULATE-AGENT-DETAIL.
+           MOVE AGENT-CODE               TO  WS-AGENT-CODE.  
+           MOVE AGENT-NAME               TO  WS-AGENT-NAME.  
+           MOVE AGENT-ADDRESS-1          TO  WS-AGENT-ADDRESS-1.  
+           MOVE AGENT-ADDRESS-2          TO  WS-AGENT-ADDRESS-2.
+           MOVE AGENT-CITY               TO  WS-AGENT-CITY.
+           MOVE AGENT-STATE              TO  WS-AGENT-STATE.
+           MOVE AGENT-ZIP-CD             TO  WS-AGENT-ZIP-CD.
+           MOVE AGENT-EMAIL              TO  WS-AGENT-EMAIL.
+           MOVE POLICY-NUMBER            TO  WS-POLICY-NUMBER.
+           MOVE POLICY-HOLDER-FNAME      TO  WS-POLICY-HOLDER-FNAME.
+           MOVE POLICY-HOLDER-MNAME      TO  WS-POLICY-HOLDER-MNAME.
+           MOVE POLICY-HOLDER-LNAME      TO  WS-POLICY-HOLDER-LNAME.
+           MOVE POLICY-START-DATE        TO  WS-POLICY-START-DATE.
+           MOVE POLICY-EXPIRY-DATE       TO  WS-POLICY-EXPIRY-DATE.
+           MOVE WS-CURRENT-DATE          TO  WS-NOTIFY-DATE.
+           MOVE POLICY-TYPE              TO  WS-DBDRIVR3-POLICY-TYPE.
+           MOVE WS-RUN-LANGUAGE          TO  WS-DBDRIVR3-LANGUAGE.
+           MOVE AGENT-TYPE                TO  WS-DBDRIVR3-RECIPIENT.
+           MOVE 'LOOKUP'                  TO  WS-DBDRIVR3-OPERATION-TYPE.
+           CALL 'DBDRIVR3' USING DBDRIVR3-AREA.
+           IF WS-DBDRIVR3-SQLCODE EQUAL 0
+                       AND WS-DBDRIVR3-MSG-TEXT NOT EQUAL SPACES
+               MOVE WS-DBDRIVR3-MSG-TEXT  TO  WS-AGENT-NOTIFY-MSG
+           ELSE
+               IF WS-DBDRIVR1-NOTIFY-TIER = 'LAP'
+                   EVALUATE AGENT-TYPE
+                       WHEN 'CORPORATE'
+                           MOVE 'YOUR CORPORATE ACCOUNT CUSTOMER POLIC
+      -                        'Y HAS LAPSED WITHOUT RENEWAL'
+                                            TO  WS-AGENT-NOTIFY-MSG
+                       WHEN 'CAPTIVE'
+                           MOVE 'YOUR CUSTOMER POLICY HAS LAPSED WITHO
+      -                        'UT RENEWAL. CONTACT THE CUSTOMER IMMED
+      -                        'IATELY'
+                                            TO  WS-AGENT-NOTIFY-MSG
+                       WHEN 'INDEPENDENT'
+                           MOVE 'YOUR CLIENT POLICY HAS LAPSED WITHOUT
+      -                        ' RENEWAL. REACH OUT TO DISCUSS REINSTA
+      -                        'TEMENT'
+                                            TO  WS-AGENT-NOTIFY-MSG
+                       WHEN OTHER
+                           MOVE 'CUSTOMER POLICY HAS LAPSED WITHOUT RE
+      -                        'NEWAL'
+                                            TO  WS-AGENT-NOTIFY-MSG
+                   END-EVALUATE
+               ELSE
+                   EVALUATE AGENT-TYPE
+                       WHEN 'CORPORATE'
+                           MOVE 'PLEASE NOTE YOUR CORPORATE ACCOUNT CU
+      -                        'STOMER POLICY IS EXPIRING SOON'
+                                            TO  WS-AGENT-NOTIFY-MSG
+                       WHEN 'CAPTIVE'
+                           MOVE 'PLEASE NOTE YOUR CUSTOMER POLICY IS E
+      -                        'XPIRING SOON. CONTACT THE CUSTOMER TO
+      -                        'DISCUSS RENEWAL'
+                                            TO  WS-AGENT-NOTIFY-MSG
+                       WHEN 'INDEPENDENT'
+                           MOVE 'PLEASE NOTE YOUR CLIENT POLICY IS EXP
+      -                        'IRING SOON. REACH OUT TO DISCUSS RENEW
+      -                        'AL OPTIONS'
+                                            TO  WS-AGENT-NOTIFY-MSG
+                       WHEN OTHER
+                           MOVE 'PLEASE NOTE CUSTOMER POLICY IS EXPIRI
+      -                        'NG SOON'
+                                            TO  WS-AGENT-NOTIFY-MSG
+                   END-EVALUATE
+               END-IF
+           END-IF.
+           MOVE POLICY-CLAIMED           TO  WS-POLICY-CLAIMED.
+           MOVE POLICY-DISCOUNT-CODE     TO  WS-POLICY-DISCOUNT-CODE.
+
+
+       9050-WRITE-RECONCILIATION.
+      *    COMPARES THE COUNT OF POLICIES FETCHED BY DBDRIVR1 AGAINST
+      *    THE CUSTOMER AND AGENT NOTIFICATION RECORDS ACTUALLY WRITTEN
+      *    BY FLDRIVR2, SO A POLICY SILENTLY DROPPED ANYWHERE IN THE
+      *    CHAIN SHOWS UP ON THE REPORT INSTEAD OF GOING UNNOTICED.
+      *    A FETCHED-VS-CUSTOMER SHORTFALL IS EXPECTED WHEN A POLICY
+      *    IS SKIPPED FOR A MISSING AGENT (SEE 2250-REPORT-SKIPPED-
+      *    POLICY) OR WHEN A RECIPIENT WAS ALREADY TRACKED FOR THIS
+      *    TIER (SEE 2310-CHECK-TRACKING), SO THE FLAG IS INFORMATIONAL
+      *    RATHER THAN A HARD FAILURE.
+           MOVE WS-RECON-FETCHED-CNT TO RPT-RECON-FETCHED
+           MOVE WS-RECON-CUST-CNT    TO RPT-RECON-CUST
+           MOVE WS-RECON-AGENT-CNT   TO RPT-RECON-AGENT
+           IF WS-RECON-CUST-CNT NOT GREATER THAN WS-RECON-FETCHED-CNT
+              AND WS-RECON-AGENT-CNT NOT GREATER THAN
+                                                  WS-RECON-FETCHED-CNT
+               MOVE SPACES TO RPT-RECON-FLAG
+           ELSE
+               MOVE 'DISCREPANCY' TO RPT-RECON-FLAG
+           END-IF
+           MOVE RPT-RECON-LINE  TO  WS-NOTIFY-REPORT-RECORD.
+           PERFORM 3200-WRITE-NOTIFICATION-REPORT.
+
+      *    WRITES THIS RUN'S ENTRY TO THE CONSOLIDATED OPERATIONS
+      *    DASHBOARD FEED. WS-GRAND-TOTAL-POL-CNT IS THE RECORD COUNT;
+      *    WS-OPS-ERROR-CNT (ACCUMULATED ACROSS 2250/2260/2280/2295)
+      *    IS THE ERROR COUNT. A RUN THAT PROCESSED NO POLICIES AT ALL
+      *    IS FLAGGED AS A WARNING RATHER THAN SUCCESS SINCE THAT
+      *    USUALLY MEANS THE EXTRACT RAN AGAINST AN EMPTY OR STALE
+      *    POLICY WINDOW.
+       9060-WRITE-OPS-STATUS.
+           MOVE 'MAINPGM'       TO OPS-JOB-NAME
+           MOVE WS-CURRENT-DATE TO OPS-RUN-DATE
+           MOVE WS-OPS-START-TIME TO OPS-START-TIME
+           MOVE FUNCTION CURRENT-DATE (9:8) TO OPS-END-TIME
+           MOVE WS-GRAND-TOTAL-POL-CNT TO OPS-RECORD-CNT
+           MOVE WS-OPS-ERROR-CNT       TO OPS-ERROR-CNT
+           IF WS-GRAND-TOTAL-POL-CNT = 0
+      *        THE DASHBOARD FEED RECORD BELOW ALREADY CARRIES THE
+      *        WARNING STATUS, BUT THAT FILE IS ONLY PICKED UP BY THE
+      *        DASHBOARD'S OWN POLLING CYCLE. A ZERO-POLICY RUN USUALLY
+      *        MEANS THE EXTRACT RAN AGAINST AN EMPTY OR STALE POLICY
+      *        WINDOW, SO IT ALSO GETS A DISPLAY TO THE JOB LOG HERE -
+      *        THE SAME WAY OPERATIONS IS ALERTED TO ANY OTHER
+      *        CONDITION IN THIS PROGRAM THAT NEEDS PROMPT ATTENTION -
+      *        SO THE CONSOLE/JOB-LOG MONITOR THAT PAGES OPERATIONS
+      *        PICKS IT UP IMMEDIATELY RATHER THAN WAITING ON THE NEXT
+      *        DASHBOARD POLL.
+               DISPLAY '*** OPS ALERT *** MAINPGM PROCESSED ZERO POLIC'
+                       'IES FOR RUN DATE ' WS-CURRENT-DATE
+                       ' - CHECK EXTRACT WINDOW AND SOURCE FILE'
+               SET OPS-STATUS-WARNING TO TRUE
+           ELSE
+           IF WS-OPS-ERROR-CNT > 0
+               SET OPS-STATUS-WARNING TO TRUE
+           ELSE
+               SET OPS-STATUS-OK TO TRUE
+           END-IF
+           END-IF
+
+           MOVE 'OPS-STATUS-FILE' TO WS-FILE-NAME
+           MOVE 'WRITE'            TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR WRITING OPS STATUS FILE: '
+                                        WS-FLEDIVR2-STATUS-CODE
+           END-IF.
+
+       9000-FINALIZE-PARA.
+           IF WS-GRAND-TOTAL-POL-CNT NOT EQUAL 0
+               PERFORM 3210-WRITE-AGENT-SUMMARY
+               PERFORM 3280-WRITE-BREAK-LINE
+               PERFORM 3220-WRITE-STATE-SUMMARY
+               PERFORM 3280-WRITE-BREAK-LINE
+               PERFORM 3230-WRITE-GRAND-SUMMARY
+           END-IF.
+
+           PERFORM 3280-WRITE-BREAK-LINE
+           PERFORM 9050-WRITE-RECONCILIATION.
+
+           PERFORM 9060-WRITE-OPS-STATUS.
+
+           MOVE 'CLOSE' TO WS-FLEDIVR1-OPERATION-TYPE
+           CALL 'FLDRIVR1' USING FLEDIVR1-AREA  
+           IF WS-FLEDIVR1-STATUS-CODE NOT = '00'  
+               DISPLAY 'ERROR CLOSING AGENT FILE: ' 
+                                        WS-FLEDIVR1-STATUS-CODE  
+               CALL 'ABEND'   
+           END-IF.
+  
+           MOVE 'CUSTOMER-NOTIFY-FILE' TO WS-FILE-NAME  
+           MOVE 'CLOSE' TO WS-FLEDIVR2-OPERATION-TYPE  
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
+               DISPLAY 'ERROR CLOSING AGENT NOTIFY FILE: ' 
+                                     WS-FLEDIVR2-STATUS-CODE  
+               CALL 'ABEND'  
+           END-IF.
+  
+           MOVE 'NOTIFY-REPORT-FILE' TO WS-FILE-NAME  
+           MOVE 'CLOSE' TO WS-FLEDIVR2-OPERATION-TYPE  
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA  
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'  
+               DISPLAY 'ERROR CLOSING NOTIFY REPORT FILE: ' 
+                                     WS-FLEDIVR2-STATUS-CODE  
+               CALL 'ABEND'  
+           END-IF.
+
+           MOVE 'AGENT-NOTIFY-FILE' TO WS-FILE-NAME
+           MOVE 'CLOSE' TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR CLOSING AGENT NOTIFY FILE: '
+                                     WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           MOVE 'CUSTOMER-NOTIFY-CSV-FILE' TO WS-FILE-NAME
+           MOVE 'CLOSE' TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR CLOSING CUSTOMER NOTIFY CSV FILE: '
+                                     WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           MOVE 'AGENT-HOLD-QUEUE-FILE' TO WS-FILE-NAME
+           MOVE 'CLOSE' TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR CLOSING AGENT HOLD QUEUE FILE: '
+                                     WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           MOVE 'YOY-TREND-FILE' TO WS-FILE-NAME
+           MOVE 'CLOSE' TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR CLOSING YOY TREND FILE: '
+                                     WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           MOVE 'CUSTOMER-EMAIL-FILE' TO WS-FILE-NAME
+           MOVE 'CLOSE' TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR CLOSING CUSTOMER EMAIL FILE: '
+                                     WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           MOVE 'AGENT-EMAIL-FILE' TO WS-FILE-NAME
+           MOVE 'CLOSE' TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR CLOSING AGENT EMAIL FILE: '
+                                     WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           MOVE 'OPS-STATUS-FILE' TO WS-FILE-NAME
+           MOVE 'CLOSE' TO WS-FLEDIVR2-OPERATION-TYPE
+           CALL 'FLDRIVR2' USING FLEDIVR2-AREA
+           IF WS-FLEDIVR2-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR CLOSING OPS STATUS FILE: '
+                                     WS-FLEDIVR2-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+       END PROGRAM MAINPGM.
\ No newline at end of file
