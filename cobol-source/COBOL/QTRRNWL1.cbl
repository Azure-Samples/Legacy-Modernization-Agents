@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QTRRNWL1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RENEWAL-PERF-REPORT ASSIGN TO 'QTRRNWRP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RENEWAL-PERF-REPORT.
+       01  RENEWAL-PERF-REPORT-REC       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS                PIC XX.
+       01  WS-EOF-SW                     PIC X(3) VALUE 'NO'.
+           88  END-OF-AGENTS             VALUE 'YES'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                   PIC 9(4).
+           05  WS-CUR-FILLER1            PIC X(1).
+           05  WS-MONTH                  PIC 9(2).
+           05  WS-CUR-FILLER2            PIC X(1).
+           05  WS-DAY                    PIC 9(2).
+
+      *    QUARTER WINDOW IS A SYSIN PARAMETER CARD, THE SAME WAY
+      *    MAINPGM'S 0050-GET-RUN-PARAMETERS MAKES THE EXPIRY WINDOW
+      *    OPERATOR-ADJUSTABLE RATHER THAN WIRED INTO THE PROGRAM.
+      *    A BLANK CARD DEFAULTS TO THE CALENDAR QUARTER JUST ENDED.
+       01  WS-PARM-CARD.
+           05  WS-PARM-QTR-START-DATE    PIC X(10).
+           05  WS-PARM-QTR-END-DATE      PIC X(10).
+
+       01  WS-PRIOR-YEAR                 PIC 9(4).
+
+       01  WS-GRAND-NOTIFIED-CNT         PIC 9(9) VALUE 0.
+       01  WS-GRAND-RENEWED-CNT          PIC 9(9) VALUE 0.
+       01  WS-RENEWAL-PCT                PIC 999V99.
+       01  WS-RENEWAL-PCT-EDIT           PIC ZZ9.99.
+       01  WS-NOTIFIED-EDIT              PIC ZZZZZZ9.
+       01  WS-RENEWED-EDIT               PIC ZZZZZZ9.
+
+       01  DBDRIVR4-AREA.
+           10  WS-D4-OPERATION-TYPE        PIC X(10).
+           10  WS-D4-QTR-START-DATE        PIC X(10).
+           10  WS-D4-QTR-END-DATE          PIC X(10).
+           10  WS-D4-SQLCODE               PIC S9(9) COMP.
+           10  WS-D4-AGENT-CODE            PIC X(10).
+           10  WS-D4-NOTIFIED-CNT          PIC S9(9) COMP.
+           10  WS-D4-RENEWED-CNT           PIC S9(9) COMP.
+
+       01  RPT-HEADER-LINE.
+           05  FILLER                    PIC X(28)
+               VALUE 'AGENT RENEWAL PERFORMANCE '.
+           05  FILLER                    PIC X(6)  VALUE SPACES.
+           05  FILLER                    PIC X(6)  VALUE 'FROM: '.
+           05  RPT-HDR-START-DATE        PIC X(10).
+           05  FILLER                    PIC X(4)  VALUE '  TO'.
+           05  FILLER                    PIC X(2)  VALUE ': '.
+           05  RPT-HDR-END-DATE          PIC X(10).
+           05  FILLER                    PIC X(66) VALUE SPACES.
+
+       01  RPT-DETAIL-LINE.
+           05  FILLER                    PIC X(7)  VALUE 'AGENT: '.
+           05  RPT-DET-AGENT-CODE        PIC X(10).
+           05  FILLER                    PIC X(3)  VALUE SPACES.
+           05  FILLER                    PIC X(10) VALUE 'NOTIFIED: '.
+           05  RPT-DET-NOTIFIED-CNT      PIC ZZZZZZ9.
+           05  FILLER                    PIC X(3)  VALUE SPACES.
+           05  FILLER                    PIC X(9)  VALUE 'RENEWED: '.
+           05  RPT-DET-RENEWED-CNT       PIC ZZZZZZ9.
+           05  FILLER                    PIC X(3)  VALUE SPACES.
+           05  FILLER                    PIC X(6)  VALUE 'RATE: '.
+           05  RPT-DET-RENEWAL-PCT       PIC ZZ9.99.
+           05  FILLER                    PIC X(1)  VALUE '%'.
+           05  FILLER                    PIC X(57) VALUE SPACES.
+
+       01  RPT-GRAND-TOTAL-LINE.
+           05  FILLER                    PIC X(20)
+               VALUE 'GRAND TOTAL NOTIFIED'.
+           05  FILLER                    PIC X(3)  VALUE SPACES.
+           05  RPT-GRD-NOTIFIED-CNT      PIC ZZZZZZ9.
+           05  FILLER                    PIC X(3)  VALUE SPACES.
+           05  FILLER                    PIC X(13)
+               VALUE 'TOTAL RENEWED'.
+           05  FILLER                    PIC X(3)  VALUE SPACES.
+           05  RPT-GRD-RENEWED-CNT       PIC ZZZZZZ9.
+           05  FILLER                    PIC X(3)  VALUE SPACES.
+           05  FILLER                    PIC X(6)  VALUE 'RATE: '.
+           05  RPT-GRD-RENEWAL-PCT       PIC ZZ9.99.
+           05  FILLER                    PIC X(1)  VALUE '%'.
+           05  FILLER                    PIC X(62) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-PARA.
+           PERFORM 0000-INITIALIZE-PARA
+           PERFORM 2000-PROCESS-AGENT-PARA UNTIL END-OF-AGENTS
+           PERFORM 9000-FINALIZE-PARA
+           STOP RUN.
+
+       0000-INITIALIZE-PARA.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO WS-DAY
+           MOVE '/'                         TO WS-CUR-FILLER1
+                                               WS-CUR-FILLER2
+
+           MOVE SPACES TO WS-PARM-CARD
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-QTR-START-DATE = SPACES
+              OR WS-PARM-QTR-END-DATE = SPACES
+               PERFORM 0100-DEFAULT-PRIOR-QUARTER
+           END-IF
+
+           OPEN OUTPUT RENEWAL-PERF-REPORT
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RENEWAL-PERF-REPORT: '
+                                        WS-FILE-STATUS
+               CALL 'ABEND'
+           END-IF
+
+           MOVE WS-PARM-QTR-START-DATE TO RPT-HDR-START-DATE
+           MOVE WS-PARM-QTR-END-DATE   TO RPT-HDR-END-DATE
+           WRITE RENEWAL-PERF-REPORT-REC FROM RPT-HEADER-LINE
+
+           MOVE 'OPEN'                  TO WS-D4-OPERATION-TYPE
+           MOVE WS-PARM-QTR-START-DATE  TO WS-D4-QTR-START-DATE
+           MOVE WS-PARM-QTR-END-DATE    TO WS-D4-QTR-END-DATE
+           CALL 'DBDRIVR4' USING DBDRIVR4-AREA
+           IF WS-D4-SQLCODE NOT = 0
+               DISPLAY 'ERROR OPENING AGENT-RENEWAL-CURSOR: '
+                                                   WS-D4-SQLCODE
+               CALL 'ABEND'
+           END-IF
+
+           PERFORM 2050-FETCH-AGENT-PARA.
+
+      *    NO SEPARATE QUARTER-BOUNDARY TABLE EXISTS IN THIS SYSTEM, SO
+      *    A BLANK PARM CARD FALLS BACK TO THE MOST RECENTLY COMPLETED
+      *    CALENDAR QUARTER AS OF TODAY'S DATE.
+       0100-DEFAULT-PRIOR-QUARTER.
+           EVALUATE TRUE
+               WHEN WS-MONTH >= 1 AND WS-MONTH <= 3
+                   COMPUTE WS-PRIOR-YEAR = WS-YEAR - 1
+                   MOVE '10/01/' TO WS-PARM-QTR-START-DATE (1:6)
+                   MOVE WS-PRIOR-YEAR TO WS-PARM-QTR-START-DATE (7:4)
+                   MOVE '12/31/' TO WS-PARM-QTR-END-DATE (1:6)
+                   MOVE WS-PRIOR-YEAR TO WS-PARM-QTR-END-DATE (7:4)
+               WHEN WS-MONTH >= 4 AND WS-MONTH <= 6
+                   MOVE '01/01/' TO WS-PARM-QTR-START-DATE (1:6)
+                   MOVE WS-YEAR  TO WS-PARM-QTR-START-DATE (7:4)
+                   MOVE '03/31/' TO WS-PARM-QTR-END-DATE (1:6)
+                   MOVE WS-YEAR  TO WS-PARM-QTR-END-DATE (7:4)
+               WHEN WS-MONTH >= 7 AND WS-MONTH <= 9
+                   MOVE '04/01/' TO WS-PARM-QTR-START-DATE (1:6)
+                   MOVE WS-YEAR  TO WS-PARM-QTR-START-DATE (7:4)
+                   MOVE '06/30/' TO WS-PARM-QTR-END-DATE (1:6)
+                   MOVE WS-YEAR  TO WS-PARM-QTR-END-DATE (7:4)
+               WHEN OTHER
+                   MOVE '07/01/' TO WS-PARM-QTR-START-DATE (1:6)
+                   MOVE WS-YEAR  TO WS-PARM-QTR-START-DATE (7:4)
+                   MOVE '09/30/' TO WS-PARM-QTR-END-DATE (1:6)
+                   MOVE WS-YEAR  TO WS-PARM-QTR-END-DATE (7:4)
+           END-EVALUATE.
+
+       2000-PROCESS-AGENT-PARA.
+           ADD WS-D4-NOTIFIED-CNT TO WS-GRAND-NOTIFIED-CNT
+           ADD WS-D4-RENEWED-CNT  TO WS-GRAND-RENEWED-CNT
+
+           MOVE 0 TO WS-RENEWAL-PCT
+           IF WS-D4-NOTIFIED-CNT NOT = 0
+               COMPUTE WS-RENEWAL-PCT ROUNDED =
+                   (WS-D4-RENEWED-CNT / WS-D4-NOTIFIED-CNT) * 100
+           END-IF
+
+           MOVE WS-D4-AGENT-CODE   TO RPT-DET-AGENT-CODE
+           MOVE WS-D4-NOTIFIED-CNT TO RPT-DET-NOTIFIED-CNT
+           MOVE WS-D4-RENEWED-CNT  TO RPT-DET-RENEWED-CNT
+           MOVE WS-RENEWAL-PCT     TO RPT-DET-RENEWAL-PCT
+           WRITE RENEWAL-PERF-REPORT-REC FROM RPT-DETAIL-LINE
+
+           PERFORM 2050-FETCH-AGENT-PARA.
+
+       2050-FETCH-AGENT-PARA.
+           MOVE 'FETCH' TO WS-D4-OPERATION-TYPE
+           CALL 'DBDRIVR4' USING DBDRIVR4-AREA
+           IF WS-D4-SQLCODE = 100
+               MOVE 'YES' TO WS-EOF-SW
+           ELSE
+           IF WS-D4-SQLCODE NOT = 0
+               DISPLAY 'ERROR FETCHING AGENT-RENEWAL-CURSOR: '
+                                                   WS-D4-SQLCODE
+               CALL 'ABEND'
+           END-IF.
+
+       9000-FINALIZE-PARA.
+           MOVE 'CLOSE' TO WS-D4-OPERATION-TYPE
+           CALL 'DBDRIVR4' USING DBDRIVR4-AREA
+           IF WS-D4-SQLCODE NOT = 0
+               DISPLAY 'ERROR CLOSING AGENT-RENEWAL-CURSOR: '
+                                                   WS-D4-SQLCODE
+               CALL 'ABEND'
+           END-IF
+
+           MOVE 0 TO WS-RENEWAL-PCT
+           IF WS-GRAND-NOTIFIED-CNT NOT = 0
+               COMPUTE WS-RENEWAL-PCT ROUNDED =
+                   (WS-GRAND-RENEWED-CNT / WS-GRAND-NOTIFIED-CNT) * 100
+           END-IF
+           MOVE WS-GRAND-NOTIFIED-CNT TO RPT-GRD-NOTIFIED-CNT
+           MOVE WS-GRAND-RENEWED-CNT  TO RPT-GRD-RENEWED-CNT
+           MOVE WS-RENEWAL-PCT        TO RPT-GRD-RENEWAL-PCT
+           WRITE RENEWAL-PERF-REPORT-REC FROM RPT-GRAND-TOTAL-LINE
+
+           CLOSE RENEWAL-PERF-REPORT.
+
+       END PROGRAM QTRRNWL1.
