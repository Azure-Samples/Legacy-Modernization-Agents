@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGTINQ1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENT-INQUIRY-REQUEST ASSIGN TO 'AGTINQIN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT AGENT-INQUIRY-REPORT  ASSIGN TO 'AGTINQRP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENT-INQUIRY-REQUEST.
+       01  AGENT-INQUIRY-REQUEST-REC.
+           05  AIR-AGENT-CODE            PIC X(10).
+           05  FILLER                    PIC X(70).
+
+       FD  AGENT-INQUIRY-REPORT.
+       01  AGENT-INQUIRY-REPORT-REC      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS                PIC XX.
+       01  WS-EOF-SW                     PIC X(3) VALUE 'NO'.
+           88  END-OF-REQUESTS           VALUE 'YES'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                   PIC 9(4).
+           05  WS-CUR-FILLER1            PIC X(1).
+           05  WS-MONTH                  PIC 9(2).
+           05  WS-CUR-FILLER2            PIC X(1).
+           05  WS-DAY                    PIC 9(2).
+
+       01  FLEDIVR1-AREA.
+           10  WS-FLEDIVR1-OPERATION-TYPE  PIC X(8).
+           10  WS-FLEDIVR1-AGENT-CODE      PIC X(10).
+           10  WS-FLEDIVR1-MAINT-RECORD.
+               15  WS-FLEDIVR1-MNT-NAME        PIC X(45).
+               15  WS-FLEDIVR1-MNT-ADDRESS-1   PIC X(50).
+               15  WS-FLEDIVR1-MNT-ADDRESS-2   PIC X(50).
+               15  WS-FLEDIVR1-MNT-CITY        PIC X(20).
+               15  WS-FLEDIVR1-MNT-STATE       PIC X(2).
+               15  WS-FLEDIVR1-MNT-ZIP-CODE    PIC X(10).
+               15  WS-FLEDIVR1-MNT-STATUS      PIC X(1).
+               15  WS-FLEDIVR1-MNT-TYPE        PIC X(10).
+               15  WS-FLEDIVR1-MNT-EMAIL       PIC X(30).
+               15  WS-FLEDIVR1-MNT-CONTACT-NO  PIC X(10).
+               15  WS-FLEDIVR1-MNT-START-DATE  PIC X(10).
+               15  WS-FLEDIVR1-MNT-END-DATE    PIC X(10).
+           10  WS-FLEDIVR1-STATUS-CODE     PIC X(2).
+           10  WS-FLEDIVR1-AGENT-RECORD.
+               15  WS-FLEDIVR1-AGENT-NAME        PIC X(45).
+               15  WS-FLEDIVR1-AGENT-ADDRESS-1   PIC X(50).
+               15  WS-FLEDIVR1-AGENT-ADDRESS-2   PIC X(50).
+               15  WS-FLEDIVR1-AGENT-CITY        PIC X(20).
+               15  WS-FLEDIVR1-AGENT-STATE       PIC X(2).
+               15  WS-FLEDIVR1-AGENT-ZIP-CODE    PIC X(10).
+               15  WS-FLEDIVR1-AGENT-STATUS      PIC X(1).
+               15  WS-FLEDIVR1-AGENT-TYPE        PIC X(10).
+               15  WS-FLEDIVR1-AGENT-EMAIL       PIC X(30).
+               15  WS-FLEDIVR1-AGENT-CONTACT-NO  PIC X(10).
+               15  WS-FLEDIVR1-AGENT-START-DATE  PIC X(10).
+               15  WS-FLEDIVR1-AGENT-END-DATE    PIC X(10).
+
+       01  RPT-HEADER-LINE.
+           05  FILLER                    PIC X(30)
+               VALUE 'AGENT SELF-SERVICE INQUIRY - '.
+           05  RPT-HDR-DATE              PIC X(10).
+           05  FILLER                    PIC X(92) VALUE SPACES.
+
+       01  RPT-FOUND-LINE.
+           05  FILLER                    PIC X(11) VALUE 'AGENT CODE:'.
+           05  RPT-FND-AGENT-CODE        PIC X(10).
+           05  FILLER                    PIC X(3)  VALUE SPACES.
+           05  FILLER                    PIC X(5)  VALUE 'NAME:'.
+           05  RPT-FND-AGENT-NAME        PIC X(45).
+           05  FILLER                    PIC X(3)  VALUE SPACES.
+           05  FILLER                    PIC X(7)  VALUE 'STATUS:'.
+           05  RPT-FND-AGENT-STATUS      PIC X(1).
+           05  FILLER                    PIC X(7)  VALUE SPACES.
+
+       01  RPT-NOT-FOUND-LINE.
+           05  FILLER                    PIC X(11) VALUE 'AGENT CODE:'.
+           05  RPT-NF-AGENT-CODE         PIC X(10).
+           05  FILLER                    PIC X(3)  VALUE SPACES.
+           05  FILLER                    PIC X(17)
+               VALUE 'NOT FOUND ON FILE'.
+           05  FILLER                    PIC X(91) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-PARA.
+           PERFORM 0000-INITIALIZE-PARA
+           PERFORM 2000-PROCESS-PARA UNTIL END-OF-REQUESTS
+           PERFORM 9000-FINALIZE-PARA
+           STOP RUN.
+
+       0000-INITIALIZE-PARA.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO WS-DAY
+           MOVE '/'                         TO WS-CUR-FILLER1
+                                               WS-CUR-FILLER2
+
+           OPEN INPUT  AGENT-INQUIRY-REQUEST
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT-INQUIRY-REQUEST: '
+                                        WS-FILE-STATUS
+               CALL 'ABEND'
+           END-IF
+           OPEN OUTPUT AGENT-INQUIRY-REPORT
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT-INQUIRY-REPORT: '
+                                        WS-FILE-STATUS
+               CALL 'ABEND'
+           END-IF
+
+           MOVE 'OPEN' TO WS-FLEDIVR1-OPERATION-TYPE
+           CALL 'FLDRIVR1' USING FLEDIVR1-AREA
+           IF WS-FLEDIVR1-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT FILE: '
+                                        WS-FLEDIVR1-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           MOVE WS-CURRENT-DATE TO RPT-HDR-DATE
+           WRITE AGENT-INQUIRY-REPORT-REC FROM RPT-HEADER-LINE
+
+           PERFORM 2050-READ-REQUEST-PARA.
+
+       2000-PROCESS-PARA.
+           MOVE AIR-AGENT-CODE        TO WS-FLEDIVR1-AGENT-CODE
+           MOVE 'SEARCH'              TO WS-FLEDIVR1-OPERATION-TYPE
+           CALL 'FLDRIVR1' USING FLEDIVR1-AREA
+
+           IF WS-FLEDIVR1-STATUS-CODE = '00'
+               MOVE AIR-AGENT-CODE            TO RPT-FND-AGENT-CODE
+               MOVE WS-FLEDIVR1-AGENT-NAME    TO RPT-FND-AGENT-NAME
+               MOVE WS-FLEDIVR1-AGENT-STATUS  TO RPT-FND-AGENT-STATUS
+               WRITE AGENT-INQUIRY-REPORT-REC FROM RPT-FOUND-LINE
+           ELSE
+               MOVE AIR-AGENT-CODE            TO RPT-NF-AGENT-CODE
+               WRITE AGENT-INQUIRY-REPORT-REC FROM RPT-NOT-FOUND-LINE
+           END-IF.
+
+           PERFORM 2050-READ-REQUEST-PARA.
+
+       2050-READ-REQUEST-PARA.
+           READ AGENT-INQUIRY-REQUEST
+               AT END
+                   MOVE 'YES' TO WS-EOF-SW
+           END-READ.
+
+       9000-FINALIZE-PARA.
+           MOVE 'CLOSE' TO WS-FLEDIVR1-OPERATION-TYPE
+           CALL 'FLDRIVR1' USING FLEDIVR1-AREA
+           IF WS-FLEDIVR1-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR CLOSING AGENT FILE: '
+                                        WS-FLEDIVR1-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           CLOSE AGENT-INQUIRY-REQUEST
+           CLOSE AGENT-INQUIRY-REPORT.
+
+       END PROGRAM AGTINQ1.
