@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBDRIVR5.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-OPERATION-TYPE           PIC X(10).
+       01  WS-SQLCODE                  PIC S9(9) COMP.
+       01  WS-DQ-POLICY-NUMBER         PIC X(10).
+       01  WS-DQ-HOLDER-STATE          PIC X(2).
+       01  WS-DQ-POLICY-TYPE           PIC X(50).
+       01  WS-DQ-AGENT-CODE            PIC X(10).
+       01  WS-DQ-EXPIRY-DATE           PIC X(10).
+       01  WS-DQ-COVERAGE-ROW-CNT      PIC S9(9) COMP.
+       01  WS-DQ-BAD-COV-STATUS-CNT    PIC S9(9) COMP.
+       01  WS-DQ-BAD-COV-TYPE-CNT      PIC S9(9) COMP.
+
+      *    THIS CURSOR DELIBERATELY IGNORES THE EXPIRY-WINDOW AND
+      *    STATE-ELIGIBILITY FILTERS POLICY-CURSOR (DBDRIVR1) APPLIES -
+      *    THOSE ARE LEGITIMATE, TIMING-DRIVEN EXCLUSIONS, NOT DATA
+      *    PROBLEMS. WHAT'S SELECTED HERE IS EVERY ACTIVE POLICY THAT
+      *    WOULD BE UNABLE TO QUALIFY FOR NOTIFICATION EVEN ONCE ITS
+      *    WINDOW ARRIVES, BECAUSE A REQUIRED FIELD IS BLANK, AN
+      *    UNRECOGNIZED CODE VALUE IS ON FILE, OR ITS TCOVERAG ROW IS
+      *    MISSING OR ITSELF INCOMPLETE.
+       EXEC SQL
+           DECLARE DATA-QUALITY-CURSOR CURSOR FOR
+               SELECT POLICY_NUMBER,
+                      POLICY_HOLDER_STATE,
+                      POLICY_TYPE,
+                      POLICY_AGENT_CODE,
+                      POLICY_EXPIRY_DATE,
+                      (SELECT COUNT(*) FROM INSURNCE.TCOVERAG C
+                        WHERE C.COVERAGE_POL_NUM = POLICY_NUMBER),
+                      (SELECT COUNT(*) FROM INSURNCE.TCOVERAG C
+                        WHERE C.COVERAGE_POL_NUM = POLICY_NUMBER
+                          AND C.COVERAGE_STATUS NOT IN
+                                              ('ACTIVE', 'INACTIVE')),
+                      (SELECT COUNT(*) FROM INSURNCE.TCOVERAG C
+                        WHERE C.COVERAGE_POL_NUM = POLICY_NUMBER
+                          AND C.COVERAGE_TYPE = ' ')
+                 FROM INSURNCE.TPOLICY
+                 WHERE POLICY_STATUS = 'A'
+                   AND (
+                        POLICY_AGENT_CODE = ' '
+                     OR POLICY_HOLDER_STATE = ' '
+                     OR POLICY_TYPE = ' '
+                     OR POLICY_TYPE NOT IN ('HEALTH', 'AUTO', 'LIFE')
+                     OR POLICY_NUMBER NOT IN (
+                            SELECT COVERAGE_POL_NUM
+                            FROM INSURNCE.TCOVERAG)
+                     OR EXISTS (
+                            SELECT 1 FROM INSURNCE.TCOVERAG C
+                            WHERE C.COVERAGE_POL_NUM = POLICY_NUMBER
+                              AND (C.COVERAGE_STATUS NOT IN
+                                              ('ACTIVE', 'INACTIVE')
+                               OR  C.COVERAGE_TYPE = ' '))
+                       )
+                 ORDER BY POLICY_NUMBER
+       END-EXEC.
+
+       LINKAGE SECTION.
+       01  LNK-AREA.
+           05  LNK-INPUT-AREA.
+               10  LNK-OPERATION-TYPE           PIC X(10).
+           05 LNK-OUTPUT-AREA.
+               10  LNK-SQLCODE                  PIC S9(9) COMP.
+               10  LNK-POLICY-NUMBER            PIC X(10).
+               10  LNK-HOLDER-STATE             PIC X(2).
+               10  LNK-POLICY-TYPE              PIC X(50).
+               10  LNK-AGENT-CODE               PIC X(10).
+               10  LNK-EXPIRY-DATE              PIC X(10).
+               10  LNK-COVERAGE-ROW-CNT         PIC S9(9) COMP.
+               10  LNK-BAD-COV-STATUS-CNT       PIC S9(9) COMP.
+               10  LNK-BAD-COV-TYPE-CNT         PIC S9(9) COMP.
+
+       PROCEDURE DIVISION USING LNK-AREA.
+       MAIN-PARA.
+           MOVE LNK-OPERATION-TYPE   TO WS-OPERATION-TYPE
+           EVALUATE WS-OPERATION-TYPE
+               WHEN 'OPEN'
+                   PERFORM OPEN-DATA-QUALITY-CURSOR
+               WHEN 'FETCH'
+                   PERFORM FETCH-DATA-QUALITY-CURSOR
+               WHEN 'CLOSE'
+                   PERFORM CLOSE-DATA-QUALITY-CURSOR
+               WHEN OTHER
+                   DISPLAY 'INVALID OPERATION TYPE'
+                   MOVE -1 TO WS-SQLCODE
+           END-EVALUATE.
+           MOVE SQLCODE TO WS-SQLCODE.
+           MOVE WS-SQLCODE TO LNK-SQLCODE.
+           GOBACK.
+
+       OPEN-DATA-QUALITY-CURSOR.
+           EXEC SQL
+               OPEN DATA-QUALITY-CURSOR
+           END-EXEC
+           IF SQLCODE NOT EQUAL TO 0
+               DISPLAY 'ERROR OPENING DATA-QUALITY-CURSOR SQLCODE: '
+                                                              SQLCODE
+               MOVE SQLCODE TO WS-SQLCODE
+               CALL 'ABEND'
+           END-IF.
+
+       FETCH-DATA-QUALITY-CURSOR.
+           EXEC SQL
+               FETCH DATA-QUALITY-CURSOR
+                   INTO :WS-DQ-POLICY-NUMBER, :WS-DQ-HOLDER-STATE,
+                        :WS-DQ-POLICY-TYPE, :WS-DQ-AGENT-CODE,
+                        :WS-DQ-EXPIRY-DATE, :WS-DQ-COVERAGE-ROW-CNT,
+                        :WS-DQ-BAD-COV-STATUS-CNT,
+                        :WS-DQ-BAD-COV-TYPE-CNT
+           END-EXEC
+           IF SQLCODE EQUAL TO 0
+               MOVE WS-DQ-POLICY-NUMBER      TO LNK-POLICY-NUMBER
+               MOVE WS-DQ-HOLDER-STATE       TO LNK-HOLDER-STATE
+               MOVE WS-DQ-POLICY-TYPE        TO LNK-POLICY-TYPE
+               MOVE WS-DQ-AGENT-CODE         TO LNK-AGENT-CODE
+               MOVE WS-DQ-EXPIRY-DATE        TO LNK-EXPIRY-DATE
+               MOVE WS-DQ-COVERAGE-ROW-CNT   TO LNK-COVERAGE-ROW-CNT
+               MOVE WS-DQ-BAD-COV-STATUS-CNT
+                                       TO LNK-BAD-COV-STATUS-CNT
+               MOVE WS-DQ-BAD-COV-TYPE-CNT   TO LNK-BAD-COV-TYPE-CNT
+           ELSE
+           IF SQLCODE NOT EQUAL TO 100
+               DISPLAY 'ERROR FETCHING FROM DATA-QUALITY-CURSOR SQLCO
+      -                'DE: ' SQLCODE
+               MOVE SQLCODE TO WS-SQLCODE
+               CALL 'ABEND'
+           END-IF.
+
+       CLOSE-DATA-QUALITY-CURSOR.
+           EXEC SQL
+               CLOSE DATA-QUALITY-CURSOR
+           END-EXEC
+           IF SQLCODE NOT EQUAL TO 0
+               DISPLAY 'ERROR CLOSING DATA-QUALITY-CURSOR SQLCODE: '
+                                                              SQLCODE
+               MOVE SQLCODE TO WS-SQLCODE
+               CALL 'ABEND'
+           END-IF.
+
+       END PROGRAM DBDRIVR5.
