@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DQSCAN1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-QUALITY-REPORT ASSIGN TO 'DQSCANRP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-QUALITY-REPORT.
+       01  DATA-QUALITY-REPORT-REC       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS                PIC XX.
+       01  WS-EOF-SW                     PIC X(3) VALUE 'NO'.
+           88  END-OF-POLICIES           VALUE 'YES'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                   PIC 9(4).
+           05  WS-CUR-FILLER1            PIC X(1).
+           05  WS-MONTH                  PIC 9(2).
+           05  WS-CUR-FILLER2            PIC X(1).
+           05  WS-DAY                    PIC 9(2).
+
+       01  WS-EXCEPTION-CNT               PIC 9(7) VALUE 0.
+       01  WS-REASON-TEXT                 PIC X(80).
+       01  WS-REASON-PTR                  PIC 9(03).
+
+       01  DBDRIVR5-AREA.
+           10  WS-D5-OPERATION-TYPE        PIC X(10).
+           10  WS-D5-SQLCODE               PIC S9(9) COMP.
+           10  WS-D5-POLICY-NUMBER         PIC X(10).
+           10  WS-D5-HOLDER-STATE          PIC X(2).
+           10  WS-D5-POLICY-TYPE           PIC X(50).
+           10  WS-D5-AGENT-CODE            PIC X(10).
+           10  WS-D5-EXPIRY-DATE           PIC X(10).
+           10  WS-D5-COVERAGE-ROW-CNT      PIC S9(9) COMP.
+           10  WS-D5-BAD-COV-STATUS-CNT    PIC S9(9) COMP.
+           10  WS-D5-BAD-COV-TYPE-CNT      PIC S9(9) COMP.
+
+       01  RPT-HEADER-LINE.
+           05  FILLER                    PIC X(39)
+               VALUE 'PRE-RUN DATA QUALITY EXCEPTIONS AS OF '.
+           05  RPT-HDR-DATE              PIC X(10).
+           05  FILLER                    PIC X(83) VALUE SPACES.
+
+       01  RPT-EXCEPTION-LINE.
+           05  FILLER                    PIC X(8)  VALUE 'POLICY: '.
+           05  RPT-EXC-POLICY-NUMBER     PIC X(10).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  FILLER                    PIC X(8)  VALUE 'REASON: '.
+           05  RPT-EXC-REASON            PIC X(80).
+           05  FILLER                    PIC X(24) VALUE SPACES.
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER                    PIC X(26)
+               VALUE 'TOTAL EXCEPTIONS FOUND: '.
+           05  RPT-TOT-EXCEPTION-CNT     PIC ZZZZZZ9.
+           05  FILLER                    PIC X(99) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-PARA.
+           PERFORM 0000-INITIALIZE-PARA
+           PERFORM 2000-PROCESS-POLICY-PARA UNTIL END-OF-POLICIES
+           PERFORM 9000-FINALIZE-PARA
+           STOP RUN.
+
+       0000-INITIALIZE-PARA.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO WS-DAY
+           MOVE '/'                         TO WS-CUR-FILLER1
+                                               WS-CUR-FILLER2
+
+           OPEN OUTPUT DATA-QUALITY-REPORT
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DATA-QUALITY-REPORT: '
+                                        WS-FILE-STATUS
+               CALL 'ABEND'
+           END-IF
+
+           MOVE WS-CURRENT-DATE TO RPT-HDR-DATE
+           WRITE DATA-QUALITY-REPORT-REC FROM RPT-HEADER-LINE
+
+           MOVE 'OPEN' TO WS-D5-OPERATION-TYPE
+           CALL 'DBDRIVR5' USING DBDRIVR5-AREA
+           IF WS-D5-SQLCODE NOT = 0
+               DISPLAY 'ERROR OPENING DATA-QUALITY-CURSOR: '
+                                                   WS-D5-SQLCODE
+               CALL 'ABEND'
+           END-IF
+
+           PERFORM 2050-FETCH-POLICY-PARA.
+
+       2000-PROCESS-POLICY-PARA.
+           PERFORM 2100-BUILD-REASON-TEXT
+
+           ADD 1 TO WS-EXCEPTION-CNT
+           MOVE WS-D5-POLICY-NUMBER TO RPT-EXC-POLICY-NUMBER
+           MOVE WS-REASON-TEXT      TO RPT-EXC-REASON
+           WRITE DATA-QUALITY-REPORT-REC FROM RPT-EXCEPTION-LINE
+
+           PERFORM 2050-FETCH-POLICY-PARA.
+
+      *    ONE POLICY CAN FAIL FOR MORE THAN ONE REASON AT ONCE - ALL
+      *    THAT APPLY ARE STRUNG TOGETHER SO THE DATA-ENTRY TEAM GETS
+      *    THE WHOLE PICTURE IN ONE PASS RATHER THAN FIXING ONE FIELD
+      *    AND HAVING THE POLICY REAPPEAR ON NEXT WEEK'S SCAN.
+      *    WS-REASON-PTR TRACKS THE NEXT FREE POSITION IN WS-REASON-
+      *    TEXT SO EACH STRING BELOW APPENDS ITS LITERAL AFTER WHATEVER
+      *    IS ALREADY THERE, RATHER THAN RE-STRINGING THE ACCUMULATOR
+      *    BACK INTO ITSELF (DELIMITED BY SPACE ON THE ACCUMULATOR
+      *    WOULD STOP AT ITS FIRST EMBEDDED SPACE AND LOSE EVERYTHING
+      *    PAST THE FIRST WORD OF EVERY REASON ALREADY APPENDED).
+       2100-BUILD-REASON-TEXT.
+           MOVE SPACES TO WS-REASON-TEXT
+           MOVE 1 TO WS-REASON-PTR
+           IF WS-D5-AGENT-CODE = SPACES
+               STRING 'MISSING AGENT CODE; ' DELIMITED BY SIZE
+                   INTO WS-REASON-TEXT
+                   WITH POINTER WS-REASON-PTR
+           END-IF
+           IF WS-D5-HOLDER-STATE = SPACES
+               STRING 'MISSING HOLDER STATE; ' DELIMITED BY SIZE
+                   INTO WS-REASON-TEXT
+                   WITH POINTER WS-REASON-PTR
+           END-IF
+           IF WS-D5-POLICY-TYPE = SPACES
+               STRING 'MISSING POLICY TYPE; ' DELIMITED BY SIZE
+                   INTO WS-REASON-TEXT
+                   WITH POINTER WS-REASON-PTR
+           ELSE
+           IF WS-D5-POLICY-TYPE NOT = 'HEALTH' AND
+              WS-D5-POLICY-TYPE NOT = 'AUTO'   AND
+              WS-D5-POLICY-TYPE NOT = 'LIFE'
+               STRING 'UNRECOGNIZED POLICY TYPE; ' DELIMITED BY SIZE
+                   INTO WS-REASON-TEXT
+                   WITH POINTER WS-REASON-PTR
+           END-IF
+           END-IF
+           IF WS-D5-COVERAGE-ROW-CNT = 0
+               STRING 'NO COVERAGE RECORD ON FILE; ' DELIMITED BY SIZE
+                   INTO WS-REASON-TEXT
+                   WITH POINTER WS-REASON-PTR
+           ELSE
+               IF WS-D5-BAD-COV-STATUS-CNT NOT = 0
+                   STRING 'INVALID COVERAGE STATUS; ' DELIMITED BY SIZE
+                       INTO WS-REASON-TEXT
+                       WITH POINTER WS-REASON-PTR
+               END-IF
+               IF WS-D5-BAD-COV-TYPE-CNT NOT = 0
+                   STRING 'MISSING COVERAGE TYPE; ' DELIMITED BY SIZE
+                       INTO WS-REASON-TEXT
+                       WITH POINTER WS-REASON-PTR
+               END-IF
+           END-IF.
+
+       2050-FETCH-POLICY-PARA.
+           MOVE 'FETCH' TO WS-D5-OPERATION-TYPE
+           CALL 'DBDRIVR5' USING DBDRIVR5-AREA
+           IF WS-D5-SQLCODE = 100
+               MOVE 'YES' TO WS-EOF-SW
+           ELSE
+           IF WS-D5-SQLCODE NOT = 0
+               DISPLAY 'ERROR FETCHING DATA-QUALITY-CURSOR: '
+                                                   WS-D5-SQLCODE
+               CALL 'ABEND'
+           END-IF.
+
+       9000-FINALIZE-PARA.
+           MOVE 'CLOSE' TO WS-D5-OPERATION-TYPE
+           CALL 'DBDRIVR5' USING DBDRIVR5-AREA
+           IF WS-D5-SQLCODE NOT = 0
+               DISPLAY 'ERROR CLOSING DATA-QUALITY-CURSOR: '
+                                                   WS-D5-SQLCODE
+               CALL 'ABEND'
+           END-IF
+
+           MOVE WS-EXCEPTION-CNT TO RPT-TOT-EXCEPTION-CNT
+           WRITE DATA-QUALITY-REPORT-REC FROM RPT-TOTAL-LINE
+
+           CLOSE DATA-QUALITY-REPORT.
+
+       END PROGRAM DQSCAN1.
