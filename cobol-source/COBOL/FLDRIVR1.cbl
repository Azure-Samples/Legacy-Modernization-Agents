@@ -3,39 +3,53 @@
        ENVIRONMENT DIVISION.  
        INPUT-OUTPUT SECTION.  
        FILE-CONTROL.  
-           SELECT AGENT-FILE ASSIGN TO 'AGENTVSAM'  
-               ORGANIZATION IS INDEXED  
-               ACCESS MODE IS DYNAMIC  
-               RECORD KEY IS AGENT-CODE  
-               FILE STATUS IS FILE-STATUS-CODE.  
-  
-       DATA DIVISION.  
-       FILE SECTION.  
-       FD  AGENT-FILE.  
+           SELECT AGENT-FILE ASSIGN TO 'AGENTVSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AGENT-CODE
+               FILE STATUS IS FILE-STATUS-CODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENT-FILE.
            COPY CAGENT.
-  
-       WORKING-STORAGE SECTION.  
-  
-       01  FILE-STATUS-CODE          PIC X(2).  
-           88  FILE-STATUS-OK        VALUE '00'.  
-           88  FILE-STATUS-NOT-FOUND VALUE '23'. 
 
-       01  WS-OPERATION-TYPE    PIC X(8). 
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODE          PIC X(2).
+           88  FILE-STATUS-OK        VALUE '00'.
+           88  FILE-STATUS-NOT-FOUND VALUE '23'.
+           88  FILE-STATUS-DUP-KEY   VALUE '22'.
+
+       01  WS-OPERATION-TYPE    PIC X(8).
        01  WS-AGENT-CODE        PIC X(10).
        01  WS-STATUS-CODE       PIC X(2).
 
-       LINKAGE SECTION.  
-       01  LNK-AREA.  
-           05  LNK-INPUT-AREA.              
-               10 LNK-OPERATION-TYPE    PIC X(8).  
+       LINKAGE SECTION.
+       01  LNK-AREA.
+           05  LNK-INPUT-AREA.
+               10 LNK-OPERATION-TYPE    PIC X(8).
                10 LNK-AGENT-CODE        PIC X(10).
-           05 LNK-OUTPUT-AREA.                 
-               10 LNK-STATUS-CODE       PIC X(2).  
-               10 WS-RETURN-AGENT-RECORD.  
-                  15 LNK-AGENT-NAME        PIC X(30).  
-                  15 LNK-AGENT-ADDRESS-1   PIC X(50).  
-                  15 LNK-AGENT-ADDRESS-2   PIC X(50).  
-                  15 LNK-AGENT-CITY        PIC X(20).  
+               10 LNK-MAINT-AGENT-RECORD.
+                  15 LNK-MAINT-AGENT-NAME        PIC X(45).
+                  15 LNK-MAINT-AGENT-ADDRESS-1   PIC X(50).
+                  15 LNK-MAINT-AGENT-ADDRESS-2   PIC X(50).
+                  15 LNK-MAINT-AGENT-CITY        PIC X(20).
+                  15 LNK-MAINT-AGENT-STATE       PIC X(2).
+                  15 LNK-MAINT-AGENT-ZIP-CODE    PIC X(10).
+                  15 LNK-MAINT-AGENT-STATUS      PIC X(1).
+                  15 LNK-MAINT-AGENT-TYPE        PIC X(10).
+                  15 LNK-MAINT-AGENT-EMAIL       PIC X(30).
+                  15 LNK-MAINT-AGENT-CONTACT-NO  PIC X(10).
+                  15 LNK-MAINT-AGENT-START-DATE  PIC X(10).
+                  15 LNK-MAINT-AGENT-END-DATE    PIC X(10).
+           05 LNK-OUTPUT-AREA.
+               10 LNK-STATUS-CODE       PIC X(2).
+               10 WS-RETURN-AGENT-RECORD.
+                  15 LNK-AGENT-NAME        PIC X(45).
+                  15 LNK-AGENT-ADDRESS-1   PIC X(50).
+                  15 LNK-AGENT-ADDRESS-2   PIC X(50).
+                  15 LNK-AGENT-CITY        PIC X(20).
                   15 LNK-AGENT-STATE       PIC X(2).
                   15 LNK-AGENT-ZIP-CODE    PIC X(10).
                   15 LNK-AGENT-STATUS      PIC X(1).
@@ -43,35 +57,45 @@
                   15 LNK-AGENT-EMAIL       PIC X(30).
                   15 LNK-AGENT-CONTACT-NO  PIC X(10).
                   15 LNK-AGENT-START-DATE  PIC X(10).
-                  15 LNK-AGENT-END-DATE    PIC X(10).                   
+                  15 LNK-AGENT-END-DATE    PIC X(10).
+
+       PROCEDURE DIVISION USING LNK-AREA.
 
-       PROCEDURE DIVISION USING LNK-AREA.  
-         
-       MAIN-PROCEDURE.  
+       MAIN-PROCEDURE.
            PERFORM INITIALIZE-PARA.
-           EVALUATE WS-OPERATION-TYPE  
-               WHEN 'OPEN'  
-                   PERFORM OPEN-AGENT-FILE  
-               WHEN 'CLOSE'  
-                   PERFORM CLOSE-AGENT-FILE  
-               WHEN 'SEARCH'  
-                   PERFORM SEARCH-AGENT-FILE  
-               WHEN OTHER  
-                   MOVE '99' TO WS-STATUS-CODE  
-           END-EVALUATE  
-           GOBACK.  
-  
+           EVALUATE WS-OPERATION-TYPE
+               WHEN 'OPEN'
+                   PERFORM OPEN-AGENT-FILE
+               WHEN 'CLOSE'
+                   PERFORM CLOSE-AGENT-FILE
+               WHEN 'SEARCH'
+                   PERFORM SEARCH-AGENT-FILE
+               WHEN 'ADD'
+                   PERFORM ADD-AGENT-RECORD
+               WHEN 'UPDATE'
+                   PERFORM UPDATE-AGENT-RECORD
+               WHEN 'DEACTIVE'
+                   PERFORM DEACTIVATE-AGENT-RECORD
+               WHEN OTHER
+                   MOVE '99' TO WS-STATUS-CODE
+           END-EVALUATE
+           PERFORM FINALIZE-PARA
+           GOBACK.
+
        INITIALIZE-PARA.
            MOVE LNK-OPERATION-TYPE TO WS-OPERATION-TYPE.
            MOVE LNK-AGENT-CODE     TO WS-AGENT-CODE.
 
-       OPEN-AGENT-FILE.  
-           OPEN INPUT AGENT-FILE  
-           IF FILE-STATUS-OK  
-               MOVE '00' TO WS-STATUS-CODE  
-           ELSE  
-               MOVE FILE-STATUS-CODE TO WS-STATUS-CODE  
-               PERFORM ERROR-HANDLING.  
+       OPEN-AGENT-FILE.
+      *    OPENED I-O RATHER THAN INPUT SO THE SAME DRIVER SERVES BOTH
+      *    THE NIGHTLY READ-ONLY NOTIFICATION RUN AND THE AGENT
+      *    MAINTENANCE OPERATIONS (ADD/UPDATE/DEACTIVE) BELOW.
+           OPEN I-O AGENT-FILE
+           IF FILE-STATUS-OK
+               MOVE '00' TO WS-STATUS-CODE
+           ELSE
+               MOVE FILE-STATUS-CODE TO WS-STATUS-CODE
+               PERFORM ERROR-HANDLING.
   
        CLOSE-AGENT-FILE.  
            CLOSE AGENT-FILE  
@@ -81,13 +105,18 @@
                MOVE FILE-STATUS-CODE TO WS-STATUS-CODE  
                PERFORM ERROR-HANDLING.  
   
-       SEARCH-AGENT-FILE.  
-           MOVE WS-AGENT-CODE TO AGENT-CODE  
-           READ AGENT-FILE  
-               INVALID KEY  
-                   MOVE FILE-STATUS-CODE TO WS-STATUS-CODE  
-                   PERFORM ERROR-HANDLING  
-               NOT INVALID KEY  
+       SEARCH-AGENT-FILE.
+           MOVE WS-AGENT-CODE TO AGENT-CODE
+           READ AGENT-FILE
+               INVALID KEY
+                   MOVE FILE-STATUS-CODE TO WS-STATUS-CODE
+                   IF FILE-STATUS-NOT-FOUND
+                       DISPLAY 'WARNING: AGENT CODE NOT FOUND ON AGENTV
+      -                        'SAM: ' WS-AGENT-CODE
+                   ELSE
+                       PERFORM ERROR-HANDLING
+                   END-IF
+               NOT INVALID KEY
                    MOVE '00'            TO WS-STATUS-CODE  
                    MOVE AGENT-NAME      TO LNK-AGENT-NAME  
                    MOVE AGENT-ADDRESS-1 TO LNK-AGENT-ADDRESS-1  
@@ -103,8 +132,101 @@
                    MOVE AGENT-START-DATE
                                         TO LNK-AGENT-START-DATE
                    MOVE AGENT-END-DATE  TO LNK-AGENT-END-DATE.
-  
-       ERROR-HANDLING.  
+
+      *    AGENT ONBOARDING - ADDS A NEW AGENTVSAM RECORD. A DUPLICATE
+      *    AGENT CODE IS A DATA-ENTRY MISTAKE BY THE OPERATOR SUBMITTING
+      *    THE MAINTENANCE TRANSACTION, NOT A SYSTEM ERROR, SO IT IS
+      *    REPORTED BACK TO THE CALLER RATHER THAN ABENDING THE JOB.
+       ADD-AGENT-RECORD.
+           MOVE WS-AGENT-CODE              TO AGENT-CODE
+           MOVE LNK-MAINT-AGENT-NAME       TO AGENT-NAME
+           MOVE LNK-MAINT-AGENT-ADDRESS-1  TO AGENT-ADDRESS-1
+           MOVE LNK-MAINT-AGENT-ADDRESS-2  TO AGENT-ADDRESS-2
+           MOVE LNK-MAINT-AGENT-CITY       TO AGENT-CITY
+           MOVE LNK-MAINT-AGENT-STATE      TO AGENT-STATE
+           MOVE LNK-MAINT-AGENT-ZIP-CODE   TO AGENT-ZIP-CD
+           MOVE LNK-MAINT-AGENT-STATUS     TO AGENT-STATUS
+           MOVE LNK-MAINT-AGENT-TYPE       TO AGENT-TYPE
+           MOVE LNK-MAINT-AGENT-EMAIL      TO AGENT-EMAIL
+           MOVE LNK-MAINT-AGENT-CONTACT-NO TO AGENT-CONTACT-NO
+           MOVE LNK-MAINT-AGENT-START-DATE TO AGENT-START-DATE
+           MOVE LNK-MAINT-AGENT-END-DATE   TO AGENT-END-DATE
+           WRITE AGENT-RECORD
+               INVALID KEY
+                   MOVE FILE-STATUS-CODE TO WS-STATUS-CODE
+                   IF FILE-STATUS-DUP-KEY
+                       DISPLAY 'WARNING: AGENT CODE ALREADY ON AGENTVSA
+      -                        'M: ' WS-AGENT-CODE
+                   ELSE
+                       PERFORM ERROR-HANDLING
+                   END-IF
+               NOT INVALID KEY
+                   MOVE '00' TO WS-STATUS-CODE
+           END-WRITE.
+
+      *    AGENT MAINTENANCE - REPLACES AN EXISTING AGENTVSAM RECORD'S
+      *    DETAIL FIELDS (ADDRESS CHANGE, CONTACT CHANGE, ETC). AN
+      *    AGENT CODE THAT DOESN'T EXIST YET IS REPORTED BACK RATHER
+      *    THAN ABENDING, THE SAME WAY SEARCH-AGENT-FILE HANDLES IT.
+       UPDATE-AGENT-RECORD.
+           MOVE WS-AGENT-CODE TO AGENT-CODE
+           READ AGENT-FILE
+               INVALID KEY
+                   MOVE FILE-STATUS-CODE TO WS-STATUS-CODE
+                   IF FILE-STATUS-NOT-FOUND
+                       DISPLAY 'WARNING: AGENT CODE NOT FOUND ON AGENTV
+      -                        'SAM: ' WS-AGENT-CODE
+                   ELSE
+                       PERFORM ERROR-HANDLING
+                   END-IF
+               NOT INVALID KEY
+                   MOVE LNK-MAINT-AGENT-NAME       TO AGENT-NAME
+                   MOVE LNK-MAINT-AGENT-ADDRESS-1  TO AGENT-ADDRESS-1
+                   MOVE LNK-MAINT-AGENT-ADDRESS-2  TO AGENT-ADDRESS-2
+                   MOVE LNK-MAINT-AGENT-CITY       TO AGENT-CITY
+                   MOVE LNK-MAINT-AGENT-STATE      TO AGENT-STATE
+                   MOVE LNK-MAINT-AGENT-ZIP-CODE   TO AGENT-ZIP-CD
+                   MOVE LNK-MAINT-AGENT-STATUS     TO AGENT-STATUS
+                   MOVE LNK-MAINT-AGENT-TYPE       TO AGENT-TYPE
+                   MOVE LNK-MAINT-AGENT-EMAIL      TO AGENT-EMAIL
+                   MOVE LNK-MAINT-AGENT-CONTACT-NO TO AGENT-CONTACT-NO
+                   MOVE LNK-MAINT-AGENT-START-DATE TO AGENT-START-DATE
+                   MOVE LNK-MAINT-AGENT-END-DATE   TO AGENT-END-DATE
+                   REWRITE AGENT-RECORD
+                   MOVE FILE-STATUS-CODE TO WS-STATUS-CODE
+                   IF NOT FILE-STATUS-OK
+                       PERFORM ERROR-HANDLING
+                   END-IF
+           END-READ.
+
+      *    AGENT OFFBOARDING - SETS AGENT-STATUS TO INACTIVE AND STAMPS
+      *    AGENT-END-DATE, THE SAME TWO FIELDS FLDRIVR1's CALLERS ALREADY
+      *    CHECK (SEE THE AGENT HOLD QUEUE LOGIC IN MAINPGM) TO DECIDE AN
+      *    AGENT NO LONGER QUALIFIES FOR NOTIFICATION.
+       DEACTIVATE-AGENT-RECORD.
+           MOVE WS-AGENT-CODE TO AGENT-CODE
+           READ AGENT-FILE
+               INVALID KEY
+                   MOVE FILE-STATUS-CODE TO WS-STATUS-CODE
+                   IF FILE-STATUS-NOT-FOUND
+                       DISPLAY 'WARNING: AGENT CODE NOT FOUND ON AGENTV
+      -                        'SAM: ' WS-AGENT-CODE
+                   ELSE
+                       PERFORM ERROR-HANDLING
+                   END-IF
+               NOT INVALID KEY
+                   MOVE 'I' TO AGENT-STATUS
+                   IF LNK-MAINT-AGENT-END-DATE NOT = SPACES
+                       MOVE LNK-MAINT-AGENT-END-DATE TO AGENT-END-DATE
+                   END-IF
+                   REWRITE AGENT-RECORD
+                   MOVE FILE-STATUS-CODE TO WS-STATUS-CODE
+                   IF NOT FILE-STATUS-OK
+                       PERFORM ERROR-HANDLING
+                   END-IF
+           END-READ.
+
+       ERROR-HANDLING.
            DISPLAY 'IN FLEDIVR1'
            DISPLAY 'ERROR: ' WS-OPERATION-TYPE ' ON AGENTVSAM FILE STATU
       -            'S CODE: ' FILE-STATUS-CODE.
