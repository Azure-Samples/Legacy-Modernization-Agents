@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETNARC1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENT-NOTIFY-FILE ASSIGN TO 'AGENTFLE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CUSTOMER-NOTIFY-FILE ASSIGN TO 'CUSTFLE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT NOTIFY-REPORT-FILE ASSIGN TO 'RPTFLE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT AGENT-NOTIFY-ARCHIVE ASSIGN TO 'AGENTARC'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CUSTOMER-NOTIFY-ARCHIVE ASSIGN TO 'CUSTARC'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT NOTIFY-REPORT-ARCHIVE ASSIGN TO 'RPTARC'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    THESE THREE FDS ARE DELIBERATELY GENERIC, BYTE-FOR-BYTE
+      *    COPIES OF THE LIVE RECORD SIZES IN FLDRIVR2 (AGENT-NOTIFY-
+      *    FILE, CUSTOMER-NOTIFY-FILE, NOTIFY-REPORT-FILE). THIS JOB
+      *    NEVER LOOKS INSIDE A RECORD - IT ONLY MOVES WHATEVER IS
+      *    THERE FROM THE LIVE FILE TO THE ARCHIVE FILE - SO THERE IS
+      *    NO NEED TO BREAK EACH RECORD BACK OUT INTO ITS INDIVIDUAL
+      *    FIELDS HERE.
+       FD  AGENT-NOTIFY-FILE.
+       01  AGENT-NOTIFY-RECORD           PIC X(439).
+
+       FD  CUSTOMER-NOTIFY-FILE.
+       01  CUSTOMER-NOTIFY-RECORD        PIC X(725).
+
+       FD  NOTIFY-REPORT-FILE.
+       01  NOTIFY-REPORT-RECORD          PIC X(160).
+
+      *    ARCHIVE FILES ARE CUMULATIVE - EACH RUN OF THIS JOB EXTENDS
+      *    THEM RATHER THAN REPLACING THEM - SO THE FULL NOTIFICATION
+      *    HISTORY IS STILL ON FILE AFTER THE LIVE FILES BELOW ARE
+      *    CLEARED BACK OUT FOR THE NEXT MAINPGM RUN.
+       FD  AGENT-NOTIFY-ARCHIVE.
+       01  AGENT-NOTIFY-ARCHIVE-REC      PIC X(439).
+
+       FD  CUSTOMER-NOTIFY-ARCHIVE.
+       01  CUSTOMER-NOTIFY-ARCHIVE-REC   PIC X(725).
+
+       FD  NOTIFY-REPORT-ARCHIVE.
+       01  NOTIFY-REPORT-ARCHIVE-REC     PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+       01  WS-EOF-SW                     PIC X(3) VALUE 'NO'.
+           88  END-OF-FILE               VALUE 'YES'.
+
+       01  WS-AGENT-ARC-CNT              PIC 9(9) VALUE 0.
+       01  WS-CUST-ARC-CNT                PIC 9(9) VALUE 0.
+       01  WS-RPT-ARC-CNT                PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-PARA.
+           PERFORM 2000-ARCHIVE-AGENT-FILE.
+           PERFORM 2100-ARCHIVE-CUSTOMER-FILE.
+           PERFORM 2200-ARCHIVE-REPORT-FILE.
+           PERFORM 9000-FINALIZE-PARA.
+           STOP RUN.
+
+      *    COPIES EVERY RECORD CURRENTLY ON AGENTFLE ONTO THE CUMULATIVE
+      *    AGENTARC HISTORY FILE, THEN REOPENS AGENTFLE OUTPUT TO CLEAR
+      *    IT BACK TO EMPTY SO IT DOES NOT GROW WITHOUT BOUND ACROSS
+      *    REPEATED MAINPGM RUNS (MAINPGM OPENS IT EXTEND EVERY RUN).
+       2000-ARCHIVE-AGENT-FILE.
+           MOVE 'NO' TO WS-EOF-SW
+           OPEN INPUT AGENT-NOTIFY-FILE
+           IF WS-FILE-STATUS = '00' OR WS-FILE-STATUS = SPACES
+               OPEN EXTEND AGENT-NOTIFY-ARCHIVE
+               IF WS-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT AGENT-NOTIFY-ARCHIVE
+               END-IF
+               PERFORM UNTIL END-OF-FILE
+                   READ AGENT-NOTIFY-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           WRITE AGENT-NOTIFY-ARCHIVE-REC
+                               FROM AGENT-NOTIFY-RECORD
+                           ADD 1 TO WS-AGENT-ARC-CNT
+                   END-READ
+               END-PERFORM
+               CLOSE AGENT-NOTIFY-FILE
+               CLOSE AGENT-NOTIFY-ARCHIVE
+               OPEN OUTPUT AGENT-NOTIFY-FILE
+               CLOSE AGENT-NOTIFY-FILE
+           ELSE
+               DISPLAY 'RETNARC1: AGENT NOTIFY FILE NOT FOUND, SKIPPING'
+           END-IF.
+
+      *    SAME PATTERN AS 2000-ARCHIVE-AGENT-FILE ABOVE, FOR CUSTFLE.
+       2100-ARCHIVE-CUSTOMER-FILE.
+           MOVE 'NO' TO WS-EOF-SW
+           OPEN INPUT CUSTOMER-NOTIFY-FILE
+           IF WS-FILE-STATUS = '00' OR WS-FILE-STATUS = SPACES
+               OPEN EXTEND CUSTOMER-NOTIFY-ARCHIVE
+               IF WS-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT CUSTOMER-NOTIFY-ARCHIVE
+               END-IF
+               PERFORM UNTIL END-OF-FILE
+                   READ CUSTOMER-NOTIFY-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           WRITE CUSTOMER-NOTIFY-ARCHIVE-REC
+                               FROM CUSTOMER-NOTIFY-RECORD
+                           ADD 1 TO WS-CUST-ARC-CNT
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-NOTIFY-FILE
+               CLOSE CUSTOMER-NOTIFY-ARCHIVE
+               OPEN OUTPUT CUSTOMER-NOTIFY-FILE
+               CLOSE CUSTOMER-NOTIFY-FILE
+           ELSE
+               DISPLAY 'RETNARC1: CUSTOMER NOTIFY FILE NOT FOUND, SKIPP'
+                       'ING'
+           END-IF.
+
+      *    SAME PATTERN AS 2000-ARCHIVE-AGENT-FILE ABOVE, FOR RPTFLE.
+       2200-ARCHIVE-REPORT-FILE.
+           MOVE 'NO' TO WS-EOF-SW
+           OPEN INPUT NOTIFY-REPORT-FILE
+           IF WS-FILE-STATUS = '00' OR WS-FILE-STATUS = SPACES
+               OPEN EXTEND NOTIFY-REPORT-ARCHIVE
+               IF WS-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT NOTIFY-REPORT-ARCHIVE
+               END-IF
+               PERFORM UNTIL END-OF-FILE
+                   READ NOTIFY-REPORT-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           WRITE NOTIFY-REPORT-ARCHIVE-REC
+                               FROM NOTIFY-REPORT-RECORD
+                           ADD 1 TO WS-RPT-ARC-CNT
+                   END-READ
+               END-PERFORM
+               CLOSE NOTIFY-REPORT-FILE
+               CLOSE NOTIFY-REPORT-ARCHIVE
+               OPEN OUTPUT NOTIFY-REPORT-FILE
+               CLOSE NOTIFY-REPORT-FILE
+           ELSE
+               DISPLAY 'RETNARC1: NOTIFY REPORT FILE NOT FOUND, SKIPPIN'
+                       'G'
+           END-IF.
+
+       9000-FINALIZE-PARA.
+           DISPLAY 'RETNARC1: AGENT RECORDS ARCHIVED:    '
+                   WS-AGENT-ARC-CNT
+           DISPLAY 'RETNARC1: CUSTOMER RECORDS ARCHIVED: '
+                   WS-CUST-ARC-CNT
+           DISPLAY 'RETNARC1: REPORT RECORDS ARCHIVED:   '
+                   WS-RPT-ARC-CNT.
