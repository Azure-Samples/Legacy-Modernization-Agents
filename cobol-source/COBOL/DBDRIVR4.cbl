@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBDRIVR4.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-OPERATION-TYPE           PIC X(10).
+       01  WS-SQLCODE                  PIC S9(9) COMP.
+       01  WS-QTR-START-DATE           PIC X(10).
+       01  WS-QTR-END-DATE             PIC X(10).
+       01  WS-AGENT-CODE               PIC X(10).
+       01  WS-NOTIFIED-CNT             PIC S9(9) COMP.
+       01  WS-RENEWED-CNT              PIC S9(9) COMP.
+
+      *    A POLICY COUNTS AS RENEWED AGAINST ITS NOTIFYING AGENT WHEN
+      *    TPOLICY WAS UPDATED AFTER THE CUSTOMER NOTIFICATION WAS
+      *    TRACKED AND THE POLICY IS STILL ACTIVE - THERE IS NO
+      *    SEPARATE RENEWAL-EVENT TABLE IN THIS SYSTEM, SO THE POLICY'S
+      *    OWN UPDATE TIMESTAMP IS THE BEST AVAILABLE EVIDENCE THAT THE
+      *    CUSTOMER ACTED ON THE NOTICE RATHER THAN LETTING IT LAPSE.
+       EXEC SQL
+           DECLARE AGENT-RENEWAL-CURSOR CURSOR FOR
+               SELECT P.POLICY_AGENT_CODE,
+                      COUNT(DISTINCT T.TR_POLICY_NUMBER),
+                      COUNT(DISTINCT
+                          CASE WHEN P.POLICY_STATUS = 'A'
+                                AND P.POLICY_UPDATE_TIMESTAMP >
+                                                    T.TR_ADD_TIMESTAMP
+                               THEN T.TR_POLICY_NUMBER
+                          END)
+                 FROM INSURNCE.TTRAKING T, INSURNCE.TPOLICY P
+                 WHERE T.TR_RECIPIENT_TYPE = 'CUSTOMER'
+                   AND T.TR_POLICY_NUMBER = P.POLICY_NUMBER
+                   AND T.TR_NOTIFY_DATE BETWEEN :WS-QTR-START-DATE
+                                             AND :WS-QTR-END-DATE
+                 GROUP BY P.POLICY_AGENT_CODE
+                 ORDER BY P.POLICY_AGENT_CODE
+       END-EXEC.
+
+       LINKAGE SECTION.
+       01  LNK-AREA.
+           05  LNK-INPUT-AREA.
+               10  LNK-OPERATION-TYPE           PIC X(10).
+               10  LNK-QTR-START-DATE           PIC X(10).
+               10  LNK-QTR-END-DATE             PIC X(10).
+           05 LNK-OUTPUT-AREA.
+               10  LNK-SQLCODE                  PIC S9(9) COMP.
+               10  LNK-AGENT-CODE               PIC X(10).
+               10  LNK-NOTIFIED-CNT             PIC S9(9) COMP.
+               10  LNK-RENEWED-CNT              PIC S9(9) COMP.
+
+       PROCEDURE DIVISION USING LNK-AREA.
+       MAIN-PARA.
+           MOVE LNK-OPERATION-TYPE   TO WS-OPERATION-TYPE
+           MOVE LNK-QTR-START-DATE   TO WS-QTR-START-DATE
+           MOVE LNK-QTR-END-DATE     TO WS-QTR-END-DATE
+           EVALUATE WS-OPERATION-TYPE
+               WHEN 'OPEN'
+                   PERFORM OPEN-AGENT-RENEWAL-CURSOR
+               WHEN 'FETCH'
+                   PERFORM FETCH-AGENT-RENEWAL-CURSOR
+               WHEN 'CLOSE'
+                   PERFORM CLOSE-AGENT-RENEWAL-CURSOR
+               WHEN OTHER
+                   DISPLAY 'INVALID OPERATION TYPE'
+                   MOVE -1 TO WS-SQLCODE
+           END-EVALUATE.
+           MOVE SQLCODE TO WS-SQLCODE.
+           MOVE WS-SQLCODE TO LNK-SQLCODE.
+           GOBACK.
+
+       OPEN-AGENT-RENEWAL-CURSOR.
+           EXEC SQL
+               OPEN AGENT-RENEWAL-CURSOR
+           END-EXEC
+           IF SQLCODE NOT EQUAL TO 0
+               DISPLAY 'ERROR OPENING AGENT-RENEWAL-CURSOR SQLCODE: '
+                                                              SQLCODE
+               MOVE SQLCODE TO WS-SQLCODE
+               CALL 'ABEND'
+           END-IF.
+
+       FETCH-AGENT-RENEWAL-CURSOR.
+           EXEC SQL
+               FETCH AGENT-RENEWAL-CURSOR
+                   INTO :WS-AGENT-CODE, :WS-NOTIFIED-CNT,
+                        :WS-RENEWED-CNT
+           END-EXEC
+           IF SQLCODE EQUAL TO 0
+               MOVE WS-AGENT-CODE    TO LNK-AGENT-CODE
+               MOVE WS-NOTIFIED-CNT  TO LNK-NOTIFIED-CNT
+               MOVE WS-RENEWED-CNT   TO LNK-RENEWED-CNT
+           ELSE
+           IF SQLCODE NOT EQUAL TO 100
+               DISPLAY 'ERROR FETCHING FROM AGENT-RENEWAL-CURSOR SQLCO
+      -                'DE: ' SQLCODE
+               MOVE SQLCODE TO WS-SQLCODE
+               CALL 'ABEND'
+           END-IF.
+
+       CLOSE-AGENT-RENEWAL-CURSOR.
+           EXEC SQL
+               CLOSE AGENT-RENEWAL-CURSOR
+           END-EXEC
+           IF SQLCODE NOT EQUAL TO 0
+               DISPLAY 'ERROR CLOSING AGENT-RENEWAL-CURSOR SQLCODE: '
+                                                              SQLCODE
+               MOVE SQLCODE TO WS-SQLCODE
+               CALL 'ABEND'
+           END-IF.
+
+       END PROGRAM DBDRIVR4.
