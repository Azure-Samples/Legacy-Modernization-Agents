@@ -1,205 +1,401 @@
-       IDENTIFICATION DIVISION.  
-       PROGRAM-ID. FLDRIVR2.  
-       ENVIRONMENT DIVISION.  
-       INPUT-OUTPUT SECTION.  
-       FILE-CONTROL.  
-           SELECT AGENT-NOTIFY-FILE ASSIGN TO 'AGENTFLE'  
-               ORGANIZATION IS SEQUENTIAL.  
-           SELECT CUSTOMER-NOTIFY-FILE ASSIGN TO 'CUSTFLE'  
-               ORGANIZATION IS SEQUENTIAL.  
-           SELECT NOTIFY-REPORT-FILE ASSIGN TO 'RPTFLE'  
-               ORGANIZATION IS SEQUENTIAL.                 
-  
-       DATA DIVISION.  
-       FILE SECTION.  
-       FD  AGENT-NOTIFY-FILE.  
-       01  AGENT-NOTIFY-RECORD.  
-           05 AGENT-CODE               PIC X(10).  
-           05 AGENT-NAME               PIC X(45).  
-           05 AGENT-ADDRESS-1          PIC X(50).  
-           05 AGENT-ADDRESS-2          PIC X(50).  
-           05 AGENT-CITY               PIC X(20).  
-           05 AGENT-STATE              PIC X(2).  
-           05 AGENT-POLICY-NUMBER      PIC X(10).  
-           05 AGENT-POLICY-FNAME       PIC X(35).  
-           05 AGENT-POLICY-MNAME       PIC X(1).  
-           05 AGENT-POLICY-LNAME       PIC X(35).  
-           05 AGENT-POLICY-START-DATE  PIC X(10).  
-           05 AGENT-POLICY-EXPIRY-DATE PIC X(10).  
-           05 AGENT-NOTIFY-DATE        PIC X(10).  
-           05 AGENT-NOTIFY-MESSAGES    PIC X(100).  
-  
-       FD  CUSTOMER-NOTIFY-FILE.  
-       01  CUSTOMER-NOTIFY-RECORD.  
-           05 CUST-POLICY-NUMBER       PIC X(10).  
-           05 CUST-FNAME               PIC X(35).  
-           05 CUST-MNAME               PIC X(1).  
-           05 CUST-LNAME               PIC X(35).  
-           05 CUST-POLICY-START-DATE   PIC X(10).  
-           05 CUST-POLICY-EXPIRY-DATE  PIC X(10).  
-           05 CUST-NOTIFY-DATE         PIC X(10).  
-           05 CUST-NOTIFY-MESSAGES     PIC X(100).  
-           05 CUST-AGENT-CODE          PIC X(10).  
-           05 CUST-AGENT-NAME          PIC X(45).  
-           05 CUST-STATUTORY-MESSAGE   PIC X(100).  
-
-       FD  NOTIFY-REPORT-FILE.  
-       01  NOTIFY-REPORT-RECORD.  
-           05 REPORT-LINE            PIC X(133). 
-
-       WORKING-STORAGE SECTION.  
-       01  FILE-STATUS               PIC XX.  
-       01  OPERATION-STATUS          PIC XX VALUE '00'.  
-       01  OPERATION-TYPE            PIC X(10).  
-       01  FILE-NAME                 PIC X(20).  
-       01  IS-AGENT-RECORD           PIC X VALUE 'N'.  
-       01  IS-CUST-RECORD            PIC X VALUE 'N'.    
-       01  IS-REPORT-RECORD          PIC X VALUE 'N'.             
-       01  DUMMY-REDEFINES.  
-           05 DUMMY-FIELD            PIC X(250).  
-  
-       LINKAGE SECTION.  
-       01  LNK-FILE-NAME             PIC X(20).  
-       01  LNK-OPERATION-TYPE        PIC X(10).  
-             
-       01  LNK-AGENT-NOTIFY-RECORD.  
-           05 LNK-AGENT-CODE          PIC X(10).  
-           05 LNK-AGENT-NAME          PIC X(45).  
-           05 LNK-AGENT-ADDRESS-1     PIC X(50).  
-           05 LNK-AGENT-ADDRESS-2     PIC X(50).  
-           05 LNK-AGENT-CITY          PIC X(20).  
-           05 LNK-AGENT-STATE         PIC X(2).  
-           05 LNK-POLICY-NUMBER       PIC X(10).  
-           05 LNK-POLICY-HOLDER-FNAME PIC X(35).  
-           05 LNK-POLICY-HOLDER-MNAME PIC X(1).  
-           05 LNK-POLICY-HOLDER-LNAME PIC X(35).  
-           05 LNK-POLICY-START-DATE   PIC X(10).  
-           05 LNK-POLICY-EXPIRY-DATE  PIC X(10).  
-           05 LNK-NOTIFY-DATE         PIC X(10).  
-           05 LNK-NOTIFY-MESSAGES     PIC X(100).  
-  
-       01  LNK-CUSTOMER-NOTIFY-RECORD.  
-           05 LNK-CUST-POLICY-NUMBER  PIC X(10).  
-           05 LNK-CUST-FIRST-NAME     PIC X(35).  
-           05 LNK-CUST-MIDDLE-NAME    PIC X(1).  
-           05 LNK-CUST-LAST-NAME      PIC X(35).  
-           05 LNK-CUST-START-DATE     PIC X(10).  
-           05 LNK-CUST-EXPIRY-DATE    PIC X(10).  
-           05 LNK-CUST-NOTIFY-DATE    PIC X(10).  
-           05 LNK-CUST-NOTIFY-MESSAGES PIC X(100).  
-           05 LNK-CUST-AGENT-CODE     PIC X(10).  
-           05 LNK-CUST-AGENT-NAME     PIC X(45).  
-           05 LNK-STATUTORY-MESSAGE   PIC X(100).  
-
-       01  LNK-NOTIFY-REPORT-RECORD.  
-           05 LNK-REPORT-LINE         PIC X(133).             
-         01  LNK-OPERATION-STATUS      PIC XX.  
-
-  
-       PROCEDURE DIVISION USING LNK-FILE-NAME 
-                                LNK-OPERATION-TYPE  
-                                LNK-AGENT-NOTIFY-RECORD  
-                                LNK-CUSTOMER-NOTIFY-RECORD
-                                LNK-NOTIFY-REPORT-RECORD  
-                                LNK-OPERATION-STATUS.  
-  
-       MAIN-PROCEDURE.  
-           MOVE LNK-FILE-NAME      TO FILE-NAME  
-           MOVE LNK-OPERATION-TYPE TO OPERATION-TYPE  
-  
-           IF FILE-NAME = 'AGENT-NOTIFY-FILE'  
-               MOVE 'Y' TO IS-AGENT-RECORD  
-           ELSE  
-               MOVE 'N' TO IS-AGENT-RECORD  
-           END-IF  
-
-           IF FILE-NAME = 'CUSTOMER-NOTIFY-FILE'  
-               MOVE 'Y' TO IS-CUST-RECORD  
-           ELSE  
-               MOVE 'N' TO IS-CUST-RECORD  
-           END-IF 
-
-           IF FILE-NAME = 'NOTIFY-REPORT-FILE'  
-               MOVE 'Y' TO IS-REPORT-RECORD  
-           ELSE  
-               MOVE 'N' TO IS-REPORT-RECORD  
-           END-IF 
-
-           EVALUATE OPERATION-TYPE  
-               WHEN 'OPEN'  
-                   PERFORM FILE-OPEN  
-               WHEN 'CLOSE'  
-                   PERFORM FILE-CLOSE  
-               WHEN 'WRITE'  
-                   PERFORM FILE-WRITE  
-               WHEN OTHER  
-                   MOVE '99' TO OPERATION-STATUS  
-           END-EVALUATE  
-  
-           MOVE OPERATION-STATUS TO LNK-OPERATION-STATUS  
-           GOBACK.  
-  
-       FILE-OPEN.  
-           IF IS-AGENT-RECORD = 'Y'  
-               OPEN OUTPUT AGENT-NOTIFY-FILE  
-               MOVE FILE-STATUS TO OPERATION-STATUS  
-           ELSE  
-           IF IS-CUST-RECORD = 'Y' 
-               OPEN OUTPUT CUSTOMER-NOTIFY-FILE  
-               MOVE FILE-STATUS TO OPERATION-STATUS  
-           ELSE  
-           IF IS-REPORT-RECORD = 'Y' 
-               OPEN OUTPUT NOTIFY-REPORT-FILE  
-               MOVE FILE-STATUS TO OPERATION-STATUS
-           END-IF  
-           END-IF
-           END-IF
-           IF FILE-STATUS NOT = '00'  
-               MOVE FILE-STATUS TO OPERATION-STATUS 
-               PERFORM FILE-ERROR-HANDLER 
-           END-IF.  
-  
-       FILE-CLOSE.  
-           IF IS-AGENT-RECORD = 'Y'  
-               CLOSE AGENT-NOTIFY-FILE  
-           ELSE  
-           IF IS-CUST-RECORD = 'Y'  
-               CLOSE CUSTOMER-NOTIFY-FILE  
-           ELSE  
-           IF IS-REPORT-RECORD = 'Y' 
-               CLOSE NOTIFY-REPORT-FILE
-           END-IF
-           END-IF
-           END-IF
-
-           IF FILE-STATUS NOT = '00'  
-               MOVE FILE-STATUS TO OPERATION-STATUS  
-           END-IF.  
-  
-       FILE-WRITE.  
-           IF IS-AGENT-RECORD = 'Y'  
-               MOVE LNK-AGENT-NOTIFY-RECORD TO AGENT-NOTIFY-RECORD  
-               WRITE AGENT-NOTIFY-RECORD  
-               MOVE FILE-STATUS TO OPERATION-STATUS  
-           ELSE 
-           IF IS-CUST-RECORD = 'Y' 
-               MOVE LNK-CUSTOMER-NOTIFY-RECORD TO CUSTOMER-NOTIFY-RECORD  
-               WRITE CUSTOMER-NOTIFY-RECORD  
-               MOVE FILE-STATUS TO OPERATION-STATUS 
-           ELSE
-           IF IS-REPORT-RECORD = 'Y' 
-               MOVE LNK-NOTIFY-REPORT-RECORD TO NOTIFY-REPORT-RECORD  
-               WRITE NOTIFY-REPORT-RECORD  
-               MOVE FILE-STATUS TO OPERATION-STATUS 
-           END-IF  
-           END-IF
-           END-IF
-           IF FILE-STATUS NOT = '00'  
-               MOVE FILE-STATUS TO OPERATION-STATUS  
-           END-IF.  
-       
-       FILE-ERROR-HANDLER.
-           DISPLAY 'ERROR: ' OPERATION-TYPE ' ON FILE ' FILE-NAME
-           DISPLAY 'FILE STATUS: ' OPERATION-STATUS.
-
+       IDENTIFICATION DIVISION.  
+       PROGRAM-ID. FLDRIVR2.  
+       ENVIRONMENT DIVISION.  
+       INPUT-OUTPUT SECTION.  
+       FILE-CONTROL.  
+           SELECT AGENT-NOTIFY-FILE ASSIGN TO 'AGENTFLE'  
+               ORGANIZATION IS SEQUENTIAL.  
+           SELECT CUSTOMER-NOTIFY-FILE ASSIGN TO 'CUSTFLE'  
+               ORGANIZATION IS SEQUENTIAL.  
+           SELECT NOTIFY-REPORT-FILE ASSIGN TO 'RPTFLE'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CUSTOMER-NOTIFY-CSV-FILE ASSIGN TO 'CUSTCSV'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AGENT-HOLD-QUEUE-FILE ASSIGN TO 'AGTHOLDQ'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT YOY-TREND-FILE ASSIGN TO 'YOYTREND'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CUSTOMER-EMAIL-FILE ASSIGN TO 'CUSTEMAL'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AGENT-EMAIL-FILE ASSIGN TO 'AGENTEML'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPS-STATUS-FILE ASSIGN TO 'OPSTATUS'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.  
+       FD  AGENT-NOTIFY-FILE.
+       01  AGENT-NOTIFY-RECORD.
+           COPY AGNTNTFY.
+
+       FD  CUSTOMER-NOTIFY-FILE.
+       01  CUSTOMER-NOTIFY-RECORD.
+           COPY CUSTNTFY.
+
+       FD  NOTIFY-REPORT-FILE.
+       01  NOTIFY-REPORT-RECORD.
+           05 REPORT-LINE            PIC X(160).
+
+       FD  CUSTOMER-NOTIFY-CSV-FILE.
+       01  CUSTOMER-NOTIFY-CSV-RECORD PIC X(450).
+
+       FD  AGENT-HOLD-QUEUE-FILE.
+       01  AGENT-HOLD-QUEUE-RECORD.
+           COPY AGTHOLDQ.
+
+       FD  YOY-TREND-FILE.
+       01  YOY-TREND-RECORD.
+           COPY YOYTREND.
+
+      *    PIPE-DELIMITED EXTRACTS FOR THE OUTSIDE EMAIL DELIVERY
+      *    GATEWAY, WRITTEN ALONGSIDE THE FIXED-LAYOUT PRINT FILES
+      *    THE SAME WAY CUSTOMER-NOTIFY-CSV-FILE FEEDS THE MAIL
+      *    FULFILLMENT VENDOR.
+       FD  CUSTOMER-EMAIL-FILE.
+       01  CUSTOMER-EMAIL-RECORD PIC X(450).
+
+       FD  AGENT-EMAIL-FILE.
+       01  AGENT-EMAIL-RECORD PIC X(450).
+
+      *    ONE STATUS RECORD PER JOB PER RUN, APPENDED ALONGSIDE THE
+      *    OTHER OUTPUT FILES ABOVE.
+       FD  OPS-STATUS-FILE.
+       01  OPS-STATUS-FILE-RECORD.
+           COPY OPSTATUS.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS               PIC XX.  
+       01  OPERATION-STATUS          PIC XX VALUE '00'.  
+       01  OPERATION-TYPE            PIC X(10).  
+       01  FILE-NAME                 PIC X(20).  
+       01  IS-AGENT-RECORD           PIC X VALUE 'N'.
+       01  IS-CUST-RECORD            PIC X VALUE 'N'.
+       01  IS-REPORT-RECORD          PIC X VALUE 'N'.
+       01  IS-CUST-CSV-RECORD        PIC X VALUE 'N'.
+       01  IS-HOLDQ-RECORD           PIC X VALUE 'N'.
+       01  IS-YOYTREND-RECORD        PIC X VALUE 'N'.
+       01  IS-CUST-EMAIL-RECORD      PIC X VALUE 'N'.
+       01  IS-AGENT-EMAIL-RECORD     PIC X VALUE 'N'.
+       01  IS-OPS-STATUS-RECORD      PIC X VALUE 'N'.
+       01  DUMMY-REDEFINES.
+           05 DUMMY-FIELD            PIC X(250).  
+  
+       LINKAGE SECTION.
+      *    SINGLE 01-LEVEL PARAMETER MATCHING THE CALLER'S FLEDIVR2-AREA
+      *    (MAINPGM.CBL) FIELD FOR FIELD - THIS DRIVER IS INVOKED WITH
+      *    ONE ACTUAL ARGUMENT (CALL 'FLDRIVR2' USING FLEDIVR2-AREA), SO
+      *    THE FORMAL PARAMETER LIST MUST ALSO BE ONE GROUP ITEM, THE
+      *    SAME WAY FLDRIVR1'S LNK-AREA DOES IT.
+       01  LNK-AREA.
+           05  LNK-FILE-NAME             PIC X(20).
+           05  LNK-OPERATION-TYPE        PIC X(10).
+           05  LNK-AGENT-NOTIFY-RECORD.
+               COPY AGNTNTFY.
+           05  LNK-CUSTOMER-NOTIFY-RECORD.
+               COPY CUSTNTFY.
+           05  LNK-NOTIFY-REPORT-RECORD.
+               10 LNK-REPORT-LINE        PIC X(160).
+           05  LNK-OPERATION-STATUS      PIC XX.
+           05  LNK-CUSTOMER-NOTIFY-CSV-RECORD PIC X(450).
+           05  LNK-AGENT-HOLD-QUEUE-RECORD.
+               COPY AGTHOLDQ.
+           05  LNK-YOY-TREND-RECORD.
+               COPY YOYTREND.
+           05  LNK-CUSTOMER-EMAIL-RECORD PIC X(450).
+           05  LNK-AGENT-EMAIL-RECORD    PIC X(450).
+           05  LNK-OPS-STATUS-RECORD.
+               COPY OPSTATUS.
+
+       PROCEDURE DIVISION USING LNK-AREA.
+  
+       MAIN-PROCEDURE.  
+           MOVE LNK-FILE-NAME      TO FILE-NAME  
+           MOVE LNK-OPERATION-TYPE TO OPERATION-TYPE  
+  
+           IF FILE-NAME = 'AGENT-NOTIFY-FILE'  
+               MOVE 'Y' TO IS-AGENT-RECORD  
+           ELSE  
+               MOVE 'N' TO IS-AGENT-RECORD  
+           END-IF  
+
+           IF FILE-NAME = 'CUSTOMER-NOTIFY-FILE'  
+               MOVE 'Y' TO IS-CUST-RECORD  
+           ELSE  
+               MOVE 'N' TO IS-CUST-RECORD  
+           END-IF 
+
+           IF FILE-NAME = 'NOTIFY-REPORT-FILE'
+               MOVE 'Y' TO IS-REPORT-RECORD
+           ELSE
+               MOVE 'N' TO IS-REPORT-RECORD
+           END-IF
+
+           IF FILE-NAME = 'CUSTOMER-NOTIFY-CSV-FILE'
+               MOVE 'Y' TO IS-CUST-CSV-RECORD
+           ELSE
+               MOVE 'N' TO IS-CUST-CSV-RECORD
+           END-IF
+
+           IF FILE-NAME = 'AGENT-HOLD-QUEUE-FILE'
+               MOVE 'Y' TO IS-HOLDQ-RECORD
+           ELSE
+               MOVE 'N' TO IS-HOLDQ-RECORD
+           END-IF
+
+           IF FILE-NAME = 'YOY-TREND-FILE'
+               MOVE 'Y' TO IS-YOYTREND-RECORD
+           ELSE
+               MOVE 'N' TO IS-YOYTREND-RECORD
+           END-IF
+
+           IF FILE-NAME = 'CUSTOMER-EMAIL-FILE'
+               MOVE 'Y' TO IS-CUST-EMAIL-RECORD
+           ELSE
+               MOVE 'N' TO IS-CUST-EMAIL-RECORD
+           END-IF
+
+           IF FILE-NAME = 'AGENT-EMAIL-FILE'
+               MOVE 'Y' TO IS-AGENT-EMAIL-RECORD
+           ELSE
+               MOVE 'N' TO IS-AGENT-EMAIL-RECORD
+           END-IF
+
+           IF FILE-NAME = 'OPS-STATUS-FILE'
+               MOVE 'Y' TO IS-OPS-STATUS-RECORD
+           ELSE
+               MOVE 'N' TO IS-OPS-STATUS-RECORD
+           END-IF
+
+           EVALUATE OPERATION-TYPE
+               WHEN 'OPEN'
+                   PERFORM FILE-OPEN
+               WHEN 'OPEN-IN'
+                   PERFORM FILE-OPEN-INPUT
+               WHEN 'CLOSE'
+                   PERFORM FILE-CLOSE
+               WHEN 'WRITE'
+                   PERFORM FILE-WRITE
+               WHEN 'READ'
+                   PERFORM FILE-READ
+               WHEN OTHER
+                   MOVE '99' TO OPERATION-STATUS
+           END-EVALUATE
+  
+           MOVE OPERATION-STATUS TO LNK-OPERATION-STATUS  
+           GOBACK.  
+  
+       FILE-OPEN.
+           IF IS-AGENT-RECORD = 'Y'
+               OPEN EXTEND AGENT-NOTIFY-FILE
+               MOVE FILE-STATUS TO OPERATION-STATUS
+               IF FILE-STATUS NOT = '00'
+                   OPEN OUTPUT AGENT-NOTIFY-FILE
+                   MOVE FILE-STATUS TO OPERATION-STATUS
+               END-IF
+           ELSE
+           IF IS-CUST-RECORD = 'Y'
+               OPEN EXTEND CUSTOMER-NOTIFY-FILE
+               MOVE FILE-STATUS TO OPERATION-STATUS
+               IF FILE-STATUS NOT = '00'
+                   OPEN OUTPUT CUSTOMER-NOTIFY-FILE
+                   MOVE FILE-STATUS TO OPERATION-STATUS
+               END-IF
+           ELSE
+           IF IS-REPORT-RECORD = 'Y'
+               OPEN EXTEND NOTIFY-REPORT-FILE
+               MOVE FILE-STATUS TO OPERATION-STATUS
+               IF FILE-STATUS NOT = '00'
+                   OPEN OUTPUT NOTIFY-REPORT-FILE
+                   MOVE FILE-STATUS TO OPERATION-STATUS
+               END-IF
+           ELSE
+           IF IS-CUST-CSV-RECORD = 'Y'
+               OPEN EXTEND CUSTOMER-NOTIFY-CSV-FILE
+               MOVE FILE-STATUS TO OPERATION-STATUS
+               IF FILE-STATUS NOT = '00'
+                   OPEN OUTPUT CUSTOMER-NOTIFY-CSV-FILE
+                   MOVE FILE-STATUS TO OPERATION-STATUS
+               END-IF
+           ELSE
+           IF IS-HOLDQ-RECORD = 'Y'
+               OPEN EXTEND AGENT-HOLD-QUEUE-FILE
+               MOVE FILE-STATUS TO OPERATION-STATUS
+               IF FILE-STATUS NOT = '00'
+                   OPEN OUTPUT AGENT-HOLD-QUEUE-FILE
+                   MOVE FILE-STATUS TO OPERATION-STATUS
+               END-IF
+           ELSE
+           IF IS-YOYTREND-RECORD = 'Y'
+               OPEN EXTEND YOY-TREND-FILE
+               MOVE FILE-STATUS TO OPERATION-STATUS
+               IF FILE-STATUS NOT = '00'
+                   OPEN OUTPUT YOY-TREND-FILE
+                   MOVE FILE-STATUS TO OPERATION-STATUS
+               END-IF
+           ELSE
+           IF IS-CUST-EMAIL-RECORD = 'Y'
+               OPEN EXTEND CUSTOMER-EMAIL-FILE
+               MOVE FILE-STATUS TO OPERATION-STATUS
+               IF FILE-STATUS NOT = '00'
+                   OPEN OUTPUT CUSTOMER-EMAIL-FILE
+                   MOVE FILE-STATUS TO OPERATION-STATUS
+               END-IF
+           ELSE
+           IF IS-AGENT-EMAIL-RECORD = 'Y'
+               OPEN EXTEND AGENT-EMAIL-FILE
+               MOVE FILE-STATUS TO OPERATION-STATUS
+               IF FILE-STATUS NOT = '00'
+                   OPEN OUTPUT AGENT-EMAIL-FILE
+                   MOVE FILE-STATUS TO OPERATION-STATUS
+               END-IF
+           ELSE
+           IF IS-OPS-STATUS-RECORD = 'Y'
+               OPEN EXTEND OPS-STATUS-FILE
+               MOVE FILE-STATUS TO OPERATION-STATUS
+               IF FILE-STATUS NOT = '00'
+                   OPEN OUTPUT OPS-STATUS-FILE
+                   MOVE FILE-STATUS TO OPERATION-STATUS
+               END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           IF FILE-STATUS NOT = '00'
+               MOVE FILE-STATUS TO OPERATION-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF.
+
+       FILE-OPEN-INPUT.
+      *    READ-SIDE OPEN, CURRENTLY ONLY NEEDED BY YOY-TREND-FILE SO
+      *    A RUN CAN COMPARE THIS YEAR'S TOTALS AGAINST THE MOST
+      *    RECENT PRIOR YEAR ALREADY ON FILE. A MISSING FILE (FIRST
+      *    EVER RUN) IS NOT TREATED AS A HARD ERROR - THE CALLER
+      *    SIMPLY HAS NO PRIOR YEAR TO COMPARE AGAINST.
+           IF IS-YOYTREND-RECORD = 'Y'
+               OPEN INPUT YOY-TREND-FILE
+               MOVE FILE-STATUS TO OPERATION-STATUS
+           END-IF.
+
+       FILE-CLOSE.
+           IF IS-AGENT-RECORD = 'Y'  
+               CLOSE AGENT-NOTIFY-FILE  
+           ELSE  
+           IF IS-CUST-RECORD = 'Y'  
+               CLOSE CUSTOMER-NOTIFY-FILE  
+           ELSE
+           IF IS-REPORT-RECORD = 'Y'
+               CLOSE NOTIFY-REPORT-FILE
+           ELSE
+           IF IS-CUST-CSV-RECORD = 'Y'
+               CLOSE CUSTOMER-NOTIFY-CSV-FILE
+           ELSE
+           IF IS-HOLDQ-RECORD = 'Y'
+               CLOSE AGENT-HOLD-QUEUE-FILE
+           ELSE
+           IF IS-YOYTREND-RECORD = 'Y'
+               CLOSE YOY-TREND-FILE
+           ELSE
+           IF IS-CUST-EMAIL-RECORD = 'Y'
+               CLOSE CUSTOMER-EMAIL-FILE
+           ELSE
+           IF IS-AGENT-EMAIL-RECORD = 'Y'
+               CLOSE AGENT-EMAIL-FILE
+           ELSE
+           IF IS-OPS-STATUS-RECORD = 'Y'
+               CLOSE OPS-STATUS-FILE
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+
+           IF FILE-STATUS NOT = '00'
+               MOVE FILE-STATUS TO OPERATION-STATUS
+           END-IF.
+
+       FILE-WRITE.
+           IF IS-AGENT-RECORD = 'Y'  
+               MOVE LNK-AGENT-NOTIFY-RECORD TO AGENT-NOTIFY-RECORD  
+               WRITE AGENT-NOTIFY-RECORD  
+               MOVE FILE-STATUS TO OPERATION-STATUS  
+           ELSE 
+           IF IS-CUST-RECORD = 'Y' 
+               MOVE LNK-CUSTOMER-NOTIFY-RECORD TO CUSTOMER-NOTIFY-RECORD  
+               WRITE CUSTOMER-NOTIFY-RECORD  
+               MOVE FILE-STATUS TO OPERATION-STATUS 
+           ELSE
+           IF IS-REPORT-RECORD = 'Y'
+               MOVE LNK-NOTIFY-REPORT-RECORD TO NOTIFY-REPORT-RECORD
+               WRITE NOTIFY-REPORT-RECORD
+               MOVE FILE-STATUS TO OPERATION-STATUS
+           ELSE
+           IF IS-CUST-CSV-RECORD = 'Y'
+               MOVE LNK-CUSTOMER-NOTIFY-CSV-RECORD
+                                         TO CUSTOMER-NOTIFY-CSV-RECORD
+               WRITE CUSTOMER-NOTIFY-CSV-RECORD
+               MOVE FILE-STATUS TO OPERATION-STATUS
+           ELSE
+           IF IS-HOLDQ-RECORD = 'Y'
+               MOVE LNK-AGENT-HOLD-QUEUE-RECORD
+                                         TO AGENT-HOLD-QUEUE-RECORD
+               WRITE AGENT-HOLD-QUEUE-RECORD
+               MOVE FILE-STATUS TO OPERATION-STATUS
+           ELSE
+           IF IS-YOYTREND-RECORD = 'Y'
+               MOVE LNK-YOY-TREND-RECORD TO YOY-TREND-RECORD
+               WRITE YOY-TREND-RECORD
+               MOVE FILE-STATUS TO OPERATION-STATUS
+           ELSE
+           IF IS-CUST-EMAIL-RECORD = 'Y'
+               MOVE LNK-CUSTOMER-EMAIL-RECORD TO CUSTOMER-EMAIL-RECORD
+               WRITE CUSTOMER-EMAIL-RECORD
+               MOVE FILE-STATUS TO OPERATION-STATUS
+           ELSE
+           IF IS-AGENT-EMAIL-RECORD = 'Y'
+               MOVE LNK-AGENT-EMAIL-RECORD TO AGENT-EMAIL-RECORD
+               WRITE AGENT-EMAIL-RECORD
+               MOVE FILE-STATUS TO OPERATION-STATUS
+           ELSE
+           IF IS-OPS-STATUS-RECORD = 'Y'
+               MOVE LNK-OPS-STATUS-RECORD TO OPS-STATUS-FILE-RECORD
+               WRITE OPS-STATUS-FILE-RECORD
+               MOVE FILE-STATUS TO OPERATION-STATUS
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           IF FILE-STATUS NOT = '00'
+               MOVE FILE-STATUS TO OPERATION-STATUS
+           END-IF.
+
+       FILE-READ.
+      *    CURRENTLY ONLY YOY-TREND-FILE IS READ BACK BY THE CALLER.
+           IF IS-YOYTREND-RECORD = 'Y'
+               READ YOY-TREND-FILE
+                   AT END
+                       MOVE '10' TO OPERATION-STATUS
+                   NOT AT END
+                       MOVE YOY-TREND-RECORD TO LNK-YOY-TREND-RECORD
+                       MOVE '00' TO OPERATION-STATUS
+               END-READ
+           END-IF.
+
+       FILE-ERROR-HANDLER.
+           DISPLAY 'ERROR: ' OPERATION-TYPE ' ON FILE ' FILE-NAME
+           DISPLAY 'FILE STATUS: ' OPERATION-STATUS.
+
        END PROGRAM FLDRIVR2.  
\ No newline at end of file
