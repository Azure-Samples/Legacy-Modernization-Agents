@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGTMNT1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENT-MAINT-REQUEST ASSIGN TO 'AGTMNTIN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT AGENT-MAINT-REPORT  ASSIGN TO 'AGTMNTRP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENT-MAINT-REQUEST.
+       01  AGENT-MAINT-REQUEST-REC.
+           05  AMT-TRANS-TYPE            PIC X(8).
+           05  AMT-AGENT-CODE            PIC X(10).
+           05  AMT-AGENT-NAME            PIC X(45).
+           05  AMT-AGENT-ADDRESS-1       PIC X(50).
+           05  AMT-AGENT-ADDRESS-2       PIC X(50).
+           05  AMT-AGENT-CITY            PIC X(20).
+           05  AMT-AGENT-STATE           PIC X(2).
+           05  AMT-AGENT-ZIP-CODE        PIC X(10).
+           05  AMT-AGENT-STATUS          PIC X(1).
+           05  AMT-AGENT-TYPE            PIC X(10).
+           05  AMT-AGENT-EMAIL           PIC X(30).
+           05  AMT-AGENT-CONTACT-NO      PIC X(10).
+           05  AMT-AGENT-START-DATE      PIC X(10).
+           05  AMT-AGENT-END-DATE        PIC X(10).
+
+       FD  AGENT-MAINT-REPORT.
+       01  AGENT-MAINT-REPORT-REC        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS                PIC XX.
+       01  WS-EOF-SW                     PIC X(3) VALUE 'NO'.
+           88  END-OF-REQUESTS           VALUE 'YES'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                   PIC 9(4).
+           05  WS-CUR-FILLER1            PIC X(1).
+           05  WS-MONTH                  PIC 9(2).
+           05  WS-CUR-FILLER2            PIC X(1).
+           05  WS-DAY                    PIC 9(2).
+
+       01  FLEDIVR1-AREA.
+           10  WS-FLEDIVR1-OPERATION-TYPE  PIC X(8).
+           10  WS-FLEDIVR1-AGENT-CODE      PIC X(10).
+           10  WS-FLEDIVR1-MAINT-RECORD.
+               15  WS-FLEDIVR1-MNT-NAME        PIC X(45).
+               15  WS-FLEDIVR1-MNT-ADDRESS-1   PIC X(50).
+               15  WS-FLEDIVR1-MNT-ADDRESS-2   PIC X(50).
+               15  WS-FLEDIVR1-MNT-CITY        PIC X(20).
+               15  WS-FLEDIVR1-MNT-STATE       PIC X(2).
+               15  WS-FLEDIVR1-MNT-ZIP-CODE    PIC X(10).
+               15  WS-FLEDIVR1-MNT-STATUS      PIC X(1).
+               15  WS-FLEDIVR1-MNT-TYPE        PIC X(10).
+               15  WS-FLEDIVR1-MNT-EMAIL       PIC X(30).
+               15  WS-FLEDIVR1-MNT-CONTACT-NO  PIC X(10).
+               15  WS-FLEDIVR1-MNT-START-DATE  PIC X(10).
+               15  WS-FLEDIVR1-MNT-END-DATE    PIC X(10).
+           10  WS-FLEDIVR1-STATUS-CODE     PIC X(2).
+           10  WS-FLEDIVR1-AGENT-RECORD.
+               15  WS-FLEDIVR1-AGENT-NAME        PIC X(45).
+               15  WS-FLEDIVR1-AGENT-ADDRESS-1   PIC X(50).
+               15  WS-FLEDIVR1-AGENT-ADDRESS-2   PIC X(50).
+               15  WS-FLEDIVR1-AGENT-CITY        PIC X(20).
+               15  WS-FLEDIVR1-AGENT-STATE       PIC X(2).
+               15  WS-FLEDIVR1-AGENT-ZIP-CODE    PIC X(10).
+               15  WS-FLEDIVR1-AGENT-STATUS      PIC X(1).
+               15  WS-FLEDIVR1-AGENT-TYPE        PIC X(10).
+               15  WS-FLEDIVR1-AGENT-EMAIL       PIC X(30).
+               15  WS-FLEDIVR1-AGENT-CONTACT-NO  PIC X(10).
+               15  WS-FLEDIVR1-AGENT-START-DATE  PIC X(10).
+               15  WS-FLEDIVR1-AGENT-END-DATE    PIC X(10).
+
+       01  RPT-HEADER-LINE.
+           05  FILLER                    PIC X(30)
+               VALUE 'AGENT MAINTENANCE RUN - '.
+           05  RPT-HDR-DATE              PIC X(10).
+           05  FILLER                    PIC X(92) VALUE SPACES.
+
+       01  RPT-RESULT-LINE.
+           05  FILLER                    PIC X(6)  VALUE 'TRANS:'.
+           05  RPT-RES-TRANS-TYPE        PIC X(8).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  FILLER                    PIC X(6)  VALUE 'AGENT:'.
+           05  RPT-RES-AGENT-CODE        PIC X(10).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  FILLER                    PIC X(8)  VALUE 'RESULT: '.
+           05  RPT-RES-RESULT            PIC X(40).
+           05  FILLER                    PIC X(46) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-PARA.
+           PERFORM 0000-INITIALIZE-PARA
+           PERFORM 2000-PROCESS-PARA UNTIL END-OF-REQUESTS
+           PERFORM 9000-FINALIZE-PARA
+           STOP RUN.
+
+       0000-INITIALIZE-PARA.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO WS-DAY
+           MOVE '/'                         TO WS-CUR-FILLER1
+                                               WS-CUR-FILLER2
+
+           OPEN INPUT  AGENT-MAINT-REQUEST
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT-MAINT-REQUEST: '
+                                        WS-FILE-STATUS
+               CALL 'ABEND'
+           END-IF
+           OPEN OUTPUT AGENT-MAINT-REPORT
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT-MAINT-REPORT: '
+                                        WS-FILE-STATUS
+               CALL 'ABEND'
+           END-IF
+
+           MOVE 'OPEN' TO WS-FLEDIVR1-OPERATION-TYPE
+           CALL 'FLDRIVR1' USING FLEDIVR1-AREA
+           IF WS-FLEDIVR1-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR OPENING AGENT FILE: '
+                                        WS-FLEDIVR1-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           MOVE WS-CURRENT-DATE TO RPT-HDR-DATE
+           WRITE AGENT-MAINT-REPORT-REC FROM RPT-HEADER-LINE
+
+           PERFORM 2050-READ-REQUEST-PARA.
+
+       2000-PROCESS-PARA.
+           MOVE AMT-TRANS-TYPE            TO WS-FLEDIVR1-OPERATION-TYPE
+           MOVE AMT-AGENT-CODE            TO WS-FLEDIVR1-AGENT-CODE
+           MOVE AMT-AGENT-NAME            TO WS-FLEDIVR1-MNT-NAME
+           MOVE AMT-AGENT-ADDRESS-1       TO WS-FLEDIVR1-MNT-ADDRESS-1
+           MOVE AMT-AGENT-ADDRESS-2       TO WS-FLEDIVR1-MNT-ADDRESS-2
+           MOVE AMT-AGENT-CITY            TO WS-FLEDIVR1-MNT-CITY
+           MOVE AMT-AGENT-STATE           TO WS-FLEDIVR1-MNT-STATE
+           MOVE AMT-AGENT-ZIP-CODE        TO WS-FLEDIVR1-MNT-ZIP-CODE
+           MOVE AMT-AGENT-STATUS          TO WS-FLEDIVR1-MNT-STATUS
+           MOVE AMT-AGENT-TYPE            TO WS-FLEDIVR1-MNT-TYPE
+           MOVE AMT-AGENT-EMAIL           TO WS-FLEDIVR1-MNT-EMAIL
+           MOVE AMT-AGENT-CONTACT-NO      TO WS-FLEDIVR1-MNT-CONTACT-NO
+           MOVE AMT-AGENT-START-DATE      TO WS-FLEDIVR1-MNT-START-DATE
+           MOVE AMT-AGENT-END-DATE        TO WS-FLEDIVR1-MNT-END-DATE
+
+           CALL 'FLDRIVR1' USING FLEDIVR1-AREA
+
+           MOVE AMT-TRANS-TYPE     TO RPT-RES-TRANS-TYPE
+           MOVE AMT-AGENT-CODE     TO RPT-RES-AGENT-CODE
+           EVALUATE WS-FLEDIVR1-STATUS-CODE
+               WHEN '00'
+                   MOVE 'COMPLETED' TO RPT-RES-RESULT
+               WHEN '23'
+                   MOVE 'REJECTED - AGENT NOT ON FILE'
+                                     TO RPT-RES-RESULT
+               WHEN '22'
+                   MOVE 'REJECTED - AGENT CODE ALREADY ON FILE'
+                                     TO RPT-RES-RESULT
+               WHEN '99'
+                   MOVE 'REJECTED - INVALID TRANSACTION TYPE'
+                                     TO RPT-RES-RESULT
+               WHEN OTHER
+                   MOVE 'REJECTED - FILE STATUS '
+                                     TO RPT-RES-RESULT
+                   MOVE WS-FLEDIVR1-STATUS-CODE
+                                     TO RPT-RES-RESULT (25:2)
+           END-EVALUATE
+           WRITE AGENT-MAINT-REPORT-REC FROM RPT-RESULT-LINE
+
+           PERFORM 2050-READ-REQUEST-PARA.
+
+       2050-READ-REQUEST-PARA.
+           READ AGENT-MAINT-REQUEST
+               AT END
+                   MOVE 'YES' TO WS-EOF-SW
+           END-READ.
+
+       9000-FINALIZE-PARA.
+           MOVE 'CLOSE' TO WS-FLEDIVR1-OPERATION-TYPE
+           CALL 'FLDRIVR1' USING FLEDIVR1-AREA
+           IF WS-FLEDIVR1-STATUS-CODE NOT = '00'
+               DISPLAY 'ERROR CLOSING AGENT FILE: '
+                                        WS-FLEDIVR1-STATUS-CODE
+               CALL 'ABEND'
+           END-IF.
+
+           CLOSE AGENT-MAINT-REQUEST
+           CLOSE AGENT-MAINT-REPORT.
+
+       END PROGRAM AGTMNT1.
