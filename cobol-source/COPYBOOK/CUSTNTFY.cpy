@@ -0,0 +1,29 @@
+      *************************************************************************
+      * CUSTOMER NOTIFICATION RECORD FIELDS - NESTED UNDER A CALLER-SUPPLIED   *
+      * 01/05 LEVEL GROUP (E.G. WS-CUSTOMER-NOTIFY-RECORD IN MAINPGM)          *
+      *************************************************************************
+           15 WS-CUST-POLICY-NUMBER  PIC X(10).
+           15 WS-CUST-FIRST-NAME     PIC X(35).
+           15 WS-CUST-MIDDLE-NAME    PIC X(1).
+           15 WS-CUST-LAST-NAME      PIC X(35).
+           15 WS-CUST-ADDR-1         PIC X(100).
+           15 WS-CUST-ADDR-2         PIC X(100).
+           15 WS-CUST-CITY           PIC X(30).
+           15 WS-CUST-STATE          PIC X(2).
+           15 WS-CUST-ZIP-CD         PIC X(10).
+           15 WS-CUST-START-DATE     PIC X(10).
+           15 WS-CUST-EXPIRY-DATE    PIC X(10).
+           15 WS-CUST-NOTIFY-DATE    PIC X(10).
+           15 WS-CUST-NOTIFY-MSG     PIC X(100).
+           15 WS-CUST-AGENT-CODE     PIC X(10).
+           15 WS-CUST-AGENT-NAME     PIC X(45).
+           15 WS-CUST-EMAIL          PIC X(30).
+           15 WS-CUST-BENEF-NAME     PIC X(60).
+           15 WS-CUST-STATUTORY-MSG  PIC X(100).
+           15 WS-CUST-CLAIMED        PIC X(1).
+           15 WS-CUST-DISCOUNT-CODE  PIC X(10).
+           15 WS-CUST-CONTACT-PREF   PIC X(1).
+               88  WS-CUST-PREF-MAIL-ONLY   VALUE 'M'.
+               88  WS-CUST-PREF-EMAIL-ONLY  VALUE 'E'.
+               88  WS-CUST-PREF-MAIL-EMAIL  VALUE 'B' ' '.
+           15 WS-CUST-BENEF-RELATION PIC X(15).
