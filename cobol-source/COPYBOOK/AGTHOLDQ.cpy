@@ -0,0 +1,13 @@
+      *************************************************************************
+      * AGENT HOLD QUEUE RECORD FIELDS - NESTED UNDER A CALLER-SUPPLIED        *
+      * 01/05 LEVEL GROUP (E.G. WS-AGENT-HOLD-QUEUE-REC IN MAINPGM).           *
+      * WRITTEN WHEN A POLICY'S ASSIGNED AGENT IS FOUND ON AGENTVSAM BUT IS    *
+      * INACTIVE OR PAST ITS END DATE, SO OPERATIONS CAN REASSIGN THE AGENT    *
+      * AND RETRY THE NOTIFICATION ON A LATER RUN.                            *
+      *************************************************************************
+           15 WS-HOLDQ-POLICY-NUMBER PIC X(10).
+           15 WS-HOLDQ-AGENT-CODE    PIC X(10).
+           15 WS-HOLDQ-AGENT-STATUS  PIC X(1).
+           15 WS-HOLDQ-AGENT-END-DATE PIC X(10).
+           15 WS-HOLDQ-HOLD-REASON   PIC X(20).
+           15 WS-HOLDQ-HOLD-DATE     PIC X(10).
