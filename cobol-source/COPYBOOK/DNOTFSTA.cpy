@@ -0,0 +1,21 @@
+      *************************************************************************
+      * DECLGEN TABLE(INSURNCE.TNOTFSTA)                                      *
+      * MAINTAINABLE LIST OF STATES ELIGIBLE FOR EXPIRY NOTIFICATION -        *
+      * REPLACES THE FORMER HARDCODED 'CA','MN','NY' LITERALS IN DBDRIVR1'S   *
+      * POLICY-CURSOR SO ONBOARDING A NEW STATE IS A ROW INSERT, NOT A        *
+      * PROGRAM CHANGE.                                                       *
+      *************************************************************************
+           EXEC SQL DECLARE INSURNCE.TNOTFSTA TABLE (
+               STATE_CODE           CHAR(2)        NOT NULL,
+               STATE_NOTIFY_ACTIVE  CHAR(1)        NOT NULL
+           )
+           END-EXEC.
+      *************************************************************************
+      * COBOL DECLARATION FOR TABLE INSURNCE.TNOTFSTA                         *
+      *************************************************************************
+       01 DCLNOTFSTA.
+           05 STATE-CODE                PIC X(2).
+           05 STATE-NOTIFY-ACTIVE       PIC X(1).
+      *************************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2              *
+      *************************************************************************
