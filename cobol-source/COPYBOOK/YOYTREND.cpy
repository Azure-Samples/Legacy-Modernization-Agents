@@ -0,0 +1,13 @@
+      *************************************************************************
+      * YEAR-OVER-YEAR EXPIRY TREND RECORD FIELDS - NESTED UNDER A CALLER-     *
+      * SUPPLIED 01/05 LEVEL GROUP (E.G. WS-YOY-TREND-REC IN MAINPGM). ONE     *
+      * RECORD IS APPENDED PER RUN-YEAR, CARRYING THE GRAND-TOTAL POLICY       *
+      * NOTIFICATION COUNTS FOR THAT YEAR SO A LATER RUN CAN COMPARE THE       *
+      * CURRENT YEAR AGAINST THE MOST RECENT PRIOR YEAR ON FILE.               *
+      *************************************************************************
+           15 WS-YOY-RUN-YEAR        PIC 9(4).
+           15 WS-YOY-POLICY-CNT      PIC 9(9).
+           15 WS-YOY-PREMIUM-TOTAL   PIC 9(9)V99.
+           15 WS-YOY-TYPE1-CNT       PIC 9(9).
+           15 WS-YOY-TYPE2-CNT       PIC 9(9).
+           15 WS-YOY-TYPE3-CNT       PIC 9(9).
