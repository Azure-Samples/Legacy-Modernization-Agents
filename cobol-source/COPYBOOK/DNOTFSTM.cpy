@@ -0,0 +1,25 @@
+      *************************************************************************
+      * DECLGEN TABLE(INSURNCE.TNOTFSTM)                                      *
+      * MAINTAINABLE STATUTORY/REGULATORY NOTICE CATALOG, KEYED BY THE        *
+      * POLICY HOLDER'S STATE, WHETHER THE POLICY HAS LAPSED, AND            *
+      * LANGUAGE, SO STATE-SPECIFIC REQUIRED WORDING CAN BE MAINTAINED       *
+      * WITHOUT A PROGRAM CHANGE (SEE DBDRIVR6).                             *
+      *************************************************************************
+           EXEC SQL DECLARE INSURNCE.TNOTFSTM TABLE (
+               STM_STATE            CHAR(2)        NOT NULL,
+               STM_LAPSED_FLAG      CHAR(1)        NOT NULL,
+               STM_LANGUAGE         CHAR(2)        NOT NULL,
+               STM_MSG_TEXT         CHAR(100)      NOT NULL
+           )
+           END-EXEC.
+      *************************************************************************
+      * COBOL DECLARATION FOR TABLE INSURNCE.TNOTFSTM                         *
+      *************************************************************************
+       01 DCLNOTFSTM.
+           05 STM-STATE                 PIC X(2).
+           05 STM-LAPSED-FLAG           PIC X(1).
+           05 STM-LANGUAGE              PIC X(2).
+           05 STM-MSG-TEXT              PIC X(100).
+      *************************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4              *
+      *************************************************************************
