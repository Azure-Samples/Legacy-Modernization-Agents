@@ -0,0 +1,18 @@
+      *************************************************************************
+      * COMMON OPERATIONS-STATUS FEED RECORD FIELDS - NESTED UNDER A          *
+      * CALLER-SUPPLIED 01/05 LEVEL GROUP (E.G. WS-OPS-STATUS-REC IN          *
+      * MAINPGM). EACH JOB IN THE BATCH SUITE (MAINPGM, RGNB649, BDSM043,     *
+      * ...) APPENDS ONE OF THESE AT END OF RUN SO A MORNING DASHBOARD JOB    *
+      * CAN PULL ONE FILE INSTEAD OF EVERY JOB'S OWN SYSOUT.                  *
+      *************************************************************************
+           15  OPS-JOB-NAME          PIC X(8).
+           15  OPS-RUN-DATE          PIC X(10).
+           15  OPS-START-TIME        PIC X(8).
+           15  OPS-END-TIME          PIC X(8).
+           15  OPS-RECORD-CNT        PIC 9(9).
+           15  OPS-ERROR-CNT         PIC 9(9).
+           15  OPS-STATUS-CODE       PIC X(1).
+               88  OPS-STATUS-OK          VALUE 'S'.
+               88  OPS-STATUS-WARNING     VALUE 'W'.
+               88  OPS-STATUS-ERROR       VALUE 'E'.
+           15  FILLER                PIC X(20).
