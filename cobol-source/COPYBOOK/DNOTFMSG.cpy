@@ -0,0 +1,24 @@
+      *************************************************************************
+      * DECLGEN TABLE(INSURNCE.TNOTFMSG)                                      *
+      * MAINTAINABLE NOTIFICATION MESSAGE CATALOG, KEYED BY POLICY TYPE,      *
+      * LANGUAGE, AND RECIPIENT, SO RENEWAL WORDING CAN BE MAINTAINED         *
+      * WITHOUT A PROGRAM CHANGE (SEE DBDRIVR3).                              *
+      *************************************************************************
+           EXEC SQL DECLARE INSURNCE.TNOTFMSG TABLE (
+               MSG_POLICY_TYPE      CHAR(50)       NOT NULL,
+               MSG_LANGUAGE         CHAR(2)        NOT NULL,
+               MSG_RECIPIENT        CHAR(10)       NOT NULL,
+               MSG_TEXT             CHAR(100)      NOT NULL
+           )
+           END-EXEC.
+      *************************************************************************
+      * COBOL DECLARATION FOR TABLE INSURNCE.TNOTFMSG                         *
+      *************************************************************************
+       01 DCLNOTFMSG.
+           05 MSG-POLICY-TYPE           PIC X(50).
+           05 MSG-LANGUAGE              PIC X(2).
+           05 MSG-RECIPIENT             PIC X(10).
+           05 MSG-TEXT                  PIC X(100).
+      *************************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4              *
+      *************************************************************************
