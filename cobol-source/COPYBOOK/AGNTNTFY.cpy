@@ -0,0 +1,22 @@
+      *************************************************************************
+      * AGENT NOTIFICATION RECORD FIELDS - NESTED UNDER A CALLER-SUPPLIED      *
+      * 01/05 LEVEL GROUP (E.G. WS-FLEDIVR2-AGENT-NOTIFY-REC IN MAINPGM)       *
+      *************************************************************************
+           15 WS-AGENT-CODE          PIC X(10).
+           15 WS-AGENT-NAME          PIC X(45).
+           15 WS-AGENT-ADDRESS-1     PIC X(50).
+           15 WS-AGENT-ADDRESS-2     PIC X(50).
+           15 WS-AGENT-CITY          PIC X(20).
+           15 WS-AGENT-STATE         PIC X(2).
+           15 WS-AGENT-ZIP-CD        PIC X(10).
+           15 WS-AGENT-EMAIL         PIC X(30).
+           15 WS-POLICY-NUMBER       PIC X(10).
+           15 WS-POLICY-HOLDER-FNAME PIC X(35).
+           15 WS-POLICY-HOLDER-MNAME PIC X(1).
+           15 WS-POLICY-HOLDER-LNAME PIC X(35).
+           15 WS-POLICY-START-DATE   PIC X(10).
+           15 WS-POLICY-EXPIRY-DATE  PIC X(10).
+           15 WS-NOTIFY-DATE         PIC X(10).
+           15 WS-AGENT-NOTIFY-MSG    PIC X(100).
+           15 WS-POLICY-CLAIMED      PIC X(1).
+           15 WS-POLICY-DISCOUNT-CODE PIC X(10).
