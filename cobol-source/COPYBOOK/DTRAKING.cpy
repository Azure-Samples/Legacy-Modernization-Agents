@@ -1,25 +1,31 @@
       *************************************************************************
       * DECLGEN TABLE(INSURNCE.TTRAKING)                                      *
       *************************************************************************
-           EXEC SQL DECLARE INSURNCE.TTRAKING TABLE (  
-               TR_POLICY_NUMBER     CHAR(10)       NOT NULL,  
+           EXEC SQL DECLARE INSURNCE.TTRAKING TABLE (
+               TR_POLICY_NUMBER     CHAR(10)       NOT NULL,
+               TR_NOTIFY_TIER       CHAR(3)        NOT NULL,
+               TR_RECIPIENT_TYPE    CHAR(10)       NOT NULL,
+               TR_CHANNEL           CHAR(10)       NOT NULL,
                TR_NOTIFY_DATE       DATE           NOT NULL,
-               TR_STATUS            CHAR(1)        NOT NULL,  
-               TR_ADD_TIMESTAMP     TIMESTAMP      NOT NULL 
-                                                       WITH DEFAULT, 
-               TR_UPDATE_TIMESTAMP TIMESTAMP   NOT NULL 
-                                                       WITH DEFAULT   
+               TR_STATUS            CHAR(1)        NOT NULL,
+               TR_ADD_TIMESTAMP     TIMESTAMP      NOT NULL
+                                                       WITH DEFAULT,
+               TR_UPDATE_TIMESTAMP TIMESTAMP   NOT NULL
+                                                       WITH DEFAULT
            )
-           END-EXEC.             
+           END-EXEC.
       *************************************************************************
       * COBOL DECLARATION FOR TABLE INSURNCE.TTRAKING                         *
       *************************************************************************
-       01 DCLTRAKI.  
-           05 TR-POLICY-NUMBER          PIC X(10).  
+       01 DCLTRAKI.
+           05 TR-POLICY-NUMBER          PIC X(10).
+           05 TR-NOTIFY-TIER            PIC X(3).
+           05 TR-RECIPIENT-TYPE         PIC X(10).
+           05 TR-CHANNEL                PIC X(10).
            05 TR-NOTIFY-DATE            PIC X(10).
            05 TR-STATUS                 PIC X(1).
-           05 TR-ADD-TIMESTAMP          PIC X(26).  
-           05 TR-UPDATE-TIMESTAMP       PIC X(26).  
+           05 TR-ADD-TIMESTAMP          PIC X(26).
+           05 TR-UPDATE-TIMESTAMP       PIC X(26).
       *************************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5              *
-      ************************************************************************* 
\ No newline at end of file
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8              *
+      *************************************************************************
\ No newline at end of file
