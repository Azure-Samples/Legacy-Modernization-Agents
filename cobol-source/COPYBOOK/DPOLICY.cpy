@@ -31,8 +31,9 @@
                POLICY_START_DATE    DATE           NOT NULL,  
                POLICY_EXPIRY_DATE   DATE           NOT NULL,  
                POLICY_STATUS        CHAR(1)        NOT NULL,  
-               POLICY_AGENT_CODE    CHAR(10)       NOT NULL,  
+               POLICY_AGENT_CODE    CHAR(10)       NOT NULL,
                POLICY_NOTIFY_FLAG   CHAR(1)        NOT NULL,
+               POLICY_CONTACT_PREF  CHAR(1)        NOT NULL,
                POLICY_ADD_TIMESTAMP TIMESTAMP      NOT NULL 
                                                            WITH DEFAULT, 
                POLICY_UPDATE_TIMESTAMP TIMESTAMP   NOT NULL 
@@ -72,7 +73,11 @@
            05 POLICY-STATUS            PIC X.  
            05 POLICY-AGENT-CODE        PIC X(10).
            05 POLICY-NOTIFY-FLAG       PIC X(1).
-           05 POLICY-ADD-TIMESTAMP     PIC X(26).  
+           05 POLICY-CONTACT-PREF      PIC X(1).
+               88  POLICY-PREF-MAIL-ONLY   VALUE 'M'.
+               88  POLICY-PREF-EMAIL-ONLY  VALUE 'E'.
+               88  POLICY-PREF-MAIL-EMAIL  VALUE 'B' ' '.
+           05 POLICY-ADD-TIMESTAMP     PIC X(26).
            05 POLICY-UPDATE-TIMESTAMP  PIC X(26).  
       *************************************************************************
       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 15             *
