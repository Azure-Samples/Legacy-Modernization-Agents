@@ -29,6 +29,13 @@
       *BSK>  03.02.2000 - HJA DER OPSÆTTES DEFAULT STOPUR= JA          *
       *BSK>  04.09.2013 - RUC FØRSTE PERIODE BEREGNES KORREKT          *
       *BSK>               OG PERFORMANCE FORBEDRINGER.                 *
+      *BSK>  08.08.2026 - JGM SPEED-LINJERNE SKRIVES NU OGSÅ TIL       *
+      *BSK>               SPEEDLOG (BDSM043-METRICS-FILE) SÅ TALLENE   *
+      *BSK>               KAN AFLÆSES EFTER KØRSLEN, IKKE KUN PÅ       *
+      *BSK>               KONSOLLEN.                                   *
+      *BSK>  08.08.2026 - JGM DER ALARMERES NU PÅ KONSOLLEN OG I       *
+      *BSK>               SPEEDLOG NÅR ET MINUTS GENNEMLØB FALDER      *
+      *BSK>               UNDER WS-ANT-BEH-MIN-GRAENSE.                *
       *BSK>                                                            *
       *BSK>*************************************************************
        ENVIRONMENT DIVISION.
@@ -37,9 +44,33 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT BDSM043-METRICS-FILE
+               ASSIGN TO 'SPEEDLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-METRICS-FILE-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
+       FD  BDSM043-METRICS-FILE.
+       01  BDSM043-METRICS-RECORD.
+           03 MTR-PROGRAMNAVN        PIC X(8).
+           03 FILLER                 PIC X(1) VALUE SPACE.
+           03 MTR-TIDSSTEMPEL.
+              05 MTR-TID-TT          PIC 9(2).
+              05 FILLER              PIC X(1) VALUE ':'.
+              05 MTR-TID-MM          PIC 9(2).
+              05 FILLER              PIC X(1) VALUE ':'.
+              05 MTR-TID-SS          PIC 9(2).
+           03 FILLER                 PIC X(1) VALUE SPACE.
+           03 MTR-ANT-BEH-MIN        PIC ZZZ.ZZZ.ZZ9.
+           03 FILLER                 PIC X(1) VALUE SPACE.
+           03 MTR-ANT-BEH-TOTAL      PIC ZZZ.ZZZ.ZZ9.
+           03 FILLER                 PIC X(1) VALUE SPACE.
+           03 MTR-ANT-PER-GNS        PIC ZZZ.ZZZ.ZZ9.
+           03 FILLER                 PIC X(2) VALUE SPACES.
+           03 MTR-DISPLAY-TEKST      PIC X(40).
+           03 FILLER                 PIC X(1) VALUE SPACE.
+           03 MTR-ALERT-FLAG         PIC X(1) VALUE SPACE.
        WORKING-STORAGE SECTION.
       
        01  INDIVIDUELLE-WORK-FELTER.
@@ -47,6 +78,8 @@
            03 FILLER                     PIC 9(1) VALUE ZERO.
               88 SW-FOERSTE-GANG                  VALUE ZERO.
               88 SW-EJ-FOERSTE-GANG               VALUE 1.
+           03 WS-METRICS-FILE-STATUS     PIC X(2).
+              88 METRICS-FILE-STATUS-OK         VALUE '00'.
            03 WS-ANT-BEH-MIN             PIC 9(9) COMP-5 VALUE 0.
            03 WS-ANT-BEH-1-MIN           PIC 9(9) COMP-5 VALUE 0.
            03 WS-ANT-BEH-GNS-1-MIN       PIC 9(9) COMP-5 VALUE 0.
@@ -58,6 +91,13 @@
            03 WS-ANT-PER-GNS-TEST        PIC 9(9) COMP-5 VALUE 0.
            03 WS-ANT-PER-GNS             PIC 9(9) COMP-5.
            03 WS-ANT-PER-GNS-Z           PIC ZZZ.ZZZ.ZZ9.
+      *    MINIMUM ACCEPTABLE THROUGHPUT PER MINUT - EN ALARM SKRIVES
+      *    HVER GANG ET HELT MINUT FÆRDIGGØRES MED FÆRRE END DETTE
+      *    ANTAL BEHANDLEDE ENHEDER. JUSTERES VED PROGRAMÆNDRING, PÅ
+      *    SAMME MÅDE SOM WS-ANT-PER-GNS-100 OVENFOR.
+           03 WS-ANT-BEH-MIN-GRAENSE     PIC 9(9) COMP-5 VALUE 1.
+           03 WS-ALARM-TEKST             PIC X(47) VALUE
+           '*** LAV GENNEMLOBSHASTIGHED - UNDER GRAENSE ***'.
            03 WS-SPEED-1                 PIC X(75) VALUE
            ' SPEED               ANTAL         TOTAL     GNS     '.
            03 WS-SPEED-2                 PIC X(75) VALUE
@@ -103,7 +143,7 @@
       ******************************************************************
            IF SW-FOERSTE-GANG
              SET SW-EJ-FOERSTE-GANG TO TRUE
-      
+
              DISPLAY ' '
              DISPLAY WS-SPEED-1
              DISPLAY WS-SPEED-2
@@ -183,6 +223,35 @@
                       WS-ANT-BEH-TOTAL-Z ' '
                       WS-ANT-PER-GNS-Z '  '
                       DISPLAY-TEKST IN BDSM043-PARM
+                  MOVE WS-PROGRAMNAVN   TO MTR-PROGRAMNAVN
+                  MOVE WS-TID-TT        TO MTR-TID-TT
+                  MOVE WS-TID-MM        TO MTR-TID-MM
+                  MOVE WS-TID-SS        TO MTR-TID-SS
+                  MOVE WS-ANT-BEH-MIN-Z TO MTR-ANT-BEH-MIN
+                  MOVE WS-ANT-BEH-TOTAL-Z TO MTR-ANT-BEH-TOTAL
+                  MOVE WS-ANT-PER-GNS-Z TO MTR-ANT-PER-GNS
+                  MOVE DISPLAY-TEKST IN BDSM043-PARM
+                                        TO MTR-DISPLAY-TEKST
+                  MOVE SPACE TO MTR-ALERT-FLAG
+                  IF WS-ANT-BEH-TOTAL > 0
+                     AND WS-ANT-BEH-MIN < WS-ANT-BEH-MIN-GRAENSE
+                     MOVE 'J' TO MTR-ALERT-FLAG
+                     DISPLAY
+                         ' SPEED  ' WS-ALARM-TEKST ' '
+                         DISPLAY-TEKST IN BDSM043-PARM
+                  END-IF
+      *           FILEN ÅBNES OG LUKKES OM HVER SKREVET LINJE (SAMME
+      *           TEKNIK SOM BDSMFJL'S 610-SKRIV-FEJL-LOG), SÅ HVER
+      *           SPEED-LINJE ER SIKKERT PÅ FIL, SELV OM JOBBET SKULLE
+      *           ABENDE RET EFTER.
+                  OPEN EXTEND BDSM043-METRICS-FILE
+                  IF NOT METRICS-FILE-STATUS-OK
+                     OPEN OUTPUT BDSM043-METRICS-FILE
+                  END-IF
+                  IF METRICS-FILE-STATUS-OK
+                     WRITE BDSM043-METRICS-RECORD
+                     CLOSE BDSM043-METRICS-FILE
+                  END-IF
                   MOVE 0 TO WS-ANT-BEH-MIN
               ELSE
                  IF WS-ANT-BEH-TOTAL = 0
