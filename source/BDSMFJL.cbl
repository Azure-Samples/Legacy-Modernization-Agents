@@ -26,6 +26,9 @@
       *BSK>                                                            *
       *BSK>  25.09.1996 - CNH   PROGRAMMET OPRETTET.                   *
       *BSK>  17.11.2006 - JCH   MULTIROW FEJLHÅNDTERING (DB28V)        *
+      *BSK>  08.08.2026 - JGM   FEJLTEKSTEN SKRIVES NU OGSÅ TIL        *
+      *BSK>                     LOGFILEN BDSMFJLG, SÅ DEN KAN          *
+      *BSK>                     FORESPØRGES EFTERFØLGENDE.             *
       *BSK>                                                            *
       *BSK>*************************************************************
        ENVIRONMENT DIVISION.
@@ -34,15 +37,46 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *
+           SELECT BDSMFJL-LOG-FILE ASSIGN TO 'BDSMFJLG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+      ******************************************************************
+      *    FEJLLOG - EN LINJE PR. SKREVET FEJL-/DUMPLINJE, SÅ DER      *
+      *    BAGEFTER KAN SØGES/RAPPORTERES PÅ TVÆRS AF KØRSLER UDEN AT  *
+      *    SKULLE GRAVE I JOB-LOG'EN. SAMME INDHOLD SOM DISPLAY'ES AF  *
+      *    600-DISPLAY-LINIE.                                         *
+       FD  BDSMFJL-LOG-FILE.
+       01  BDSMFJL-LOG-RECORD.
+           03  BDSMFJL-LOG-LINIE      PIC X(80).
        WORKING-STORAGE SECTION.
       ******************************************************************
       *                           WORKFELTER.                          *
       ******************************************************************
        01  FILLER             PIC  X(16)  VALUE 'START WORK******'.
-      
+
+       01          BDSMFJL-LOG-FELTER.
+           03      WS-LOG-FILE-STATUS    PIC X(2).
+            88     LOG-FILE-STATUS-OK            VALUE '00'.
+
+      *    FEJLTENDENSTÆLLERE - EN PR. FEJLKATEGORI, SÅ DER KAN
+      *    RAPPORTERES PÅ FORDELINGEN AF SUPRA-, MANTIS- OG ANDET-FEJL
+      *    OVER KØRSLEN. TÆLLERNE OVERLEVER FRA KALD TIL KALD, DA
+      *    BDSMFJL IKKE ER ET INITIAL PROGRAM.
+       01          BDSMFJL-TREND-FELTER.
+           03      ANTAL-FEJL-SUPRA       PIC 9(07) COMP-3 VALUE ZERO.
+           03      ANTAL-FEJL-MANTIS      PIC 9(07) COMP-3 VALUE ZERO.
+           03      ANTAL-FEJL-ANDET       PIC 9(07) COMP-3 VALUE ZERO.
+           03      WS-TREND-LINIE.
+               05                         PIC X(06) VALUE 'TREND:'.
+               05  WS-TREND-SUPRA-DISP    PIC ZZZZZZ9.
+               05                         PIC X(08) VALUE ' SUPRA, '.
+               05  WS-TREND-MANTIS-DISP   PIC ZZZZZZ9.
+               05                         PIC X(09) VALUE ' MANTIS, '.
+               05  WS-TREND-ANDET-DISP    PIC ZZZZZZ9.
+               05                         PIC X(06) VALUE ' ANDET'.
+
        01          LE-DUMP-FELTER.
            03      LE-DUMP-BESTILLER      PIC X(8).
            03      SW-LE-DUMP             PIC 9(1) VALUE 0.
@@ -1236,7 +1270,10 @@
       *  BEHANDEL FUNKTIONSKODEN = 'FEJL-SUPRA'                        *
       ******************************************************************
        300-FUNK-SUPRA SECTION.
-      
+
+           ADD 1 TO ANTAL-FEJL-SUPRA
+           PERFORM 450-SKRIV-FEJLTENDENS
+
            IF BDSMFJL-I-SUPRA-NGL1 NOT = SPACES AND
               BDSMFJL-I-SUPRA-NGL1 NOT = LOW-VALUES
               MOVE 'SUPRA NGL # 1'
@@ -1422,21 +1459,44 @@
       *  BEHANDEL FUNKTIONSKODEN = 'FEJL-MANTIS'                       *
       ******************************************************************
        350-FUNK-MANTIS SECTION.
-      
+
+           ADD 1 TO ANTAL-FEJL-MANTIS
+           PERFORM 450-SKRIV-FEJLTENDENS
+
            MOVE BDSMFJL-I-DATA-MANTIS
              TO WS-TAB-DISP-DATA
            PERFORM 500-TABEL-BEH
-      
+
            .
       ******************************************************************
       *  BEHANDEL FUNKTIONSKODEN = 'FEJL-ANDET'                        *
       ******************************************************************
        400-FUNK-ANDET SECTION.
-      
+
+           ADD 1 TO ANTAL-FEJL-ANDET
+           PERFORM 450-SKRIV-FEJLTENDENS
+
            MOVE BDSMFJL-I-DATA-ANDET
              TO WS-TAB-DISP-DATA
            PERFORM 500-TABEL-BEH
-      
+
+           .
+      ******************************************************************
+      *  SKRIVER EN OPDATERET FEJLTENDENSLINJE (SUPRA/MANTIS/ANDET)    *
+      *  TIL DISPLAY OG TIL BDSMFJLG, SÅ FORDELINGEN AF DISSE TRE      *
+      *  FEJLKATEGORIER KAN FØLGES OG FORESPØRGES LØBENDE GENNEM       *
+      *  KØRSLEN, UDEN AT VENTE PÅ ET AFSLUTTENDE KALD TIL BDSMFJL     *
+      *  SOM IKKE NØDVENDIGVIS FINDER STED.                            *
+      ******************************************************************
+       450-SKRIV-FEJLTENDENS SECTION.
+
+           MOVE ANTAL-FEJL-SUPRA  TO WS-TREND-SUPRA-DISP
+           MOVE ANTAL-FEJL-MANTIS TO WS-TREND-MANTIS-DISP
+           MOVE ANTAL-FEJL-ANDET  TO WS-TREND-ANDET-DISP
+
+           MOVE WS-TREND-LINIE
+             TO WS-DISP-INDH
+           PERFORM 600-DISPLAY-LINIE
            .
       ******************************************************************
       *  DISPLAY FEJL-LINIE                                            *
@@ -1458,7 +1518,7 @@
       *  DISPLAY FEJL-LINIE                                            *
       ******************************************************************
        600-DISPLAY-LINIE SECTION.
-      
+
            IF WS-DISP-LOEBENR NUMERIC
               ADD  1
                 TO WS-DISP-LOEBENR
@@ -1466,8 +1526,33 @@
               MOVE 0
                 TO WS-DISP-LOEBENR
            END-IF
-      
+
             DISPLAY WS-DISP-LINIE
+
+            PERFORM 610-SKRIV-FEJL-LOG
+           .
+      ******************************************************************
+      *    SKRIVER SAMME LINJE SOM LIGE ER DISPLAY'ET TIL BDSMFJLG, SÅ *
+      *    FEJL-/DUMPUDSKRIFTERNE KAN FORESPØRGES EFTERFØLGENDE UDEN   *
+      *    AT SKULLE GRAVE I JOB-LOG'EN. FILEN ÅBNES/SKRIVES/LUKKES PR.*
+      *    LINJE, DA BDSMFJL KALDES PR. FEJL UDEN NOGEN GARANTI FOR ET *
+      *    SIDSTE/AFSLUTTENDE KALD HVOR FILEN ELLERS KUNNE LUKKES - PÅ *
+      *    DEN MÅDE ER HVER SKREVET LINJE SIKKERT PÅ FIL, SELV OM      *
+      *    JOBBET SKULLE ABENDE RET EFTER.                             *
+      ******************************************************************
+       610-SKRIV-FEJL-LOG SECTION.
+
+           OPEN EXTEND BDSMFJL-LOG-FILE
+
+           IF NOT LOG-FILE-STATUS-OK
+              OPEN OUTPUT BDSMFJL-LOG-FILE
+           END-IF
+
+           IF LOG-FILE-STATUS-OK
+              MOVE WS-DISP-LINIE TO BDSMFJL-LOG-LINIE
+              WRITE BDSMFJL-LOG-RECORD
+              CLOSE BDSMFJL-LOG-FILE
+           END-IF
            .
       *****************************************************************
       ******
