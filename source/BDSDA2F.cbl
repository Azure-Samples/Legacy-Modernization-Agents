@@ -33,6 +33,9 @@
       *CHG>----------+------+-------------------------------------------
       *CHG>   DATO   ! INIT ! FORMÅL MED ÆNDRING
       *CHG>----------+------+-------------------------------------------
+      *CHG>08.08.2026+ JGM  + FORMATKATALOGETS PLADS 99 KAN NU SÆTTES
+      *CHG>          +      + VIA PARAMETEREN DATOFMT
+      *CHG>----------+------+-------------------------------------------
       *CHG>----------+------+-------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -53,10 +56,21 @@
        01  INDIVIDUELLE-WORK-FELTER.
            03  WS-PROGRAMNAVN            PIC X(8) VALUE 'BDSDA2F'.
            03  WS-IX                     PIC S9(4) COMP.
+           03 FILLER                     PIC 9(1) VALUE ZERO.
+              88 SW-FOERSTE-GANG                  VALUE ZERO.
+              88 SW-EJ-FOERSTE-GANG               VALUE 1.
            1  WS-BDSMFJL-I-PRG-POS      PIC  X(05) VALUE SPACES.
            2  WS-BDSMFJL-I-PRG-POS-2    PIC  X(05) VALUE SPACES.
            3  WS-BDSMFJL-I-PRG-POS-3    PIC  X(05) VALUE SPACES.
            4  WS-BDSMFJL-I-PRG-POS-4    PIC  X(05) VALUE SPACES.
+      *    BRUGERDEFINERET DATOFORMAT I KATALOGETS RESERVEREDE PLADS
+      *    NR. 99, HENTET VIA DEN VALGFRIE PARAMETER DATOFMT, SE
+      *    001-INIT. FORMATET PÅ BDSPDATA ER POSITION 1-20 = FORMAT-
+      *    NAVN, POSITION 21-22 = FORMATETS LÆNGDE.
+           03 WS-USR-FORMAT-NAVN         PIC X(20).
+           03 WS-USR-FORMAT-LEN          PIC 9(02).
+
+           COPY BDSPARMC.
       * Felter til lækker fejlhåndtering
            03  FILLER.
         05 BDSDFDT1-NUM                               PIC X(2).
@@ -529,6 +543,35 @@
            MOVE WS-BDSMFJL-I-PRG-POS-1 TO BDSMFJL-I-PRG-POS-2
            MOVE WS-BDSMFJL-I-PRG-POS-1 TO BDSMFJL-I-PRG-POS-3
            MOVE WS-BDSMFJL-I-PRG-POS-1 TO BDSMFJL-I-PRG-POS-4
+
+           IF SW-FOERSTE-GANG
+             SET SW-EJ-FOERSTE-GANG TO TRUE
+             PERFORM 005-HENT-BRUGERDEFINERET-FORMAT
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       005-HENT-BRUGERDEFINERET-FORMAT SECTION.
+      *-----------------------------------------------------------------
+      *JGM: MODULET KALDES PR. FEJLBESKED, SÅ DEN VALGFRIE PARAMETER
+      *     DATOFMT HENTES KUN ÉN GANG, FØRSTE GANG MODULET KALDES.
+      *     ER DEN SAT, INDSÆTTES DEN I KATALOGETS RESERVEREDE PLADS
+      *     NR. 99, SÅ ET BRUGERDEFINERET DATOFORMAT KAN GIVES ET
+      *     SIGENDE NAVN I FEJLBESKEDERNE UDEN PROGRAMÆNDRING.
+
+           INITIALIZE BDSPARMC
+           MOVE 'DATOFMT' TO BDSPNAME
+           SET BDSP-FUNC-GET TO TRUE
+
+           PERFORM INC-KALD-BDSPARM
+
+           IF BDSP-RET-OK
+             MOVE BDSPDATA (1:20) TO WS-USR-FORMAT-NAVN
+             IF BDSPDATA (21:2) NUMERIC
+               MOVE BDSPDATA (21:2) TO WS-USR-FORMAT-LEN
+               MOVE WS-USR-FORMAT-NAVN TO DATO-FORMAT-OCCURS (99)
+               MOVE WS-USR-FORMAT-LEN  TO DATO-FORMAT-O-T-LEN (99)
+             END-IF
+           END-IF
            .
       *-----------------------------------------------------------------
        002-AFSLUT SECTION.
@@ -784,4 +827,7 @@
              END-IF
            END-IF
            .
+      *-----------------------------------------------------------------
+      * INCLUDER RUTINER TIL STANDARD PARAMETER FEJLBEHANDLING
+           COPY BDSPARMX.
       
\ No newline at end of file
