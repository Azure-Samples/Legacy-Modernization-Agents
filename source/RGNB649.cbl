@@ -62,6 +62,36 @@
       *CHG>----------+------+-------------------------------------------
       *CHG>11.06.2021+ JSU  + PROGRAMMERING PÅBEGYNDT
       *CHG>----------+------+-------------------------------------------
+      *CHG>08.08.2026+ JGM  + SKUDÅRSTABEL ERSTATTET AF BEREGNING
+      *CHG>----------+------+-------------------------------------------
+      *CHG>08.08.2026+ JGM  + FI01 LÆSES IKKE VIDERE FØR ALLE FI02 MED
+      *CHG>          +      + SAMME NØGLE (1:M) ER MATCHET
+      *CHG>----------+------+-------------------------------------------
+      *CHG>08.08.2026+ JGM  + GENSTART TÆLLES NU OG VISES I STATUS
+      *CHG>----------+------+-------------------------------------------
+      *CHG>08.08.2026+ JGM  + TILFØJET KONTROLTOTALRAPPORT VED AFSLUT
+      *CHG>----------+------+-------------------------------------------
+      *CHG>08.08.2026+ JGM  + NETTING-SORT GRLAG-TYP STYRES NU AF
+      *CHG>          +      + PARAMETEREN NETGRTYP (DEFAULT 28)
+      *CHG>----------+------+-------------------------------------------
+      *CHG>08.08.2026+ JGM  + CHECKPOINT-FREKVENS (BDC-FREQUENCY) KAN
+      *CHG>          +      + NU SÆTTES VIA PARAMETEREN CHKPFREK
+      *CHG>----------+------+-------------------------------------------
+      *CHG>08.08.2026+ JGM  + NØGLEINTERVAL BDC-FRA-KEY/BDC-TIL-KEY
+      *CHG>          +      + VALIDERES NU VED RESTART
+      *CHG>----------+------+-------------------------------------------
+      *CHG>08.08.2026+ JGM  + TILFØJET GENERISK EOF-OPSUMMERING FOR
+      *CHG>          +      + BDCSEQII GSAM-FILER (FI01/FI02)
+      *CHG>----------+------+-------------------------------------------
+      *CHG>08.08.2026+ JGM  + KOERFUNK DEFAULTES NU TIL NORMAL HVIS
+      *CHG>          +      + BLANK, OG VALIDERES MOD GYLDIGE VÆRDIER
+      *CHG>----------+------+-------------------------------------------
+      *CHG>08.08.2026+ JGM  + KOERFUNK=TEST GIVER NU EN DRY-RUN/WHAT-IF
+      *CHG>          +      + KØRSEL (INGEN OUTPUT, INGEN CHECKPOINTS)
+      *CHG>----------+------+-------------------------------------------
+      *CHG>08.08.2026+ JGM  + TILFØJET OPSFEED-LINJE VED AFSLUT TIL DEN
+      *CHG>          +      + KONSOLIDEREDE DRIFTSDASHBOARD-INDLÆSNING
+      *CHG>----------+------+-------------------------------------------
       *CHG>----------+------+-------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -81,14 +111,58 @@
       
        01  WS-PARM-FELTER.
             03 WS-PARM-KOER-DATO    PIC  X(10).
+      *    GYLDIGE VÆRDIER FOR KOERFUNK. DEFAULTER TIL NORMAL, HVIS
+      *    PARAMETEREN FINDES MEN ER BLANK.
             03 WS-PARM-KOER-FUNK    PIC  X(10).
+              88 KOERFUNK-NORMAL        VALUE 'NORMAL'.
+              88 KOERFUNK-GENKOER       VALUE 'GENKOER'.
+              88 KOERFUNK-TEST          VALUE 'TEST'.
+              88 KOERFUNK-GYLDIG        VALUES 'NORMAL', 'GENKOER',
+                                               'TEST'.
+      *    STYRER HVILKEN DETAIL-GRLAG-TYP DER KLASSIFICERES SOM
+      *    NETTING-SORT-JA I 305-OPBYG-FO01. DEFAULT 28, SVARENDE TIL
+      *    DEN TIDLIGERE HÅRDKODEDE VÆRDI, HVIS PARAMETEREN IKKE ER SAT.
+            03 WS-PARM-NETGRLAG-TYP PIC  9(02)  VALUE 28.
       
        01  WS-FELTER.
             03 WS-KOER-DATO-PRIMO   PIC  X(10).
             03 WS-KOER-DATO-ULTIMO  PIC  X(10).
             03 WS-KOER-AAR          PIC  X(04).
             03 WS-KOER-MD           PIC  X(02).
-      
+
+      *    FELTER TIL BEREGNING AF SKUDÅR (ÅR DELELIGT MED 4, MEN IKKE
+      *    MED 100 - MEDMINDRE ÅRET OGSÅ ER DELELIGT MED 400).
+       01  WS-SKUDAAR-FELTER.
+            03 WS-KOER-AAR-NUM      PIC  9(04).
+            03 WS-SKUD-DIV4         PIC  9(04).
+            03 WS-SKUD-REST4        PIC  9(04).
+            03 WS-SKUD-DIV100       PIC  9(04).
+            03 WS-SKUD-REST100      PIC  9(04).
+            03 WS-SKUD-DIV400       PIC  9(04).
+            03 WS-SKUD-REST400      PIC  9(04).
+
+      *    FELTER TIL KONTROLTOTALRAPPORTEN I 112-KONTROLTOTAL-RAPPORT.
+       01  WS-KONTROLTOTAL-FELTER.
+            03 WS-KTL-TOTAL-LAEST    PIC  9(09)  VALUE 0 COMP-5.
+            03 WS-KTL-TOTAL-SKREVET  PIC  9(09)  VALUE 0 COMP-5.
+
+      *    FELTER TIL DEN KONSOLIDEREDE DRIFTS-STATUSFEED I
+      *    113-OPS-STATUS-FEED. FEJLANTALLET ER SUMMEN AF FO02/FO03 -
+      *    DE TO UDSKRIFTER DER BETYDER EN FI01/FI02-NØGLE IKKE HAVDE
+      *    SIT MODSTYKKE, OG SOM DRIFTEN BØR KIGGE PÅ.
+       01  WS-OPS-STATUS-FELTER.
+            03 WS-OPS-START-TID      PIC  X(08).
+            03 WS-TID-SLUT           PIC  X(08).
+            03 WS-OPS-FEJL-ANTAL     PIC  9(09)  VALUE 0 COMP-5.
+
+      *    PARAMETERFELTER TIL DEN GENERISKE BDCSEQII EOF-OPSUMMERING
+      *    I 900-BDCSEQ-EOF-SUMMARY - SÆTTES AF DEN ENKELTE LÆSE-
+      *    SECTION LIGE FØR PERFORM, SÅ SAMME SUMMERINGS-SECTION KAN
+      *    GENBRUGES AF ENHVER GSAM-FIL DER ER DEFINERET VIA BDCSEQII.
+       01  WS-BDCSEQ-EOF-FELTER.
+            03 WS-BDCSEQ-EOF-DDNAME  PIC  X(04).
+            03 WS-BDCSEQ-EOF-ANTAL   PIC  9(09)  COMP-5.
+
        01  WS-SPEEDO-LINIE.
             03 BANKNR               PIC  9(03).
             03 FILLER               PIC  X(01)  VALUE SPACE.
@@ -112,6 +186,7 @@
             03 ANTAL-SKRIV-FO01     PIC  9(09)  VALUE 0 COMP-5.
             03 ANTAL-SKRIV-FO02     PIC  9(09)  VALUE 0 COMP-5.
             03 ANTAL-SKRIV-FO03     PIC  9(09)  VALUE 0 COMP-5.
+            03 ANTAL-GENSTARTER     PIC  9(09)  VALUE 0 COMP-5.
             03 FI01-NOGLE.
               10 BANKNR             PIC  9(03)  VALUE 0.
               10 REGNR              PIC  9(04)  VALUE 0.
@@ -227,7 +302,9 @@
       *-----------------------------------------------------------------
        101-INITIER-FELTER SECTION.
       *-----------------------------------------------------------------
-      
+
+           ACCEPT WS-OPS-START-TID FROM TIME
+
            PERFORM 102-HENT-KOER-DATO
            PERFORM 103-HENT-PARAMETRE
       
@@ -269,8 +346,62 @@
              MOVE 3        TO BDSMFJL-I-PRG-POS
              PERFORM INC-FEJLMELD-BDSPARM
            END-IF
-      
+
            MOVE BDSPDATA TO WS-PARM-KOER-FUNK
+
+      *JGM: KOERFUNK KAN VÆRE SAT MEN BLANK - DEFAULTES I SÅ FALD TIL
+      *     NORMAL. ER DEN SAT TIL EN VÆRDI DER IKKE ER BLANDT DE
+      *     GYLDIGE, ER DET EN KONFIGURATIONSFEJL PÅ NIVEAU MED EN
+      *     MANGLENDE PARAMETER, OG BEHANDLES DERFOR PÅ SAMME MÅDE.
+           IF WS-PARM-KOER-FUNK = SPACES
+             MOVE 'NORMAL' TO WS-PARM-KOER-FUNK
+           END-IF
+
+           IF NOT KOERFUNK-GYLDIG
+             MOVE 3        TO BDSMFJL-I-PRG-POS
+             PERFORM INC-FEJLMELD-BDSPARM
+           END-IF
+
+      *JGM: KOERFUNK = TEST GØR KØRSLEN TIL ET WHAT-IF/DRY-RUN - DER
+      *     LÆSES OG OPTÆLLES SOM NORMALT, MEN FO01/FO02/FO03 SKRIVES
+      *     IKKE, OG DER TAGES INGEN CHECKPOINTS (SE 710/711/712-SKRIV-
+      *     FOxx OG 130-COMMIT).
+           IF KOERFUNK-TEST
+             DISPLAY ' '
+             DISPLAY '***   DRY-RUN (KOERFUNK=TEST) - INGEN   ******'
+             DISPLAY '***   OUTPUTFILER SKRIVES, INGEN        ******'
+             DISPLAY '***   CHECKPOINTS TAGES                 ******'
+             DISPLAY ' '
+           END-IF
+
+      *BDS> NETGRTYP ER OPTIONEL - FINDES DEN IKKE, BEHOLDES DEFAULT 28
+           INITIALIZE BDSPARMC
+           MOVE 'NETGRTYP' TO BDSPNAME
+           SET BDSP-FUNC-GET TO TRUE
+
+           MOVE 4   TO BDSMFJL-I-PRG-POS
+           PERFORM INC-KALD-BDSPARM
+
+           IF BDSP-RET-OK AND BDSPDATA (1:2) NUMERIC
+             MOVE BDSPDATA (1:2) TO WS-PARM-NETGRLAG-TYP
+           END-IF
+
+           DISPLAY 'NETTING GRLAG-TYP.: ' WS-PARM-NETGRLAG-TYP
+
+      *BDS> CHKPFREK ER OPTIONEL - FINDES DEN IKKE, BEHOLDES DEN
+      *     FREKVENS SOM ER SAT I BDC-FREQUENCY (BDCOMMIC) I FORVEJEN.
+           INITIALIZE BDSPARMC
+           MOVE 'CHKPFREK' TO BDSPNAME
+           SET BDSP-FUNC-GET TO TRUE
+
+           MOVE 5   TO BDSMFJL-I-PRG-POS
+           PERFORM INC-KALD-BDSPARM
+
+           IF BDSP-RET-OK AND BDSPDATA (1:8) NUMERIC
+             MOVE BDSPDATA (1:8) TO BDC-FREQUENCY
+           END-IF
+
+           DISPLAY 'CHECKPOINT FREKVENS: ' BDC-FREQUENCY
            .
       *-----------------------------------------------------------------
        104-BEREGN-PRIMO-ULTIMO SECTION.
@@ -307,20 +438,19 @@
             WHEN 11
               MOVE '30' TO WS-KOER-DATO-ULTIMO (9:2)
             WHEN 2
-              EVALUATE WS-KOER-AAR
-               WHEN '2024'
-               WHEN '2028'
-               WHEN '2032'
-               WHEN '2036'
-               WHEN '2040'
-               WHEN '2044'
-               WHEN '2048'
-               WHEN '2052'
-               WHEN '2056'
+              MOVE WS-KOER-AAR TO WS-KOER-AAR-NUM
+              DIVIDE WS-KOER-AAR-NUM BY 4
+                GIVING WS-SKUD-DIV4 REMAINDER WS-SKUD-REST4
+              DIVIDE WS-KOER-AAR-NUM BY 100
+                GIVING WS-SKUD-DIV100 REMAINDER WS-SKUD-REST100
+              DIVIDE WS-KOER-AAR-NUM BY 400
+                GIVING WS-SKUD-DIV400 REMAINDER WS-SKUD-REST400
+              IF WS-SKUD-REST4 = 0
+                 AND (WS-SKUD-REST100 NOT = 0 OR WS-SKUD-REST400 = 0)
                  MOVE '29' TO WS-KOER-DATO-ULTIMO (9:2)
-               WHEN OTHER
+              ELSE
                  MOVE '28' TO WS-KOER-DATO-ULTIMO (9:2)
-              END-EVALUATE
+              END-IF
             WHEN OTHER
               MOVE '99' TO WS-KOER-DATO-ULTIMO (9:2)
            END-EVALUATE
@@ -338,15 +468,70 @@
            DISPLAY ' '
            DISPLAY 'PROGRAM STATUS'
            DISPLAY 'FORETAGET.:' ANTAL-CHKP-TAKEN ' CHECKPOINTS'
+           DISPLAY 'GENSTARTET:' ANTAL-GENSTARTER ' GANGE'
            DISPLAY 'LÆST FI01.:' ANTAL-LAES-FI01
            DISPLAY 'LÆST FI02.:' ANTAL-LAES-FI02
            DISPLAY 'SKREVET...:' ANTAL-SKRIV-FO01 ' ENS '
            DISPLAY 'SKREVET...:' ANTAL-SKRIV-FO02 ' FI01 UDEN FI02'
            DISPLAY 'SKREVET...:' ANTAL-SKRIV-FO03 ' FI02 UDEN FI01'
-      
+
+           PERFORM 112-KONTROLTOTAL-RAPPORT
+           PERFORM 113-OPS-STATUS-FEED
+
            PERFORM 201-CLOSE-FILER
            PERFORM INC-COMMIT-SLUT
            .
+      *-----------------------------------------------------------------
+       112-KONTROLTOTAL-RAPPORT SECTION.
+      *-----------------------------------------------------------------
+      *JGM: SAMLET KONTROLTOTALRAPPORT FOR KØRSLEN, TIL AFSTEMNING MOD
+      *     ANDRE SYSTEMERS TAL. "TOTAL IND" OG "TOTAL UD" ER BLOT
+      *     SUMMEN AF DE ENKELTE TÆLLERE OVENFOR OG BALANCERER IKKE
+      *     NØDVENDIGVIS 1:1, DA EN ENKELT FI01:FI02-MATCH KAN GIVE
+      *     ANLEDNING TIL BÅDE EN FO02- OG EN FO03-SKRIVNING (SE
+      *     301-FI01-MED-FI02). TALLENE ER TIL MANUEL AFSTEMNING.
+
+           COMPUTE WS-KTL-TOTAL-LAEST =
+                   ANTAL-LAES-FI01 + ANTAL-LAES-FI02
+           COMPUTE WS-KTL-TOTAL-SKREVET =
+                   ANTAL-SKRIV-FO01 + ANTAL-SKRIV-FO02
+                                     + ANTAL-SKRIV-FO03
+
+           DISPLAY ' '
+           DISPLAY '================================================'
+           DISPLAY '     RGNB649 - KONTROLTOTALRAPPORT'
+           DISPLAY '================================================'
+           DISPLAY ' KØRSELSDATO.......: ' WS-PARM-KOER-DATO
+           DISPLAY ' KØRSELSFUNKTION...: ' WS-PARM-KOER-FUNK
+           DISPLAY '------------------------------------------------'
+           DISPLAY ' TOTAL LÆST IND....: ' WS-KTL-TOTAL-LAEST
+           DISPLAY '   HERAF FI01......: ' ANTAL-LAES-FI01
+           DISPLAY '   HERAF FI02......: ' ANTAL-LAES-FI02
+           DISPLAY '------------------------------------------------'
+           DISPLAY ' TOTAL SKREVET UD..: ' WS-KTL-TOTAL-SKREVET
+           DISPLAY '   HERAF FO01 ENS..: ' ANTAL-SKRIV-FO01
+           DISPLAY '   HERAF FO02......: ' ANTAL-SKRIV-FO02
+           DISPLAY '   HERAF FO03......: ' ANTAL-SKRIV-FO03
+           DISPLAY '------------------------------------------------'
+           DISPLAY ' CHECKPOINTS.......: ' ANTAL-CHKP-TAKEN
+           DISPLAY ' GENSTARTER........: ' ANTAL-GENSTARTER
+           DISPLAY '================================================'
+           .
+      *-----------------------------------------------------------------
+       113-OPS-STATUS-FEED SECTION.
+      *-----------------------------------------------------------------
+      *JGM: EN ENKELT TAGGET LINJE MED KØRSLENS NØGLETAL, SÅ DEN
+      *     KONSOLIDEREDE DRIFTSDASHBOARD-INDLÆSNING KAN FINDE OG
+      *     PARSE RGNB649'S STATUS FOR DAGEN UD AF SYSOUT UDEN AT
+      *     SKULLE FORSTÅ HELE KONTROLTOTALRAPPORTEN.
+           ACCEPT WS-TID-SLUT FROM TIME
+           COMPUTE WS-OPS-FEJL-ANTAL = ANTAL-SKRIV-FO02
+                                      + ANTAL-SKRIV-FO03
+
+           DISPLAY 'OPSFEED:RGNB649:' WS-PARM-KOER-DATO ':'
+                   WS-OPS-START-TID ':' WS-TID-SLUT ':'
+                   WS-KTL-TOTAL-LAEST ':' WS-OPS-FEJL-ANTAL
+           .
       *-----------------------------------------------------------------
        115-IDV-DISPLAY-V-SYSTEMFEJL SECTION.
       *-----------------------------------------------------------------
@@ -376,8 +561,15 @@
       *BDS> HVIS DER SKAL GØRES NOGET SPECIELT NÅR PROGRAMMET RESTARTER
       *BDS> SKRIVES KODEN HER. VÆR OPMÆRKSOM PÅ AT DENNE SECTION KALDES
       *BDS> I FORBINDELSE MED KALD TIL COMMIT-INIT, DVS. FØR INITIERING!
-      
-           CONTINUE
+      *JGM: ANTAL-GENSTARTER LIGGER I CHKP-AREA-1 OG OVERLEVER SELV
+      *     DERFOR RESTARTS - DEN TÆLLER OP HVER GANG PROGRAMMET
+      *     GENSTARTES, SÅ DET KAN SES PÅ DEN ENDELIGE STATUS I
+      *     110-IDV-AFSLUT HVOR MANGE GENSTARTS DENNE KØRSEL HAR HAFT.
+
+           ADD 1 TO ANTAL-GENSTARTER
+           DISPLAY ' '
+           DISPLAY '***   GENSTART AF RGNB649 REGISTRERET   ******'
+           DISPLAY 'DETTE ER GENSTART NR.: ' ANTAL-GENSTARTER
            .
       *-----------------------------------------------------------------
        121-CHECK-PGMSTART SECTION.
@@ -412,15 +604,48 @@
              ELSE
                DISPLAY 'FI02 - EOF'
              END-IF
+
+             PERFORM 122-CHECK-RESTART-NOGLER
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       122-CHECK-RESTART-NOGLER SECTION.
+      *-----------------------------------------------------------------
+      *JGM: FØR DER ARBEJDES VIDERE PÅ ET RESTART-CHECKPOINT, TJEKKES
+      *     DET AT BDC-FRA-KEY/BDC-TIL-KEY (BDCOMMIC) UDGØR ET GYLDIGT
+      *     NØGLEINTERVAL. ER FRA-NØGLEN TOM, ELLER LIGGER DEN EFTER
+      *     TIL-NØGLEN, ER CHECKPOINTET BESKADIGET, OG KØRSLEN SKAL
+      *     STOPPES FREMFOR AT ARBEJDE VIDERE PÅ FORKERT GRUNDLAG.
+
+           IF BDC-FRA-KEY = SPACES OR LOW-VALUES
+             SET BDSMFJL-FUNK-DATA TO TRUE
+             MOVE 6 TO BDSMFJL-I-PRG-POS
+             MOVE 'RESTART MED TOM BDC-FRA-KEY: '
+               TO BDSMFJL-I-BESKRIV
+             PERFORM 999-FEJLMELD
+           END-IF
+
+           IF BDC-TIL-KEY NOT = SPACES AND NOT = LOW-VALUES
+             IF BDC-FRA-KEY > BDC-TIL-KEY
+               SET BDSMFJL-FUNK-DATA TO TRUE
+               MOVE 6 TO BDSMFJL-I-PRG-POS
+               MOVE 'RESTART MED BDC-FRA-KEY > BDC-TIL-KEY: '
+                 TO BDSMFJL-I-BESKRIV
+               PERFORM 999-FEJLMELD
+             END-IF
            END-IF
            .
       *-----------------------------------------------------------------
        130-COMMIT SECTION.
       *-----------------------------------------------------------------
       *BDS> VED COMMIT KALDES SPEEDOMETER OGSÅ.
-      
-           PERFORM INC-COMMIT
-      
+      *JGM: I DRY-RUN (KOERFUNK=TEST) TAGES INGEN CHECKPOINTS - DER ER
+      *     INTET OPDATERET AT GENSTARTE FRA.
+
+           IF NOT KOERFUNK-TEST
+             PERFORM INC-COMMIT
+           END-IF
+
            PERFORM 131-KALD-SPEEDOMETER
            .
       *-----------------------------------------------------------------
@@ -481,12 +706,16 @@
                PERFORM 301-FI01-MED-FI02
       *BDS> COMMIT SKAL/KAN KUN FORETAGES NÅR DE TO FILER ER ENS!!!
                PERFORM 130-COMMIT
+               PERFORM 701-LAES-FI02
+      *JGM: DER ER 1:M MELLEM FI01 OG FI02. FI01 SKAL BLIVE STÅENDE SÅ
+      *     LÆNGE FI02 FORTSAT HAR RECORDS MED SAMME NØGLE, SÅ INGEN AF
+      *     DE EKSTRA FI02-RECORDS BLIVER FEJLAGTIGT MARKERET PÅ FO02/
+      *     FO03. FI01 LÆSES FØRST VIDERE NÅR NØGLERNE IKKE LÆNGERE ER
+      *     ENS.
+               PERFORM 302-FI02-GENTAGELSER
+                 UNTIL NOT (BDC-FI02-OK AND FI01-NOGLE = FI02-NOGLE)
                PERFORM 700-LAES-FI01
-      *   ***  PERFORM 701-LAES-FI02
-      *JSU: DA DER ER 1:M FI01:FI02 LÆSES KUN FI01 HER. KAN GIVE EN
-      *     MASSE MARKERINGER PÅ FO02 OG FO03. MEN DET SKAL KUN BRUGES
-      *     TIL KONTROL OG MÅ SES BORT FRA
-      
+
              WHEN FI01-NOGLE > FI02-NOGLE
                PERFORM 311-FI02-UDEN-FI01
                PERFORM 701-LAES-FI02
@@ -528,6 +757,18 @@
               PERFORM 712-SKRIV-FO03
            END-IF
            .
+      *-----------------------------------------------------------------
+       302-FI02-GENTAGELSER SECTION.
+      *-----------------------------------------------------------------
+      *JGM: SÅ LÆNGE FLERE FI02-RECORDS DELER NØGLE MED DEN AKTUELLE
+      *     FI01-RECORD (1:M MELLEM FI01 OG FI02), MATCHES DE ALLE MOD
+      *     DEN SAMME FI01-RECORD HER, FØR FI01 LÆSES VIDERE I
+      *     300-BEHANDL-DATA.
+
+           PERFORM 301-FI01-MED-FI02
+           PERFORM 130-COMMIT
+           PERFORM 701-LAES-FI02
+           .
       *-----------------------------------------------------------------
        305-OPBYG-FO01 SECTION.
       *-----------------------------------------------------------------
@@ -604,7 +845,11 @@
            MOVE UND-RTE-TYP-KD      IN FI01-REC
              TO UND-RTE-TYP-KD      IN FO01-REC
       
-           IF DETAIL-GRLAG-TYP-28   IN FI02-REC
+      *JGM: KLASSIFIKATIONEN STYRES AF WS-PARM-NETGRLAG-TYP (PARAMETER
+      *     NETGRTYP) I STEDET FOR EN HÅRDKODET TYPE-28 KONDITION, SÅ
+      *     GRÆNSEN KAN ÆNDRES PR. KØRSEL UDEN PROGRAMÆNDRING.
+           IF DETAIL-GRLAG-TYP      IN FI02-REC
+                                    = WS-PARM-NETGRLAG-TYP
               SET NETTING-SORT-JA   IN FO01-REC TO TRUE
            ELSE
               SET NETTING-SORT-NEJ  IN FO01-REC TO TRUE
@@ -649,12 +894,18 @@
              MOVE DETAIL-RTENR IN FI01-REC
                TO DETAIL-RTENR IN FI01-NOGLE IN CHKP-AREA-1
              ADD 1 TO ANTAL-LAES-FI01
+           ELSE
+             IF BDC-FI01-EOF
+               MOVE 'FI01'          TO WS-BDCSEQ-EOF-DDNAME
+               MOVE ANTAL-LAES-FI01 TO WS-BDCSEQ-EOF-ANTAL
+               PERFORM 900-BDCSEQ-EOF-SUMMARY
+             END-IF
            END-IF
            .
       *-----------------------------------------------------------------
        701-LAES-FI02 SECTION.
       *-----------------------------------------------------------------
-      
+
            PERFORM INC-FI02-LAES
            IF BDC-FI02-OK
              MOVE BANKNR IN FI02-REC  TO BANKNR IN FI02-NOGLE
@@ -663,36 +914,71 @@
              MOVE DETAIL-RTENR IN FI02-REC
                TO DETAIL-RTENR IN FI02-NOGLE IN CHKP-AREA-1
              ADD 1 TO ANTAL-LAES-FI02
+           ELSE
+             IF BDC-FI02-EOF
+               MOVE 'FI02'          TO WS-BDCSEQ-EOF-DDNAME
+               MOVE ANTAL-LAES-FI02 TO WS-BDCSEQ-EOF-ANTAL
+               PERFORM 900-BDCSEQ-EOF-SUMMARY
+             END-IF
            END-IF
            .
+      *-----------------------------------------------------------------
+       900-BDCSEQ-EOF-SUMMARY SECTION.
+      *-----------------------------------------------------------------
+      *JGM: GENERISK EOF-OPSUMMERING FOR GSAM-FILER DEFINERET VIA
+      *     BDCSEQII. DEN ENKELTE LÆSE-SECTION SÆTTER DDNAME OG ANTAL
+      *     I WS-BDCSEQ-EOF-FELTER OG PERFORMER DENNE SECTION, SÅ DER
+      *     ALTID SKRIVES EN ENSARTET EOF-LINJE UANSET HVOR MANGE
+      *     GSAM-FILER PROGRAMMET MÅTTE LÆSE VIA DETTE FRAMEWORK.
+
+           DISPLAY 'BDCSEQII EOF - FIL ' WS-BDCSEQ-EOF-DDNAME
+                   ' - ANTAL LÆST I ALT: ' WS-BDCSEQ-EOF-ANTAL
+           .
       *----------------------------------------------------------------
        710-SKRIV-FO01 SECTION.
       *----------------------------------------------------------------
-      
-           PERFORM INC-FO01-SKRIV
-      
-           IF BDC-FO01-OK
+      *JGM: I DRY-RUN (KOERFUNK=TEST) SKRIVES FO01 IKKE - DER TÆLLES
+      *     BLOT OP, SÅ KONTROLTOTALRAPPORTEN VISER HVOR MEGET DER
+      *     VILLE VÆRE SKREVET I EN RIGTIG KØRSEL.
+
+           IF KOERFUNK-TEST
              ADD 1 TO ANTAL-SKRIV-FO01
+           ELSE
+             PERFORM INC-FO01-SKRIV
+
+             IF BDC-FO01-OK
+               ADD 1 TO ANTAL-SKRIV-FO01
+             END-IF
            END-IF
            .
       *----------------------------------------------------------------
        711-SKRIV-FO02 SECTION.
       *----------------------------------------------------------------
-      
-           PERFORM INC-FO02-SKRIV
-      
-           IF BDC-FO02-OK
+      *JGM: SE 710-SKRIV-FO01 OM DRY-RUN.
+
+           IF KOERFUNK-TEST
              ADD 1 TO ANTAL-SKRIV-FO02
+           ELSE
+             PERFORM INC-FO02-SKRIV
+
+             IF BDC-FO02-OK
+               ADD 1 TO ANTAL-SKRIV-FO02
+             END-IF
            END-IF
            .
       *----------------------------------------------------------------
        712-SKRIV-FO03 SECTION.
       *----------------------------------------------------------------
-      
-           PERFORM INC-FO03-SKRIV
-      
-           IF BDC-FO03-OK
+      *JGM: SE 710-SKRIV-FO01 OM DRY-RUN.
+
+           IF KOERFUNK-TEST
              ADD 1 TO ANTAL-SKRIV-FO03
+           ELSE
+             PERFORM INC-FO03-SKRIV
+
+             IF BDC-FO03-OK
+               ADD 1 TO ANTAL-SKRIV-FO03
+             END-IF
            END-IF
            .
       *-----------------------------------------------------------------
